@@ -1,49 +1,203 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INVENTARIO.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CATEGORIAS ASSIGN TO "categorias.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CAT.
+           SELECT ARCHIVO-SUBCATEGORIAS ASSIGN TO "subcategorias.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SUB.
+           SELECT ARCHIVO-LOTE ASSIGN TO "lote-entrada.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOTE.
+           SELECT ARCHIVO-LOTE-SALIDA ASSIGN TO "lote-salida.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD ARCHIVO-CATEGORIAS.
+       01 LINEA-CAT.
+           05 LC-DES  PIC X(3).
+           05 LC-ID   PIC 9(2).
+
+       FD ARCHIVO-SUBCATEGORIAS.
+       01 LINEA-SUB.
+           05 LS-DES  PIC X(3).
+           05 LS-ID   PIC 9(2).
+
+       FD ARCHIVO-LOTE.
+       01 LINEA-LOTE PIC X(13).
+
+       FD ARCHIVO-LOTE-SALIDA.
+       01 LINEA-SALIDA PIC X(40).
+
        WORKING-STORAGE SECTION.
        01  ARTICULO.
            05  CODORG   PIC X(13). *> Código original ("CAFCAST10258")
            05  CODOPT PIC X(8).  *> Código optimizado ("01010528")
-       
-      *> Tablas de conversión de categorías y subcategorías a ID numérico
+
+      *> Tablas de conversión de categorías y subcategorías a ID
+      *> numérico, cargadas desde archivo en vez de quedar fijas aquí.
        01  TABLA-CATEGORIA.
            05  CATEGORIA-NOMBRE OCCURS 5 TIMES INDEXED BY IDX-CAT.
                10  CATDES PIC X(3). *> "CAF", "ELE", etc.
                10  CATID          PIC 9(2). *> 01, 02, etc.
-       
+
        01  TABLA-SUBCATEGORIA.
            05  SUBCATEGORIA-NOMBRE OCCURS 5 TIMES INDEXED BY IDX-SUB.
                10  SUBCATDES PIC X(3).
                10  SUBCATID          PIC 9(2).
-       
+
+       01 WS-NUM-CAT    PIC 9(2) VALUE 0.
+       01 WS-NUM-SUB    PIC 9(2) VALUE 0.
+       01 WS-FS-CAT     PIC XX.
+       01 WS-FS-SUB     PIC XX.
+       01 WS-FS-LOTE    PIC XX.
+       01 WS-FS-SAL     PIC XX.
+       01 WS-OPCION     PIC 9.
+       01 WS-ENCONTRO   PIC X.
+       01 WS-ID-BUSCAR  PIC 9(2).
+
        PROCEDURE DIVISION.
        BEGIN.
-           ACCEPT CATID.
+           PERFORM CARGAR-TABLAS.
+           PERFORM MENU-PRINCIPAL UNTIL WS-OPCION = 9.
+           STOP RUN.
+
+       CARGAR-TABLAS.
+           MOVE 0 TO WS-NUM-CAT.
+           OPEN INPUT ARCHIVO-CATEGORIAS.
+           IF WS-FS-CAT = "00"
+              PERFORM UNTIL WS-FS-CAT NOT = "00" OR WS-NUM-CAT = 5
+                 READ ARCHIVO-CATEGORIAS
+                     AT END
+                         MOVE "10" TO WS-FS-CAT
+                     NOT AT END
+                         ADD 1 TO WS-NUM-CAT
+                         MOVE LC-DES TO CATDES(WS-NUM-CAT)
+                         MOVE LC-ID  TO CATID(WS-NUM-CAT)
+                 END-READ
+              END-PERFORM
+              CLOSE ARCHIVO-CATEGORIAS
+           ELSE
+              DISPLAY "Aviso: no se encontro categorias.dat"
+           END-IF.
+           MOVE 0 TO WS-NUM-SUB.
+           OPEN INPUT ARCHIVO-SUBCATEGORIAS.
+           IF WS-FS-SUB = "00"
+              PERFORM UNTIL WS-FS-SUB NOT = "00" OR WS-NUM-SUB = 5
+                 READ ARCHIVO-SUBCATEGORIAS
+                     AT END
+                         MOVE "10" TO WS-FS-SUB
+                     NOT AT END
+                         ADD 1 TO WS-NUM-SUB
+                         MOVE LS-DES TO SUBCATDES(WS-NUM-SUB)
+                         MOVE LS-ID  TO SUBCATID(WS-NUM-SUB)
+                 END-READ
+              END-PERFORM
+              CLOSE ARCHIVO-SUBCATEGORIAS
+           ELSE
+              DISPLAY "Aviso: no se encontro subcategorias.dat"
+           END-IF.
+
+       MENU-PRINCIPAL.
+           DISPLAY "1. Traducir codigo (texto -> numero)".
+           DISPLAY "2. Traduccion inversa (numero -> texto)".
+           DISPLAY "3. Procesar lote de codigos".
+           DISPLAY "9. Salir".
+           ACCEPT WS-OPCION.
+           EVALUATE WS-OPCION
+               WHEN 1
+                   PERFORM TRADUCIR-CODIGO
+               WHEN 2
+                   PERFORM TRADUCCION-INVERSA
+               WHEN 3
+                   PERFORM PROCESAR-LOTE
+               WHEN 9
+                   DISPLAY "Saliendo..."
+               WHEN OTHER
+                   DISPLAY "Opcion no valida."
+           END-EVALUATE.
 
-           ACCEPT SUBCATID(1).
-           
-           ACCEPT TO CODORG.
-       
-           PERFORM VARYING IDX-CAT FROM 1 BY 1 UNTIL IDX-CAT > 5
+       TRADUCIR-CODIGO.
+           DISPLAY "Código original: ".
+           ACCEPT CODORG.
+           PERFORM TRADUCIR-UNO.
+           DISPLAY "Código optimizado: " CODOPT.
+
+      *> Traduce CODORG a CODOPT con las tablas ya cargadas; la usan
+      *> tanto la opción interactiva como el modo por lotes.
+       TRADUCIR-UNO.
+           MOVE SPACES TO CODOPT.
+           PERFORM VARYING IDX-CAT FROM 1 BY 1
+                   UNTIL IDX-CAT > WS-NUM-CAT
                IF CODORG(1:3) = CATDES(IDX-CAT)
                    MOVE CATID(IDX-CAT) TO CODOPT(1:2)
                    EXIT PERFORM
                END-IF
            END-PERFORM.
-       
-           PERFORM VARYING IDX-SUB FROM 1 BY 1 UNTIL IDX-SUB > 5
+           PERFORM VARYING IDX-SUB FROM 1 BY 1
+                   UNTIL IDX-SUB > WS-NUM-SUB
                IF CODORG(4:3) = SUBCATDES(IDX-SUB)
                    MOVE SUBCATID(IDX-SUB) TO CODOPT(3:2)
                    EXIT PERFORM
                END-IF
            END-PERFORM.
-      
-      
            MOVE CODORG(9:4) TO CODOPT(5:4).
-       
-           DISPLAY "Código original: " CODORG.
-           DISPLAY "Código optimizado: " CODOPT.
-       
-           STOP RUN.
+
+       TRADUCCION-INVERSA.
+           DISPLAY "Código optimizado a revertir: ".
+           ACCEPT CODOPT.
+           MOVE SPACES TO CODORG.
+           MOVE "N" TO WS-ENCONTRO.
+           MOVE CODOPT(1:2) TO WS-ID-BUSCAR.
+           PERFORM VARYING IDX-CAT FROM 1 BY 1
+                   UNTIL IDX-CAT > WS-NUM-CAT
+               IF CATID(IDX-CAT) = WS-ID-BUSCAR
+                   MOVE CATDES(IDX-CAT) TO CODORG(1:3)
+                   MOVE "S" TO WS-ENCONTRO
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           MOVE CODOPT(3:2) TO WS-ID-BUSCAR.
+           PERFORM VARYING IDX-SUB FROM 1 BY 1
+                   UNTIL IDX-SUB > WS-NUM-SUB
+               IF SUBCATID(IDX-SUB) = WS-ID-BUSCAR
+                   MOVE SUBCATDES(IDX-SUB) TO CODORG(4:3)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           MOVE CODOPT(5:4) TO CODORG(9:4).
+           IF WS-ENCONTRO = "N"
+              DISPLAY "Categoria no encontrada para ese codigo."
+           ELSE
+              DISPLAY "Código original: " CODORG
+           END-IF.
+
+       PROCESAR-LOTE.
+           OPEN INPUT ARCHIVO-LOTE.
+           IF WS-FS-LOTE NOT = "00"
+              DISPLAY "No se encontro lote-entrada.dat"
+           ELSE
+              OPEN OUTPUT ARCHIVO-LOTE-SALIDA
+              PERFORM UNTIL WS-FS-LOTE NOT = "00"
+                 READ ARCHIVO-LOTE
+                     AT END
+                         MOVE "10" TO WS-FS-LOTE
+                     NOT AT END
+                         MOVE LINEA-LOTE TO CODORG
+                         PERFORM TRADUCIR-UNO
+                         STRING CODORG " -> " CODOPT
+                             DELIMITED BY SIZE INTO LINEA-SALIDA
+                         END-STRING
+                         WRITE LINEA-SALIDA
+                 END-READ
+              END-PERFORM
+              CLOSE ARCHIVO-LOTE
+              CLOSE ARCHIVO-LOTE-SALIDA
+              DISPLAY "Lote procesado. Resultados en lote-salida.dat"
+           END-IF.
