@@ -18,11 +18,12 @@
        DATA DIVISION.
        FILE SECTION.
        FD ARCHIVO-CLIENTES.
+       01 LINEA-JSON PIC X(500).
+
+       WORKING-STORAGE SECTION.
        01 USUDATA.
            05 CODUNI   PIC 9(10).
            05 NOMAPE   PIC X(65).
-
-       WORKING-STORAGE SECTION.
        01 VARIABLES.
            03 DATAVARIABLE.
               05 TIPDOC   PIC X(02).
@@ -128,7 +129,8 @@
            END-STRING.
       *> Se abre el archivo en modo EXTEND para agregar la operación sin borrar las existentes
            OPEN EXTEND ARCHIVO-CLIENTES.
-           WRITE USUDATA FROM WS-DATO-JSON.
+           MOVE WS-DATO-JSON TO LINEA-JSON.
+           WRITE LINEA-JSON.
            CLOSE ARCHIVO-CLIENTES.
            DISPLAY "Operación de creación enviada.".
            
@@ -140,7 +142,8 @@
            INTO WS-DATO-JSON
            END-STRING.
            OPEN EXTEND ARCHIVO-CLIENTES.
-           WRITE USUDATA FROM WS-DATO-JSON.
+           MOVE WS-DATO-JSON TO LINEA-JSON.
+           WRITE LINEA-JSON.
            CLOSE ARCHIVO-CLIENTES.
            DISPLAY "Operación de lectura enviada.".
            
@@ -181,7 +184,8 @@
            INTO WS-DATO-JSON
            END-STRING.
            OPEN EXTEND ARCHIVO-CLIENTES.
-           WRITE USUDATA FROM WS-DATO-JSON.
+           MOVE WS-DATO-JSON TO LINEA-JSON.
+           WRITE LINEA-JSON.
            CLOSE ARCHIVO-CLIENTES.
            DISPLAY "Operación de actualización enviada.".
            
@@ -199,6 +203,7 @@
            INTO WS-DATO-JSON
            END-STRING.
            OPEN EXTEND ARCHIVO-CLIENTES.
-           WRITE USUDATA FROM WS-DATO-JSON.
+           MOVE WS-DATO-JSON TO LINEA-JSON.
+           WRITE LINEA-JSON.
            CLOSE ARCHIVO-CLIENTES.
            DISPLAY "Operación de eliminación enviada.".
