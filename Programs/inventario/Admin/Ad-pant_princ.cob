@@ -12,15 +12,63 @@
       * Fecha: 02-01-2025                                            *
       ****************************************************************
        DATE-WRITTEN. "03-01-2025".
-       
+      * Mod: 08-08-2026 - Se agrega verificacion de arranque (opcion
+      *      4) que confirma que los archivos indexados abren bien y
+      *      que los programas de usuarios/articulos estan presentes,
+      *      antes de que el personal empiece a depender de ellos.
+
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHK-USUARIOS ASSIGN TO "../Usuarios/usuarios.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHK-NUMDOC
+               FILE STATUS IS WS-FS-CHK-USU.
+           SELECT CHK-ARTICULOS ASSIGN TO "../Articulos/articulos.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHK-CODART
+               FILE STATUS IS WS-FS-CHK-ART.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CHK-USUARIOS.
+       01  CHK-REG-USUARIOS.
+           05 FILLER         PIC X(65).
+           05 FILLER         PIC X(02).
+           05 CHK-NUMDOC     PIC 9(10).
+           05 FILLER         PIC X(172).
+
+       FD  CHK-ARTICULOS.
+       01  CHK-REG-ARTICULOS.
+           05 CHK-CODART     PIC X(120).
+           05 FILLER         PIC X(618).
+
        WORKING-STORAGE SECTION.
        01 LIM           PIC XX.
        01 WS-OPCION     PIC X.
+       01 NUMDOC        PIC 9(10).
+       01 REP-OPCION    PIC X.
+       01 WS-FS-CHK-USU PIC XX.
+       01 WS-FS-CHK-ART PIC XX.
+       01 WS-RUTA-USU   PIC X(40)
+           VALUE "../Objetos/gestion-user.cob".
+       01 WS-RUTA-ART   PIC X(40)
+           VALUE "../Objetos/gestion-articles.cob".
+       01 WS-EXISTE-INFO.
+           05 WS-EXISTE-SIZE PIC X(8) COMP-X.
+           05 WS-EXISTE-FECH PIC X(8) COMP-X.
+           05 WS-EXISTE-HORA PIC X(8) COMP-X.
+       01 WS-EXISTE-RET PIC 9(9) COMP-X.
+
+       LINKAGE SECTION.
+       01 LK-NUMDOC     PIC 9(10).
+       01 LK-NOMAPE     PIC X(65).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-NUMDOC LK-NOMAPE.
        INICIO.
+           MOVE LK-NUMDOC TO NUMDOC.
            PERFORM CLEAR-SCREEN.
            PERFORM MENU-ADMIN UNTIL WS-OPCION = "Q".
 
@@ -31,21 +79,114 @@
            DISPLAY "------------------------------" LINE 5  POSITION 20.
            DISPLAY "  1. -> ADMN USUARIOS"          LINE 7  POSITION 20.
            DISPLAY "  2. -> ADMN ARTICULOS"         LINE 9  POSITION 20.
-           DISPLAY "  Q -> Salir"                   LINE 11 POSITION 20.
+           DISPLAY "  3. -> REPORTES"               LINE 10 POSITION 20.
+           DISPLAY "  4. -> VERIFICAR SISTEMA"       LINE 11 POSITION 20.
+           DISPLAY "  5. -> CIERRE DE DIA"          LINE 12 POSITION 20.
+           DISPLAY "  Q -> Salir"                   LINE 13 POSITION 20.
            DISPLAY "Seleccione una opción:"         LINE 17 POSITION 20.
            ACCEPT WS-OPCION LINE 17 POSITION 41.
            EVALUATE WS-OPCION
                WHEN 1
                PERFORM CLEAR-SCREEN
                DISPLAY "ENTRAS"
-                 CALL "gestion_user"     USING NUMDOC
+                 CALL "gestion-user"     USING NUMDOC, LK-NOMAPE
                  END-CALL
-               WHEN 2 
-               CALL "gestion_articles"   USING NUMDOC
+               WHEN 2
+               CALL "gestion-articles"   USING NUMDOC, LK-NOMAPE
+                 END-CALL
+               WHEN 3
+                 PERFORM MENU-REPORTES
+               WHEN 4
+                 PERFORM VERIFICAR-SISTEMA
+               WHEN 5
+                 CALL "cierre-dia"
                  END-CALL
                WHEN OTHER
                   DISPLAY "ERROR"
            END-EVALUATE.
+
+       VERIFICAR-SISTEMA.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "------- VERIFICACION DE ARRANQUE -------" LINE 3
+               POSITION 15.
+           OPEN INPUT CHK-USUARIOS.
+           IF WS-FS-CHK-USU = "00"
+              DISPLAY "usuarios.dat ................ OK" LINE 5
+                  POSITION 15
+              CLOSE CHK-USUARIOS
+           ELSE
+              DISPLAY "usuarios.dat ................ FALLA FS="
+                  WS-FS-CHK-USU LINE 5 POSITION 15
+           END-IF.
+           OPEN INPUT CHK-ARTICULOS.
+           IF WS-FS-CHK-ART = "00"
+              DISPLAY "articulos.dat ............... OK" LINE 6
+                  POSITION 15
+              CLOSE CHK-ARTICULOS
+           ELSE
+              DISPLAY "articulos.dat ............... FALLA FS="
+                  WS-FS-CHK-ART LINE 6 POSITION 15
+           END-IF.
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-RUTA-USU WS-EXISTE-INFO
+               RETURNING WS-EXISTE-RET.
+           IF WS-EXISTE-RET = 0
+              DISPLAY "Programa gestion-user ....... OK" LINE 7
+                  POSITION 15
+           ELSE
+              DISPLAY "Programa gestion-user ....... NO ENCONTRADO"
+                  LINE 7 POSITION 15
+           END-IF.
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-RUTA-ART WS-EXISTE-INFO
+               RETURNING WS-EXISTE-RET.
+           IF WS-EXISTE-RET = 0
+              DISPLAY "Programa gestion-articles ... OK" LINE 8
+                  POSITION 15
+           ELSE
+              DISPLAY "Programa gestion-articles ... NO ENCONTRADO"
+                  LINE 8 POSITION 15
+           END-IF.
+           DISPLAY "Presione ENTER para continuar..." LINE 10
+               POSITION 15.
+           ACCEPT WS-OPCION LINE 10 POSITION 50.
+           MOVE SPACE TO WS-OPCION.
+
+       MENU-REPORTES.
+           MOVE SPACE TO REP-OPCION.
+           PERFORM UNTIL REP-OPCION = "Q"
+              PERFORM CLEAR-SCREEN
+              DISPLAY "------- REPORTES -------"  LINE 3  POSITION 20
+              DISPLAY "1. -> Usuarios por CODUNI" LINE 5  POSITION 20
+              DISPLAY "2. -> Bajo stock"          LINE 6  POSITION 20
+              DISPLAY "3. -> Valorizacion"        LINE 7  POSITION 20
+              DISPLAY "4. -> Margen/Markup"       LINE 8  POSITION 20
+              DISPLAY "5. -> Vencimientos"        LINE 9  POSITION 20
+              DISPLAY "Q -> Volver"               LINE 10 POSITION 20
+              DISPLAY "Opción:"                   LINE 12 POSITION 20
+              ACCEPT REP-OPCION                   LINE 12 POSITION 30
+              EVALUATE REP-OPCION
+                  WHEN "1"
+                     CALL "reporte-coduni"
+                     END-CALL
+                  WHEN "2"
+                     CALL "reporte-bajo-stock"
+                     END-CALL
+                  WHEN "3"
+                     CALL "reporte-valorizacion"
+                     END-CALL
+                  WHEN "4"
+                     CALL "reporte-margen"
+                     END-CALL
+                  WHEN "5"
+                     CALL "reporte-vencimiento"
+                     END-CALL
+                  WHEN "Q"
+                     CONTINUE
+                  WHEN "q"
+                     MOVE "Q" TO REP-OPCION
+                  WHEN OTHER
+                     DISPLAY "ERROR" LINE 13 POSITION 20
+              END-EVALUATE
+           END-PERFORM.
            
            
 
