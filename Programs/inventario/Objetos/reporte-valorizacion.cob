@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reporte-valorizacion.
+       AUTHOR. ANDRES CAMILO LAGUNA BERNAL.
+      ****************************************************************
+      *                REPORTE DE VALORIZACION DE INVENTARIO         *
+      *                                                              *
+      * Descripción: Calcula el valor de costo (STOCK*PRECOM) y el   *
+      *              valor de venta (STOCK*PREVEN) de cada articulo, *
+      *              subtotalizado por categoria/subcategoria y      *
+      *              totalizado para todo el almacen.                *
+      *                                                              *
+      * Autor: ANDRES CAMILO LAGUNA BERNAL                           *
+      * Fecha: 08-08-2026                                            *
+      ****************************************************************
+       DATE-WRITTEN. 08-08-2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-ART ASSIGN TO "../Articulos/articulos.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODART
+               ALTERNATE KEY IS CODBAR
+               FILE STATUS IS WS-FS.
+           SELECT ARCHIVO-REPORTE ASSIGN TO "../Articulos/rep-val.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REP.
+           SELECT ARCHIVO-EXCIO ASSIGN TO "../excepciones-io.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARCHIVO-ART.
+       01 USUART.
+           05 CODART.
+              07 CP-NOMBRE   PIC X(10).
+              07 SC-NOMBRE   PIC X(10).
+              07 ARTCOD      PIC X(10).
+              07 FILLER      PIC X(90).
+           05 CODUNI         PIC X(5).
+           05 CODBAR         PIC X(48).
+           05 DESCRI         PIC X(500).
+           05 STOCK          PIC 9(10).
+           05 CANTID         PIC X(10).
+           05 PRECOM         PIC 9(10)V99.
+           05 PREVEN         PIC 9(10)V99.
+           05 FECHA          PIC 9(8).
+           05 UNIMED         PIC X(3).
+           05 PUNTOREORD     PIC 9(10).
+
+       FD  ARCHIVO-REPORTE.
+       01  LINEA-REPORTE PIC X(120).
+
+       FD  ARCHIVO-EXCIO.
+       01  EXCIO-LINEA PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS              PIC XX.
+       01 WS-FS-REP           PIC XX.
+       01 WS-FS-EXC            PIC XX.
+       01 WS-EXC-PROGRAMA      PIC X(20).
+       01 WS-EXC-ARCHIVO       PIC X(40).
+       01 WS-EXC-FS            PIC XX.
+       01 WS-FECHA-EXC          PIC 9(8).
+       01 WS-HORA-EXC           PIC 9(8).
+       01 WS-CLAVE-ACTUAL     PIC X(20) VALUE SPACES.
+       01 WS-VALOR-COSTO      PIC 9(12)V99.
+       01 WS-VALOR-VENTA      PIC 9(12)V99.
+       01 WS-SUB-COSTO        PIC 9(14)V99 VALUE 0.
+       01 WS-SUB-VENTA        PIC 9(14)V99 VALUE 0.
+       01 WS-TOT-COSTO        PIC 9(16)V99 VALUE 0.
+       01 WS-TOT-VENTA        PIC 9(16)V99 VALUE 0.
+       01 WS-PRIMERA-VEZ      PIC X VALUE "S".
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT ARCHIVO-ART.
+           IF WS-FS NOT = "00"
+              DISPLAY "Error al abrir articulos.dat. FS = " WS-FS
+              MOVE "REPORTE-VALORIZACION" TO WS-EXC-PROGRAMA
+              MOVE "../Articulos/articulos.dat" TO WS-EXC-ARCHIVO
+              MOVE WS-FS TO WS-EXC-FS
+              PERFORM REGISTRAR-EXCEPCION-IO
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT ARCHIVO-REPORTE.
+           MOVE "REPORTE DE VALORIZACION DE INVENTARIO" TO LINEA-REPORTE
+           WRITE LINEA-REPORTE.
+           MOVE SPACES TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           PERFORM RECORRER-ARTICULOS.
+           IF WS-PRIMERA-VEZ = "N"
+              PERFORM ESCRIBIR-SUBTOTAL
+           END-IF.
+           MOVE SPACES TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           STRING "TOTAL COSTO INVENTARIO : " WS-TOT-COSTO
+               DELIMITED BY SIZE INTO LINEA-REPORTE
+           END-STRING.
+           WRITE LINEA-REPORTE.
+           STRING "TOTAL VENTA INVENTARIO : " WS-TOT-VENTA
+               DELIMITED BY SIZE INTO LINEA-REPORTE
+           END-STRING.
+           WRITE LINEA-REPORTE.
+           CLOSE ARCHIVO-ART.
+           CLOSE ARCHIVO-REPORTE.
+           DISPLAY "Reporte generado en rep-val.txt".
+           STOP RUN.
+
+       RECORRER-ARTICULOS.
+           MOVE LOW-VALUES TO CODART.
+           START ARCHIVO-ART KEY IS NOT LESS THAN CODART
+               INVALID KEY
+                   DISPLAY "No hay articulos registrados."
+           END-START.
+           IF WS-FS = "00"
+              PERFORM READ-SIGUIENTE-ART
+              PERFORM UNTIL WS-FS NOT = "00"
+                 IF WS-PRIMERA-VEZ = "S"
+                    MOVE "N" TO WS-PRIMERA-VEZ
+                    MOVE CODART(1:20) TO WS-CLAVE-ACTUAL
+                    PERFORM ESCRIBIR-ENCABEZADO-CAT
+                 ELSE
+                    IF CODART(1:20) NOT = WS-CLAVE-ACTUAL
+                       PERFORM ESCRIBIR-SUBTOTAL
+                       MOVE CODART(1:20) TO WS-CLAVE-ACTUAL
+                       PERFORM ESCRIBIR-ENCABEZADO-CAT
+                    END-IF
+                 END-IF
+                 COMPUTE WS-VALOR-COSTO = STOCK * PRECOM
+                 COMPUTE WS-VALOR-VENTA = STOCK * PREVEN
+                 ADD WS-VALOR-COSTO TO WS-SUB-COSTO WS-TOT-COSTO
+                 ADD WS-VALOR-VENTA TO WS-SUB-VENTA WS-TOT-VENTA
+                 STRING "   CODART: " CODART " COSTO: " WS-VALOR-COSTO
+                     " VENTA: " WS-VALOR-VENTA
+                     DELIMITED BY SIZE INTO LINEA-REPORTE
+                 END-STRING
+                 WRITE LINEA-REPORTE
+                 PERFORM READ-SIGUIENTE-ART
+              END-PERFORM
+           END-IF.
+
+       READ-SIGUIENTE-ART.
+           READ ARCHIVO-ART NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-FS
+           END-READ.
+
+       ESCRIBIR-ENCABEZADO-CAT.
+           MOVE 0 TO WS-SUB-COSTO.
+           MOVE 0 TO WS-SUB-VENTA.
+           STRING "CATEGORIA/SUBCATEGORIA: " CP-NOMBRE "/" SC-NOMBRE
+               DELIMITED BY SIZE INTO LINEA-REPORTE
+           END-STRING.
+           WRITE LINEA-REPORTE.
+
+       ESCRIBIR-SUBTOTAL.
+           STRING "   SUBTOTAL COSTO: " WS-SUB-COSTO
+               "  SUBTOTAL VENTA: " WS-SUB-VENTA
+               DELIMITED BY SIZE INTO LINEA-REPORTE
+           END-STRING.
+           WRITE LINEA-REPORTE.
+           MOVE SPACES TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+
+       REGISTRAR-EXCEPCION-IO.
+           ACCEPT WS-FECHA-EXC FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-EXC  FROM TIME.
+           STRING WS-FECHA-EXC " " WS-HORA-EXC
+               " PROGRAMA=" WS-EXC-PROGRAMA
+               " ARCHIVO=" WS-EXC-ARCHIVO
+               " FS=" WS-EXC-FS
+               DELIMITED BY SIZE
+               INTO EXCIO-LINEA
+           END-STRING.
+           OPEN EXTEND ARCHIVO-EXCIO.
+           IF WS-FS-EXC NOT = "00"
+               OPEN OUTPUT ARCHIVO-EXCIO
+           END-IF.
+           WRITE EXCIO-LINEA.
+           CLOSE ARCHIVO-EXCIO.
