@@ -24,6 +24,14 @@
                ALTERNATE RECORD KEY IS CODUNI WITH DUPLICATES
                FILE STATUS IS WS-FS.
 
+           SELECT ARCHIVO-AUDIT ASSIGN TO "../Usuarios/auditoria.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUD.
+
+           SELECT ARCHIVO-EXCIO ASSIGN TO "../excepciones-io.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXC.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ARCHIVO-CLIENTES.
@@ -39,9 +47,29 @@
            05 FECREG   PIC 9(08).
            05 REDOND   PIC 9(10).
            05 CODUNI   PIC 9(4).
+           05 CLAVE    PIC X(10).
+           05 INTENTOS PIC 9(2).
+           05 BLOQUEADO PIC X.
+           05 ESTADO   PIC X.
+              88 USU-ACTIVO   VALUE "A".
+              88 USU-INACTIVO VALUE "I".
+           05 NUMCON2  PIC 9(10).
+           05 NUMCON3  PIC 9(10).
+
+       FD  ARCHIVO-AUDIT.
+       01  AUDIT-LINEA PIC X(120).
+
+       FD  ARCHIVO-EXCIO.
+       01  EXCIO-LINEA PIC X(120).
 
        WORKING-STORAGE SECTION.
        01 WS-FS         PIC XX.
+       01 WS-FS-EXC        PIC XX.
+       01 WS-EXC-PROGRAMA  PIC X(20).
+       01 WS-EXC-ARCHIVO   PIC X(40).
+       01 WS-EXC-FS        PIC XX.
+       01 WS-FECHA-EXC      PIC 9(8).
+       01 WS-HORA-EXC       PIC 9(8).
        01 WS-CL         PIC X.
        01 LIM           PIC X.
        01 WS-OPCION     PIC X.
@@ -49,6 +77,11 @@
        01 WS-CLAVE      PIC 9(10).
        01 PANT-AD       PIC X(30).
        01 PANT-EM       PIC X(30).
+       01 WS-MAX-INTENTOS PIC 9(2) VALUE 5.
+       01 WS-FS-AUD        PIC XX.
+       01 WS-FECHA-AUD      PIC 9(8).
+       01 WS-HORA-AUD       PIC 9(8).
+       01 WS-AUD-RESULT     PIC X(15).
 
        01 TEMP-USUDATA.
            05 T-NOMAPE   PIC X(65).
@@ -61,16 +94,22 @@
            05 T-DETALL   PIC X(65).
            05 T-FECREG   PIC 9(08).
            05 T-CODUNI   PIC 9(4).
+           05 T-CLAVE    PIC X(10).
 
        PROCEDURE DIVISION.
        INICIO.
            PERFORM CLEAR-SCREEN.
-           OPEN INPUT ARCHIVO-CLIENTES.
+           OPEN I-O ARCHIVO-CLIENTES.
            IF WS-FS NOT = "00"
               DISPLAY "Error al abrir el archivo. FS = " WS-FS
+              MOVE "INICIO-SESION" TO WS-EXC-PROGRAMA
+              MOVE "../Usuarios/usuarios.dat" TO WS-EXC-ARCHIVO
+              MOVE WS-FS TO WS-EXC-FS
+              PERFORM REGISTRAR-EXCEPCION-IO
               STOP RUN
            END-IF.
            PERFORM INI-SEC UNTIL WS-OPCION = "Q".
+           CLOSE ARCHIVO-CLIENTES.
            DISPLAY "PROGRAMA TERMINADO :p".
            STOP RUN.
 
@@ -82,30 +121,95 @@
            DISPLAY "  INICIO DE SESION             " LINE 4 POSITION 20.
            DISPLAY "-------------------------------" LINE 5 POSITION 20.
            DISPLAY "INSERTA CEDULA DE CIUDADANIA   " LINE 6 POSITION 20.
-           DISPLAY "INSERTA NUMERO DE EMPLEADO     " LINE 7 POSITION 20.
+           DISPLAY "INSERTA CLAVE DE ACCESO        " LINE 7 POSITION 20.
            ACCEPT T-NUMDOC LINE 6 POSITION 55.
-           ACCEPT T-CODUNI LINE 7 POSITION 55.
+           ACCEPT T-CLAVE  LINE 7 POSITION 55 WITH SECURE.
            MOVE T-NUMDOC TO NUMDOC.
             READ ARCHIVO-CLIENTES RECORD KEY NUMDOC
-                INVALID KEY 
+                INVALID KEY
                 DISPLAY "Usuario no encontrado." LINE 9 POSITION 50
+                MOVE "NO EXISTE" TO WS-AUD-RESULT
+                PERFORM REGISTRAR-INTENTO
                 NOT INVALID KEY
-                IF T-CODUNI = CODUNI
-                    CLOSE ARCHIVO-CLIENTES
+                IF USU-INACTIVO
+                  DISPLAY "USUARIO INACTIVO." LINE 9 POSITION 50
+                  MOVE "INACTIVO" TO WS-AUD-RESULT
+                  PERFORM REGISTRAR-INTENTO
+                ELSE
+                IF BLOQUEADO = "S"
+                  DISPLAY "CUENTA BLOQUEADA." LINE 9 POSITION 50
+                  MOVE "BLOQUEADA" TO WS-AUD-RESULT
+                  PERFORM REGISTRAR-INTENTO
+                ELSE
+                  IF T-CLAVE = CLAVE
+                    MOVE 0 TO INTENTOS
+                    REWRITE USUDATA
                     DISPLAY "ENTRASTE" LINE 9 POSITION 50
+                    MOVE "EXITO" TO WS-AUD-RESULT
+                    PERFORM REGISTRAR-INTENTO
                     PERFORM PAUSA
+                    CLOSE ARCHIVO-CLIENTES
                     IF CARGO = "2"
-                        CALL PANT-AD USING NUMDOC , NOMAPE
-                        END-CALL
+                      CALL PANT-AD USING NUMDOC , NOMAPE
+                      END-CALL
                     ELSE
-                        CALL PANT-EM USING NUMDOC , NOMAPE
-                        END-CALL
+                      CALL PANT-EM USING NUMDOC , NOMAPE
+                      END-CALL
                     END-IF
-                ELSE 
-                DISPLAY "CREDENCIALES ERRONEAS" LINE 9 POSITION 50
+                    OPEN I-O ARCHIVO-CLIENTES
+                  ELSE
+                    ADD 1 TO INTENTOS
+                    IF INTENTOS >= WS-MAX-INTENTOS
+                      MOVE "S" TO BLOQUEADO
+                      REWRITE USUDATA
+                      DISPLAY "CUENTA BLOQUEADA." LINE 9 POSITION 50
+                      MOVE "SE BLOQUEO" TO WS-AUD-RESULT
+                      PERFORM REGISTRAR-INTENTO
+                    ELSE
+                      REWRITE USUDATA
+                      DISPLAY "CRED. ERRONEAS" LINE 9 POSITION 50
+                      MOVE "CLAVE ERRADA" TO WS-AUD-RESULT
+                      PERFORM REGISTRAR-INTENTO
+                    END-IF
+                  END-IF
+                END-IF
+                END-IF
             END-READ.
            PERFORM PAUSA.
 
+       REGISTRAR-INTENTO.
+           ACCEPT WS-FECHA-AUD FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-AUD  FROM TIME.
+           STRING WS-FECHA-AUD " " WS-HORA-AUD
+               " LOGIN NUMDOC=" T-NUMDOC
+               " RESULTADO=" WS-AUD-RESULT
+               DELIMITED BY SIZE
+               INTO AUDIT-LINEA
+           END-STRING.
+           OPEN EXTEND ARCHIVO-AUDIT.
+           IF WS-FS-AUD NOT = "00"
+               OPEN OUTPUT ARCHIVO-AUDIT
+           END-IF.
+           WRITE AUDIT-LINEA.
+           CLOSE ARCHIVO-AUDIT.
+
+       REGISTRAR-EXCEPCION-IO.
+           ACCEPT WS-FECHA-EXC FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-EXC  FROM TIME.
+           STRING WS-FECHA-EXC " " WS-HORA-EXC
+               " PROGRAMA=" WS-EXC-PROGRAMA
+               " ARCHIVO=" WS-EXC-ARCHIVO
+               " FS=" WS-EXC-FS
+               DELIMITED BY SIZE
+               INTO EXCIO-LINEA
+           END-STRING.
+           OPEN EXTEND ARCHIVO-EXCIO.
+           IF WS-FS-EXC NOT = "00"
+               OPEN OUTPUT ARCHIVO-EXCIO
+           END-IF.
+           WRITE EXCIO-LINEA.
+           CLOSE ARCHIVO-EXCIO.
+
        CLEAR-SCREEN.
            MOVE " " TO LIM.
            DISPLAY LIM LINE 1 POSITION 1 ERASE EOS.
