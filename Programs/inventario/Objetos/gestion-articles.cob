@@ -2,14 +2,23 @@
        PROGRAM-ID. GESTION-ARTICLES.
        AUTHOR. ANDRES CAMILO LAGUNA BERNAL.
       ****************************************************************
-      *                GESTIÓN DE ARTUCULOS 
+      *                GESTIÓN DE ARTUCULOS
       *
-      * Descripcion: Manejo de articulos mediantes el archivo indexado 
+      * Descripcion: Manejo de articulos mediantes el archivo indexado
       *              Se utilizan operaciones CRUD basadas en         *
       *              la clave NUMDOC.                                *
       *                                                              *
       * Autor: ANDRES CAMILO LAGUNA BERNAL                           *
       * Fecha: 07-02-2025                                            *
+      * Mod: 08-08-2026 - Se completan las operaciones CRUD de       *
+      *      articulos y se agrega el CRUD de categorias y           *
+      *      subcategorias (opcion 2 del menu de inventario).        *
+      * Mod: 08-08-2026 - CODART deja de embeber la descripcion libre*
+      *      de categoria/subcategoria; ahora es CP-NOMBRE+SC-NOMBRE *
+      *      (codigos ya validados contra los maestros) + ARTCOD, un *
+      *      codigo corto de articulo, para no obligar a retipear la *
+      *      descripcion completa solo para ubicar un articulo. Se   *
+      *      agrega tambien R/U de subcategoria.                     *
       ****************************************************************
        DATE-WRITTEN.07-02-2025.
        ENVIRONMENT DIVISION.
@@ -21,32 +30,111 @@
                RECORD KEY IS CODART
                ALTERNATE KEY IS CODBAR
                FILE STATUS IS WS-FS.
+           SELECT ARCHIVO-CAT ASSIGN TO "../Articulos/categorias.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CP-NOMBRE-K
+               FILE STATUS IS WS-FS-CAT.
+           SELECT ARCHIVO-SUB ASSIGN TO "../Articulos/subcategor.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SC-CLAVE
+               FILE STATUS IS WS-FS-SUB.
+           SELECT ARCHIVO-HISPRE ASSIGN TO "../Articulos/hist-prec.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-HIS.
+           SELECT ARCHIVO-EXCIO ASSIGN TO "../excepciones-io.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXC.
+           SELECT ARCHIVO-CONTEO ASSIGN TO "../Articulos/conteo.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CON.
 
        DATA DIVISION.
        FILE SECTION.
        FD ARCHIVO-ART.
        01 USUART.
            05 CODART.
-              07 CATERG.
-                 09 CP-NOMBRE   PIC X(10).
-                 09 CP-DESCRI   PIC X(50).
-              07 SUBCAT.
-                 09 SC-NOMBRE   PIC X(10).
-                 09 SC-DESCRI   PIC X(50).
+              07 CP-NOMBRE   PIC X(10).
+              07 SC-NOMBRE   PIC X(10).
+              07 ARTCOD      PIC X(10).
+              07 FILLER      PIC X(90).
            05 CODUNI         PIC X(5).
            05 CODBAR         PIC X(48).
            05 DESCRI         PIC X(500).
            05 STOCK          PIC 9(10).
-           05 CANTID         PIC X(10).
+           05 CANTID         PIC 9(10).
            05 PRECOM         PIC 9(10)V99.
            05 PREVEN         PIC 9(10)V99.
            05 FECHA          PIC 9(8).
-       
+           05 UNIMED         PIC X(3).
+              88 UNI-VALIDA  VALUE "UND" "CAJ" "KG " "LT " "MTS".
+           05 PUNTOREORD     PIC 9(10).
+
+       FD ARCHIVO-CAT.
+       01 CATDATA.
+           05 CP-NOMBRE-K    PIC X(10).
+           05 CP-DESCRI-K    PIC X(50).
+
+       FD ARCHIVO-SUB.
+       01 SUBDATA.
+           05 SC-CLAVE.
+              07 SC-CAT-PADRE PIC X(10).
+              07 SC-NOMBRE-K  PIC X(10).
+           05 SC-DESCRI-K    PIC X(50).
+
+       FD ARCHIVO-HISPRE.
+       01 HISPRE-LINEA       PIC X(160).
+
+       FD  ARCHIVO-EXCIO.
+       01  EXCIO-LINEA       PIC X(120).
+
+       FD  ARCHIVO-CONTEO.
+       01  CONTEO-LINEA      PIC X(160).
+
        WORKING-STORAGE SECTION.
        01 WS-FS              PIC XX.
+       01 WS-FS-CAT           PIC XX.
+       01 WS-FS-SUB           PIC XX.
+       01 WS-FS-HIS           PIC XX.
+       01 WS-FECHA-HIS        PIC 9(8).
+       01 WS-HORA-HIS         PIC 9(8).
+       01 WS-FS-EXC           PIC XX.
+       01 WS-EXC-PROGRAMA     PIC X(20).
+       01 WS-EXC-ARCHIVO      PIC X(40).
+       01 WS-EXC-FS           PIC XX.
+       01 WS-FECHA-EXC        PIC 9(8).
+       01 WS-HORA-EXC         PIC 9(8).
+       01 WS-OLD-PRECOM       PIC 9(10)V99.
+       01 WS-OLD-PREVEN       PIC 9(10)V99.
+       01 WS-FS-CON           PIC XX.
+       01 WS-FECHA-CON        PIC 9(8).
+       01 WS-HORA-CON         PIC 9(8).
+       01 WS-CONTEO-FISICO    PIC 9(10).
+       01 WS-DIFERENCIA       PIC S9(10).
+       01 WS-STOCK-ANT        PIC 9(10).
        01 LIM                PIC X.
        01 WS-OPTION          PIC X.
-       
+       01 WS-OPCION          PIC X.
+       01 WS-DUPLICADO       PIC X.
+       01 WS-CAT-VALIDA      PIC X.
+       01 WS-SUB-VALIDA      PIC X.
+
+      * Campos usados por la búsqueda de articulos por palabra clave
+      * en la descripción (opcion K del menu de articulos).
+       01 WS-PALABRA         PIC X(40) VALUE SPACES.
+       01 WS-LONGITUD        PIC 9(2)  VALUE 0.
+       01 WS-POS             PIC 9(2)  VALUE 0.
+       01 WS-TALLY           PIC 9(5)  VALUE 0.
+       01 WS-COINCID         PIC 9(5)  VALUE 0.
+       01 WS-LIN-RES         PIC 9(2)  VALUE 0.
+
+      * Campos usados como area de trabajo para la clave del
+      * articulo (CODART) antes de construirla.
+       01 WK-CP-NOMBRE       PIC X(10).
+       01 WK-SC-NOMBRE       PIC X(10).
+       01 WK-ARTCOD          PIC X(10).
+
        LINKAGE SECTION.
        01 PASAR.
            07 T-NUMDOC       PIC 9(10).
@@ -55,14 +143,35 @@
        PROCEDURE DIVISION USING PASAR.
        INCIO.
            PERFORM CLEAR-SCREEN.
+           OPEN I-O ARCHIVO-ART.
            IF WS-FS NOT = "00"
               DISPLAY "Error al abrir el archivo. FS = " WS-FS
+              MOVE "GESTION-ARTICLES" TO WS-EXC-PROGRAMA
+              MOVE "../Articulos/articulos.dat" TO WS-EXC-ARCHIVO
+              MOVE WS-FS TO WS-EXC-FS
+              PERFORM REGISTRAR-EXCEPCION-IO
               STOP RUN
            END-IF.
+           OPEN I-O ARCHIVO-CAT.
+           IF WS-FS-CAT NOT = "00"
+              CLOSE ARCHIVO-CAT
+              OPEN OUTPUT ARCHIVO-CAT
+              CLOSE ARCHIVO-CAT
+              OPEN I-O ARCHIVO-CAT
+           END-IF.
+           OPEN I-O ARCHIVO-SUB.
+           IF WS-FS-SUB NOT = "00"
+              CLOSE ARCHIVO-SUB
+              OPEN OUTPUT ARCHIVO-SUB
+              CLOSE ARCHIVO-SUB
+              OPEN I-O ARCHIVO-SUB
+           END-IF.
            PERFORM MENU-CRUD-U UNTIL WS-OPCION = "Q".
            CLOSE ARCHIVO-ART.
+           CLOSE ARCHIVO-CAT.
+           CLOSE ARCHIVO-SUB.
            DISPLAY "PROGRAMA TERMINADO :p".
-           STOP RUN."
+           STOP RUN.
 
        MENU-CRUD-U.
            PERFORM CLEAR-SCREEN.
@@ -78,15 +187,221 @@
                WHEN "1"
                     PERFORM MENU-CRUD-A
                WHEN "2"
-                    PERFORM MANU-CRUD-C
+                    PERFORM MENU-CRUD-C
                WHEN "Q"
                     DISPLAY "SALIENDING ...."
+               WHEN OTHER
+                    DISPLAY "Opción no válida."
            END-EVALUATE.
 
+      ****************************************************************
+      * CRUD de categorias y subcategorias, independiente de que se  *
+      * este creando o no un articulo.                               *
+      ****************************************************************
        MENU-CRUD-C.
            PERFORM CLEAR-SCREEN.
+           MOVE SPACES TO WS-OPTION.
+           PERFORM UNTIL WS-OPTION = "Q"
+              PERFORM CLEAR-SCREEN
+              DISPLAY "-----------------------------" LINE 3 POSITION 20
+              DISPLAY " CATEGORIAS Y SUBCATEGORIAS"    LINE 4 POSITION 20
+              DISPLAY "-----------------------------" LINE 5 POSITION 20
+              DISPLAY " C -> Crear categoria"          LINE 7 POSITION 20
+              DISPLAY " R -> Leer categoria"           LINE 8 POSITION 20
+              DISPLAY " U -> Actualizar categoria"     LINE 9 POSITION 20
+              DISPLAY " D -> Eliminar categoria"      LINE 10 POSITION 20
+              DISPLAY " S -> Crear subcategoria"      LINE 11 POSITION 20
+              DISPLAY " V -> Leer subcategoria"       LINE 12 POSITION 20
+              DISPLAY " W -> Actualizar subcateg."    LINE 13 POSITION 20
+              DISPLAY " T -> Eliminar subcateg."      LINE 14 POSITION 20
+              DISPLAY " Q -> Volver"                  LINE 15 POSITION 20
+              DISPLAY "Opción:" LINE 17 POSITION 20
+              ACCEPT WS-OPTION LINE 17 POSITION 41
+              EVALUATE WS-OPTION
+                  WHEN "C" PERFORM CAT-CREAR
+                  WHEN "R" PERFORM CAT-LEER
+                  WHEN "U" PERFORM CAT-ACTUALIZAR
+                  WHEN "D" PERFORM CAT-ELIMINAR
+                  WHEN "S" PERFORM SUB-CREAR
+                  WHEN "V" PERFORM SUB-LEER
+                  WHEN "W" PERFORM SUB-ACTUALIZAR
+                  WHEN "T" PERFORM SUB-ELIMINAR
+                  WHEN "Q" CONTINUE
+                  WHEN OTHER DISPLAY "Opción no válida."
+              END-EVALUATE
+           END-PERFORM.
 
+       CAT-CREAR.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "----- Crear categoria -----" LINE 3 POSITION 20.
+           DISPLAY "Nombre de la categoria:" LINE 5 POSITION 20.
+           ACCEPT CP-NOMBRE-K LINE 5 POSITION 50.
+           READ ARCHIVO-CAT
+               INVALID KEY
+                   DISPLAY "Descripcion:" LINE 6 POSITION 20
+                   ACCEPT CP-DESCRI-K LINE 6 POSITION 50
+                   WRITE CATDATA
+                   IF WS-FS-CAT = "00"
+                      DISPLAY "Categoria creada." LINE 8 POSITION 20
+                   ELSE
+                      DISPLAY "Error FS = " WS-FS-CAT LINE 8 POSITION 20
+                   END-IF
+               NOT INVALID KEY
+                   DISPLAY "Esa categoria ya existe." LINE 8 POSITION 20
+           END-READ.
+           PERFORM PAUSA.
 
+       CAT-LEER.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "----- Leer categoria -----" LINE 3 POSITION 20.
+           DISPLAY "Nombre de la categoria:" LINE 5 POSITION 20.
+           ACCEPT CP-NOMBRE-K LINE 5 POSITION 50.
+           READ ARCHIVO-CAT
+               INVALID KEY
+                   DISPLAY "Categoria no encontrada." LINE 7 POSITION 20
+               NOT INVALID KEY
+                   DISPLAY "Nombre: " CP-NOMBRE-K LINE 7 POSITION 20
+                   DISPLAY "Descri: " CP-DESCRI-K LINE 8 POSITION 20
+           END-READ.
+           PERFORM PAUSA.
+
+       CAT-ACTUALIZAR.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "----- Actualizar categoria -----" LINE 3 POSITION 20.
+           DISPLAY "Nombre de la categoria:" LINE 5 POSITION 20.
+           ACCEPT CP-NOMBRE-K LINE 5 POSITION 50.
+           READ ARCHIVO-CAT
+               INVALID KEY
+                   DISPLAY "Categoria no encontrada." LINE 7 POSITION 20
+               NOT INVALID KEY
+                   DISPLAY "Nueva descripcion:" LINE 7 POSITION 20
+                   ACCEPT CP-DESCRI-K LINE 7 POSITION 50
+                   REWRITE CATDATA
+                   IF WS-FS-CAT NOT = "00"
+                      DISPLAY "Error FS = " WS-FS-CAT LINE 9 POSITION 20
+                   END-IF
+           END-READ.
+           PERFORM PAUSA.
+
+       CAT-ELIMINAR.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "----- Eliminar categoria -----" LINE 3 POSITION 20.
+           DISPLAY "Nombre de la categoria:" LINE 5 POSITION 20.
+           ACCEPT CP-NOMBRE-K LINE 5 POSITION 50.
+           READ ARCHIVO-CAT
+               INVALID KEY
+                   DISPLAY "Categoria no encontrada." LINE 7 POSITION 20
+               NOT INVALID KEY
+                   DELETE ARCHIVO-CAT
+                   IF WS-FS-CAT = "00"
+                      DISPLAY "Categoria eliminada." LINE 7 POSITION 20
+                   ELSE
+                      DISPLAY "Error FS = " WS-FS-CAT LINE 7 POSITION 20
+                   END-IF
+           END-READ.
+           PERFORM PAUSA.
+
+       SUB-CREAR.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "----- Crear subcategoria -----" LINE 3 POSITION 20.
+           DISPLAY "Categoria a la que pertenece:" LINE 5 POSITION 20.
+           ACCEPT SC-CAT-PADRE LINE 5 POSITION 50.
+           MOVE SC-CAT-PADRE TO CP-NOMBRE-K.
+           READ ARCHIVO-CAT
+               INVALID KEY
+                   DISPLAY "Esa categoria no existe." LINE 7 POSITION 20
+           END-READ.
+           IF WS-FS-CAT = "00"
+              DISPLAY "Nombre de la subcategoria:" LINE 7 POSITION 20
+              ACCEPT SC-NOMBRE-K LINE 7 POSITION 50
+              READ ARCHIVO-SUB
+                  INVALID KEY
+                      DISPLAY "Descripcion:" LINE 8 POSITION 20
+                      ACCEPT SC-DESCRI-K LINE 8 POSITION 50
+                      WRITE SUBDATA
+                      IF WS-FS-SUB = "00"
+                         DISPLAY "Subcategoria creada."
+                             LINE 10 POSITION 20
+                      ELSE
+                         DISPLAY "Error FS = " WS-FS-SUB
+                             LINE 10 POSITION 20
+                      END-IF
+                  NOT INVALID KEY
+                      DISPLAY "Ya existe esa subcategoria."
+                          LINE 10 POSITION 20
+              END-READ
+           END-IF.
+           PERFORM PAUSA.
+
+       SUB-LEER.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "----- Leer subcategoria -----" LINE 3 POSITION 20.
+           DISPLAY "Categoria a la que pertenece:" LINE 5 POSITION 20.
+           ACCEPT SC-CAT-PADRE LINE 5 POSITION 50.
+           DISPLAY "Nombre de la subcategoria:" LINE 6 POSITION 20.
+           ACCEPT SC-NOMBRE-K LINE 6 POSITION 50.
+           READ ARCHIVO-SUB
+               INVALID KEY
+                   DISPLAY "Subcategoria no encontrada." LINE 8
+                       POSITION 20
+               NOT INVALID KEY
+                   DISPLAY "Categoria  : " SC-CAT-PADRE LINE 8
+                       POSITION 20
+                   DISPLAY "Nombre     : " SC-NOMBRE-K  LINE 9
+                       POSITION 20
+                   DISPLAY "Descripcion: " SC-DESCRI-K  LINE 10
+                       POSITION 20
+           END-READ.
+           PERFORM PAUSA.
+
+       SUB-ACTUALIZAR.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "----- Actualizar subcategoria -----" LINE 3
+               POSITION 20.
+           DISPLAY "Categoria a la que pertenece:" LINE 5 POSITION 20.
+           ACCEPT SC-CAT-PADRE LINE 5 POSITION 50.
+           DISPLAY "Nombre de la subcategoria:" LINE 6 POSITION 20.
+           ACCEPT SC-NOMBRE-K LINE 6 POSITION 50.
+           READ ARCHIVO-SUB
+               INVALID KEY
+                   DISPLAY "Subcategoria no encontrada." LINE 8
+                       POSITION 20
+               NOT INVALID KEY
+                   DISPLAY "Nueva descripcion:" LINE 8 POSITION 20
+                   ACCEPT SC-DESCRI-K LINE 8 POSITION 50
+                   REWRITE SUBDATA
+                   IF WS-FS-SUB NOT = "00"
+                      DISPLAY "Error FS = " WS-FS-SUB LINE 10
+                          POSITION 20
+                   ELSE
+                      DISPLAY "Subcategoria actualizada." LINE 10
+                          POSITION 20
+                   END-IF
+           END-READ.
+           PERFORM PAUSA.
+
+       SUB-ELIMINAR.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "----- Eliminar subcategoria -----" LINE 3 POSITION 20.
+           DISPLAY "Categoria a la que pertenece:" LINE 5 POSITION 20.
+           ACCEPT SC-CAT-PADRE LINE 5 POSITION 50.
+           DISPLAY "Nombre de la subcategoria:" LINE 6 POSITION 20.
+           ACCEPT SC-NOMBRE-K LINE 6 POSITION 50.
+           READ ARCHIVO-SUB
+               INVALID KEY
+                   DISPLAY "Subcategoria no encontrada."
+                       LINE 8 POSITION 20
+               NOT INVALID KEY
+                   DELETE ARCHIVO-SUB
+                   IF WS-FS-SUB = "00"
+                      DISPLAY "Subcategoria eliminada."
+                          LINE 8 POSITION 20
+                   ELSE
+                      DISPLAY "Error FS = " WS-FS-SUB
+                          LINE 8 POSITION 20
+                   END-IF
+           END-READ.
+           PERFORM PAUSA.
 
        MENU-CRUD-A.
            PERFORM CLEAR-SCREEN.
@@ -97,40 +412,393 @@
            DISPLAY "  R -> Leer articulo"            LINE 9 POSITION 20.
            DISPLAY "  U -> Actualizar articulo"     LINE 11 POSITION 20.
            DISPLAY "  D -> Eliminar articulo"       LINE 13 POSITION 20.
-           DISPLAY "  Q -> Salir"                   LINE 15 POSITION 20.
-           DISPLAY "Seleccione una opción:"         LINE 17 POSITION 20.
-           ACCEPT WS-OPCION LINE 17 POSITION 41.
+           DISPLAY "  B -> Buscar por codigo barras" LINE 14 POSITION 20.
+           DISPLAY "  K -> Buscar por palabra clave" LINE 15 POSITION 20.
+           DISPLAY "  F -> Conteo fisico (reconciliar)" LINE 16
+               POSITION 20.
+           DISPLAY "  Q -> Salir"                   LINE 17 POSITION 20.
+           DISPLAY "Seleccione una opción:"         LINE 18 POSITION 20.
+           ACCEPT WS-OPCION LINE 18 POSITION 41.
            EVALUATE WS-OPCION
-               WHEN "C" 
+               WHEN "C"
                     PERFORM OPERACION-CREAR
-               WHEN "R" 
+               WHEN "R"
                     PERFORM OPERACION-LEER
-               WHEN "U" 
+               WHEN "U"
                     PERFORM OPERACION-ACTUALIZAR
-               WHEN "D" 
+               WHEN "D"
                     PERFORM OPERACION-ELIMINAR
-               WHEN "Q" 
+               WHEN "B"
+                    PERFORM OPERACION-LEER-CODBAR
+               WHEN "K"
+                    PERFORM OPERACION-BUSCAR-DESCRI
+               WHEN "F"
+                    PERFORM OPERACION-CONTEO-FISICO
+               WHEN "Q"
                     DISPLAY "Saliendo..."
-               WHEN OTHER 
+               WHEN OTHER
                     DISPLAY "Opción no válida."
            END-EVALUATE.
 
+       OPERACION-LEER-CODBAR.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "----- Buscar por codigo barras -----"
+               LINE 3 POSITION 20.
+           DISPLAY "Codigo de barras:" LINE 5 POSITION 20.
+           ACCEPT CODBAR             LINE 5 POSITION 50.
+           READ ARCHIVO-ART RECORD KEY CODBAR
+               INVALID KEY
+                   DISPLAY "Articulo no encontrado." LINE 7 POSITION 20
+               NOT INVALID KEY
+                   PERFORM MOSTRAR-ARTICULO
+           END-READ.
+           PERFORM PAUSA.
+
+      * Req. catalogo: recorre todo el archivo de articulos buscando
+      * una palabra dentro de la descripcion, para no depender de
+      * conocer de antemano la categoria/subcategoria o el codigo.
+       OPERACION-BUSCAR-DESCRI.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "----- Buscar por palabra clave -----"
+               LINE 3 POSITION 20.
+           DISPLAY "Palabra a buscar en la descripcion:"
+               LINE 5 POSITION 20.
+           ACCEPT WS-PALABRA LINE 5 POSITION 58.
+           PERFORM CALCULAR-LONGITUD.
+           MOVE 0 TO WS-COINCID.
+           MOVE 9 TO WS-LIN-RES.
+           IF WS-LONGITUD = 0
+              DISPLAY "Debe ingresar al menos un caracter."
+                  LINE 7 POSITION 20
+           ELSE
+              MOVE LOW-VALUES TO CODART
+              START ARCHIVO-ART KEY IS NOT LESS THAN CODART
+                  INVALID KEY
+                      DISPLAY "No hay articulos registrados."
+                          LINE 7 POSITION 20
+              END-START
+              IF WS-FS = "00"
+                 PERFORM READ-SIGUIENTE-ART
+                 PERFORM UNTIL WS-FS NOT = "00"
+                    PERFORM VERIFICAR-COINCIDENCIA
+                    PERFORM READ-SIGUIENTE-ART
+                 END-PERFORM
+              END-IF
+              IF WS-COINCID = 0
+                 DISPLAY "Sin coincidencias." LINE 7 POSITION 20
+              END-IF
+           END-IF.
+           PERFORM PAUSA.
+
+       READ-SIGUIENTE-ART.
+           READ ARCHIVO-ART NEXT RECORD
+               AT END MOVE "10" TO WS-FS
+           END-READ.
+
+       VERIFICAR-COINCIDENCIA.
+           MOVE 0 TO WS-TALLY.
+           INSPECT DESCRI TALLYING WS-TALLY
+               FOR ALL WS-PALABRA(1:WS-LONGITUD).
+           IF WS-TALLY > 0
+              ADD 1 TO WS-COINCID
+              IF WS-LIN-RES > 20
+                 MOVE 9 TO WS-LIN-RES
+              END-IF
+              DISPLAY CODBAR        LINE WS-LIN-RES POSITION 20
+              DISPLAY DESCRI(1:40)  LINE WS-LIN-RES POSITION 40
+              ADD 1 TO WS-LIN-RES
+           END-IF.
+
+      * Largo real de WS-PALABRA sin los espacios de relleno, para
+      * que el INSPECT de arriba compare solo lo que el usuario
+      * realmente escribió.
+       CALCULAR-LONGITUD.
+           MOVE 40 TO WS-POS.
+           MOVE 0 TO WS-LONGITUD.
+           PERFORM UNTIL WS-POS = 0
+              IF WS-PALABRA(WS-POS:1) NOT = SPACE
+                 MOVE WS-POS TO WS-LONGITUD
+                 EXIT PERFORM
+              END-IF
+              SUBTRACT 1 FROM WS-POS
+           END-PERFORM.
+
        OPERACION-CREAR.
            PERFORM CLEAR-SCREEN.
            DISPLAY "-------------------------------" LINE 3 POSITION 20.
            DISPLAY "  CREAR ARTICULO               " LINE 4 POSITION 20.
            DISPLAY "-------------------------------" LINE 5 POSITION 20.
            DISPLAY "--- CATEGORIA --- "              LINE 6 POSITION 20.
-           ACCEPT CP-NOMBRE                          LINE 7 POSITION 40.
-           READ ARCHIVO-ART 
-             RECORD KEY CODART
-             INVALID KEY 
-               DISPLAY "NUEVA CATREGORIA " LINE 8 POSITION 20
-               DISPLAY "DESCRIPCION DE LA CATEGORIA"LINE 9 POSITION 20
-               ACCEPT CP-DESCRI LINE 9 POSITION 40
-               DISPLAY "NOMBRA UNA SUBCATEGORIA" LINE 10 POSITION 20
-               ACCEPT SC-NOMBRE LINE 10 POSITION 40
-               DISPLAY "DESCRIPCION SUB CATEGORIA" LINE 11 POSITION 20
-               ACCEPT SC-DESCRI LINE 11 POSITION 40
-           STRING CP-NOMBRE CP-DESCRI SC-NOMBRE SC-DESCRI INTO CODART 
-               DISPLAY "DESCRIPCION DEC"
\ No newline at end of file
+           ACCEPT WK-CP-NOMBRE                       LINE 7 POSITION 40.
+           MOVE WK-CP-NOMBRE TO CP-NOMBRE-K.
+           READ ARCHIVO-CAT
+               INVALID KEY
+                   MOVE "N" TO WS-CAT-VALIDA
+               NOT INVALID KEY
+                   MOVE "S" TO WS-CAT-VALIDA
+           END-READ.
+           IF WS-CAT-VALIDA = "N"
+              DISPLAY "Esa categoria no existe en el maestro."
+                  LINE 13 POSITION 20
+              PERFORM PAUSA
+           ELSE
+              DISPLAY "--- SUBCATEGORIA --- "        LINE 9 POSITION 20
+              ACCEPT WK-SC-NOMBRE                    LINE 10 POSITION 40
+              MOVE WK-CP-NOMBRE TO SC-CAT-PADRE
+              MOVE WK-SC-NOMBRE TO SC-NOMBRE-K
+              READ ARCHIVO-SUB
+                  INVALID KEY
+                      MOVE "N" TO WS-SUB-VALIDA
+                  NOT INVALID KEY
+                      MOVE "S" TO WS-SUB-VALIDA
+              END-READ
+              IF WS-SUB-VALIDA = "N"
+                 DISPLAY "Esa subcategoria no existe en el maestro."
+                     LINE 13 POSITION 20
+                 PERFORM PAUSA
+              ELSE
+                 DISPLAY "--- CODIGO DE ARTICULO --- "  LINE 11
+                     POSITION 20
+                 ACCEPT WK-ARTCOD                       LINE 12
+                     POSITION 40
+                 MOVE WK-CP-NOMBRE TO CP-NOMBRE
+                 MOVE WK-SC-NOMBRE TO SC-NOMBRE
+                 MOVE WK-ARTCOD    TO ARTCOD
+                 READ ARCHIVO-ART RECORD KEY CODART
+                     INVALID KEY
+                         MOVE "N" TO WS-DUPLICADO
+                     NOT INVALID KEY
+                         MOVE "S" TO WS-DUPLICADO
+                 END-READ
+                 IF WS-DUPLICADO = "S"
+                    DISPLAY "Ya existe un articulo con esa clave."
+                        LINE 13 POSITION 20
+                    PERFORM PAUSA
+                 ELSE
+                    DISPLAY "Codigo de Unidad:" LINE 13 POSITION 20
+                    ACCEPT CODUNI                LINE 13 POSITION 50
+                    DISPLAY "Codigo de Barras:" LINE 14 POSITION 20
+                    ACCEPT CODBAR                LINE 14 POSITION 50
+                    DISPLAY "Descripcion del articulo:" LINE 15
+                        POSITION 20
+                    ACCEPT DESCRI                LINE 15 POSITION 50
+                    DISPLAY "Cantidad en stock:" LINE 16 POSITION 20
+                    ACCEPT STOCK                  LINE 16 POSITION 50
+                    DISPLAY "Cantidad por empaque:" LINE 17 POSITION 20
+                    ACCEPT CANTID                 LINE 17 POSITION 50
+                    PERFORM VALIDAR-UNIMED
+                    DISPLAY "Precio de compra:" LINE 19 POSITION 20
+                    ACCEPT PRECOM                 LINE 19 POSITION 50
+                    DISPLAY "Precio de venta:" LINE 20 POSITION 20
+                    ACCEPT PREVEN                 LINE 20 POSITION 50
+                    DISPLAY "Fecha (AAAAMMDD):" LINE 21 POSITION 20
+                    ACCEPT FECHA                  LINE 21 POSITION 50
+                    DISPLAY "Punto de reorden:" LINE 22 POSITION 20
+                    ACCEPT PUNTOREORD             LINE 22 POSITION 50
+                    WRITE USUART
+                    IF WS-FS NOT = "00"
+                       DISPLAY "Error al crear articulo. FS = " WS-FS
+                    ELSE
+                       DISPLAY "Articulo creado exitosamente."
+                    END-IF
+                    PERFORM PAUSA
+                 END-IF
+              END-IF
+           END-IF.
+
+       OPERACION-LEER.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "----- Leer articulo -----" LINE 3 POSITION 20.
+           PERFORM ARMAR-CODART.
+           READ ARCHIVO-ART RECORD KEY CODART
+               INVALID KEY
+                   DISPLAY "Articulo no encontrado." LINE 13 POSITION 20
+               NOT INVALID KEY
+                   PERFORM MOSTRAR-ARTICULO
+           END-READ.
+           PERFORM PAUSA.
+
+       OPERACION-ACTUALIZAR.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "----- Actualizar articulo -----" LINE 3 POSITION 20.
+           PERFORM ARMAR-CODART.
+           READ ARCHIVO-ART RECORD KEY CODART
+               INVALID KEY
+                   DISPLAY "Articulo no encontrado." LINE 13 POSITION 20
+               NOT INVALID KEY
+                   PERFORM MOSTRAR-ARTICULO
+                   MOVE PRECOM TO WS-OLD-PRECOM
+                   MOVE PREVEN TO WS-OLD-PREVEN
+                   DISPLAY "Nuevo punto de reorden:" LINE 17 POSITION 20
+                   ACCEPT PUNTOREORD                LINE 17 POSITION 50
+                   DISPLAY "Nuevo codigo de barras:" LINE 19 POSITION 20
+                   ACCEPT CODBAR                    LINE 19 POSITION 50
+                   DISPLAY "Nueva descripcion:" LINE 20 POSITION 20
+                   ACCEPT DESCRI                    LINE 20 POSITION 50
+                   DISPLAY "Nuevo stock:" LINE 21 POSITION 20
+                   ACCEPT STOCK                     LINE 21 POSITION 50
+                   DISPLAY "Nueva cantidad:" LINE 22 POSITION 20
+                   ACCEPT CANTID                    LINE 22 POSITION 50
+                   PERFORM VALIDAR-UNIMED
+                   DISPLAY "Nuevo precio compra:" LINE 23 POSITION 20
+                   ACCEPT PRECOM                    LINE 23 POSITION 50
+                   DISPLAY "Nuevo precio venta:" LINE 24 POSITION 20
+                   ACCEPT PREVEN                    LINE 24 POSITION 50
+                   REWRITE USUART
+                   IF WS-FS NOT = "00"
+                      DISPLAY "Error al actualizar. FS = " WS-FS
+                   ELSE
+                      DISPLAY "Articulo actualizado exitosamente."
+                      IF PRECOM NOT = WS-OLD-PRECOM
+                         OR PREVEN NOT = WS-OLD-PREVEN
+                         PERFORM REGISTRAR-HIST-PRECIO
+                      END-IF
+                   END-IF
+           END-READ.
+           PERFORM PAUSA.
+
+       OPERACION-ELIMINAR.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "----- Eliminar articulo -----" LINE 3 POSITION 20.
+           PERFORM ARMAR-CODART.
+           READ ARCHIVO-ART RECORD KEY CODART
+               INVALID KEY
+                   DISPLAY "Articulo no encontrado." LINE 13 POSITION 20
+               NOT INVALID KEY
+                   DELETE ARCHIVO-ART
+                   IF WS-FS NOT = "00"
+                      DISPLAY "Error al eliminar. FS = " WS-FS
+                   ELSE
+                      DISPLAY "Articulo eliminado exitosamente."
+                   END-IF
+           END-READ.
+           PERFORM PAUSA.
+
+      ****************************************************************
+      * Conteo fisico: compara el STOCK del maestro contra el conteo *
+      * físico realizado en bodega y ajusta el STOCK a la cantidad   *
+      * contada, dejando constancia de la diferencia encontrada en   *
+      * el log de conteos (faltante o sobrante).                     *
+      ****************************************************************
+       OPERACION-CONTEO-FISICO.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "----- Conteo fisico -----" LINE 3 POSITION 20.
+           PERFORM ARMAR-CODART.
+           READ ARCHIVO-ART RECORD KEY CODART
+               INVALID KEY
+                   DISPLAY "Articulo no encontrado." LINE 13 POSITION 20
+               NOT INVALID KEY
+                   PERFORM MOSTRAR-ARTICULO
+                   DISPLAY "Cantidad contada en bodega:"
+                       LINE 19 POSITION 20
+                   ACCEPT WS-CONTEO-FISICO LINE 19 POSITION 50
+                   MOVE STOCK TO WS-STOCK-ANT
+                   COMPUTE WS-DIFERENCIA = WS-CONTEO-FISICO - STOCK
+                   IF WS-DIFERENCIA = 0
+                      DISPLAY "Sin diferencias, stock conforme."
+                          LINE 21 POSITION 20
+                   ELSE
+                      DISPLAY "Diferencia encontrada: " WS-DIFERENCIA
+                          LINE 21 POSITION 20
+                      MOVE WS-CONTEO-FISICO TO STOCK
+                      REWRITE USUART
+                      IF WS-FS NOT = "00"
+                         DISPLAY "Error al ajustar stock. FS = " WS-FS
+                             LINE 22 POSITION 20
+                      ELSE
+                         DISPLAY "Stock ajustado al conteo fisico."
+                             LINE 22 POSITION 20
+                         PERFORM REGISTRAR-CONTEO
+                      END-IF
+                   END-IF
+           END-READ.
+           PERFORM PAUSA.
+
+       ARMAR-CODART.
+           DISPLAY "Categoria:"                      LINE 5 POSITION 20.
+           ACCEPT CP-NOMBRE                          LINE 5 POSITION 40.
+           DISPLAY "Subcategoria:"                   LINE 6 POSITION 20.
+           ACCEPT SC-NOMBRE                          LINE 6 POSITION 40.
+           DISPLAY "Codigo de articulo:"             LINE 7 POSITION 20.
+           ACCEPT ARTCOD                             LINE 7 POSITION 40.
+
+       VALIDAR-UNIMED.
+           PERFORM WITH TEST AFTER UNTIL UNI-VALIDA
+               DISPLAY "Unidad (UND,CAJ,KG,LT,MTS):" LINE 18 POSITION 20
+               ACCEPT UNIMED                         LINE 18 POSITION 48
+               IF NOT UNI-VALIDA
+                  DISPLAY "Unidad invalida." LINE 18 POSITION 60
+               END-IF
+           END-PERFORM.
+
+       MOSTRAR-ARTICULO.
+           DISPLAY "------------------------------" LINE 9 POSITION 20.
+           DISPLAY "Cod Uni     : " CODUNI           LINE 10 POSITION 20.
+           DISPLAY "Cod Barras  : " CODBAR           LINE 11 POSITION 20.
+           DISPLAY "Descripcion : " DESCRI(1:60)     LINE 12 POSITION 20.
+           DISPLAY "Stock       : " STOCK            LINE 13 POSITION 20.
+           DISPLAY "Cantidad    : " CANTID " " UNIMED LINE 14 POSITION 20.
+           DISPLAY "Precio Comp : " PRECOM           LINE 15 POSITION 20.
+           DISPLAY "Precio Vent : " PREVEN           LINE 16 POSITION 20.
+           DISPLAY "Fecha       : " FECHA            LINE 17 POSITION 20.
+           DISPLAY "Pto Reorden : " PUNTOREORD        LINE 18 POSITION 20.
+
+       REGISTRAR-HIST-PRECIO.
+           ACCEPT WS-FECHA-HIS FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-HIS  FROM TIME.
+           STRING WS-FECHA-HIS " " WS-HORA-HIS
+               " OPER=" T-NUMDOC " CODART=" CODART
+               " PRECOM-ANT=" WS-OLD-PRECOM " PRECOM-NUE=" PRECOM
+               " PREVEN-ANT=" WS-OLD-PREVEN " PREVEN-NUE=" PREVEN
+               DELIMITED BY SIZE
+               INTO HISPRE-LINEA
+           END-STRING.
+           OPEN EXTEND ARCHIVO-HISPRE.
+           IF WS-FS-HIS NOT = "00"
+              OPEN OUTPUT ARCHIVO-HISPRE
+           END-IF.
+           WRITE HISPRE-LINEA.
+           CLOSE ARCHIVO-HISPRE.
+
+       REGISTRAR-CONTEO.
+           ACCEPT WS-FECHA-CON FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-CON  FROM TIME.
+           STRING WS-FECHA-CON " " WS-HORA-CON
+               " OPER=" T-NUMDOC " CODART=" CODART
+               " STOCK-ANT=" WS-STOCK-ANT
+               " DIFERENCIA=" WS-DIFERENCIA
+               " STOCK-NUE=" STOCK
+               DELIMITED BY SIZE
+               INTO CONTEO-LINEA
+           END-STRING.
+           OPEN EXTEND ARCHIVO-CONTEO.
+           IF WS-FS-CON NOT = "00"
+              OPEN OUTPUT ARCHIVO-CONTEO
+           END-IF.
+           WRITE CONTEO-LINEA.
+           CLOSE ARCHIVO-CONTEO.
+
+       REGISTRAR-EXCEPCION-IO.
+           ACCEPT WS-FECHA-EXC FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-EXC  FROM TIME.
+           STRING WS-FECHA-EXC " " WS-HORA-EXC
+               " PROGRAMA=" WS-EXC-PROGRAMA
+               " ARCHIVO=" WS-EXC-ARCHIVO
+               " FS=" WS-EXC-FS
+               DELIMITED BY SIZE
+               INTO EXCIO-LINEA
+           END-STRING.
+           OPEN EXTEND ARCHIVO-EXCIO.
+           IF WS-FS-EXC NOT = "00"
+               OPEN OUTPUT ARCHIVO-EXCIO
+           END-IF.
+           WRITE EXCIO-LINEA.
+           CLOSE ARCHIVO-EXCIO.
+
+       CLEAR-SCREEN.
+           MOVE " " TO LIM.
+           DISPLAY LIM LINE 1 POSITION 1 ERASE EOS.
+
+       PAUSA.
+           DISPLAY "Presione ENTER para continuar...".
+           ACCEPT WS-OPCION.
