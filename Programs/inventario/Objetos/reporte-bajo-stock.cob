@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reporte-bajo-stock.
+       AUTHOR. ANDRES CAMILO LAGUNA BERNAL.
+      ****************************************************************
+      *                REPORTE DE REABASTECIMIENTO                   *
+      *                                                              *
+      * Descripción: Recorre articulos.dat y lista los articulos     *
+      *              cuyo STOCK esta por debajo del umbral de        *
+      *              reorden indicado, agrupados por categoria.      *
+      *                                                              *
+      * Autor: ANDRES CAMILO LAGUNA BERNAL                           *
+      * Fecha: 08-08-2026                                            *
+      ****************************************************************
+       DATE-WRITTEN. 08-08-2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-ART ASSIGN TO "../Articulos/articulos.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODART
+               ALTERNATE KEY IS CODBAR
+               FILE STATUS IS WS-FS.
+           SELECT ARCHIVO-REPORTE ASSIGN TO "../Articulos/rep-bst.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REP.
+           SELECT ARCHIVO-EXCIO ASSIGN TO "../excepciones-io.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARCHIVO-ART.
+       01 USUART.
+           05 CODART.
+              07 CP-NOMBRE   PIC X(10).
+              07 SC-NOMBRE   PIC X(10).
+              07 ARTCOD      PIC X(10).
+              07 FILLER      PIC X(90).
+           05 CODUNI         PIC X(5).
+           05 CODBAR         PIC X(48).
+           05 DESCRI         PIC X(500).
+           05 STOCK          PIC 9(10).
+           05 CANTID         PIC X(10).
+           05 PRECOM         PIC 9(10)V99.
+           05 PREVEN         PIC 9(10)V99.
+           05 FECHA          PIC 9(8).
+           05 FILLER         PIC X(3).
+           05 PUNTOREORD     PIC 9(10).
+
+       FD  ARCHIVO-REPORTE.
+       01  LINEA-REPORTE PIC X(120).
+
+       FD  ARCHIVO-EXCIO.
+       01  EXCIO-LINEA PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS              PIC XX.
+       01 WS-FS-REP           PIC XX.
+       01 WS-FS-EXC            PIC XX.
+       01 WS-EXC-PROGRAMA      PIC X(20).
+       01 WS-EXC-ARCHIVO       PIC X(40).
+       01 WS-EXC-FS            PIC XX.
+       01 WS-FECHA-EXC          PIC 9(8).
+       01 WS-HORA-EXC           PIC 9(8).
+       01 WS-UMBRAL           PIC 9(10) VALUE 10.
+       01 WS-UMBRAL-ART       PIC 9(10).
+       01 WS-CAT-ACTUAL       PIC X(10) VALUE SPACES.
+       01 WS-TOTAL-BAJOS      PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "Umbral de reorden por defecto (ENTER=10): ".
+           ACCEPT WS-UMBRAL.
+           IF WS-UMBRAL = 0
+              MOVE 10 TO WS-UMBRAL
+           END-IF.
+           OPEN INPUT ARCHIVO-ART.
+           IF WS-FS NOT = "00"
+              DISPLAY "Error al abrir articulos.dat. FS = " WS-FS
+              MOVE "REPORTE-BAJO-STOCK" TO WS-EXC-PROGRAMA
+              MOVE "../Articulos/articulos.dat" TO WS-EXC-ARCHIVO
+              MOVE WS-FS TO WS-EXC-FS
+              PERFORM REGISTRAR-EXCEPCION-IO
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT ARCHIVO-REPORTE.
+           STRING "REPORTE DE REABASTECIMIENTO - UMBRAL POR DEFECTO: "
+               WS-UMBRAL
+               DELIMITED BY SIZE INTO LINEA-REPORTE
+           END-STRING.
+           WRITE LINEA-REPORTE.
+           MOVE SPACES TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           PERFORM RECORRER-ARTICULOS.
+           STRING "TOTAL ARTICULOS BAJO UMBRAL: " WS-TOTAL-BAJOS
+               DELIMITED BY SIZE INTO LINEA-REPORTE
+           END-STRING.
+           WRITE LINEA-REPORTE.
+           CLOSE ARCHIVO-ART.
+           CLOSE ARCHIVO-REPORTE.
+           DISPLAY "Reporte generado en rep-bst.txt".
+           STOP RUN.
+
+       RECORRER-ARTICULOS.
+           MOVE LOW-VALUES TO CODART.
+           START ARCHIVO-ART KEY IS NOT LESS THAN CODART
+               INVALID KEY
+                   DISPLAY "No hay articulos registrados."
+           END-START.
+           IF WS-FS = "00"
+              PERFORM READ-SIGUIENTE-ART
+              PERFORM UNTIL WS-FS NOT = "00"
+                 MOVE WS-UMBRAL TO WS-UMBRAL-ART
+                 IF PUNTOREORD > 0
+                    MOVE PUNTOREORD TO WS-UMBRAL-ART
+                 END-IF
+                 IF STOCK < WS-UMBRAL-ART
+                    IF CP-NOMBRE NOT = WS-CAT-ACTUAL
+                       MOVE CP-NOMBRE TO WS-CAT-ACTUAL
+                       STRING "CATEGORIA: " CP-NOMBRE
+                           DELIMITED BY SIZE INTO LINEA-REPORTE
+                       END-STRING
+                       WRITE LINEA-REPORTE
+                    END-IF
+                    STRING "   CODART: " CODART "  STOCK: " STOCK
+                        "  PTO REORDEN: " WS-UMBRAL-ART
+                        DELIMITED BY SIZE INTO LINEA-REPORTE
+                    END-STRING
+                    WRITE LINEA-REPORTE
+                    ADD 1 TO WS-TOTAL-BAJOS
+                 END-IF
+                 PERFORM READ-SIGUIENTE-ART
+              END-PERFORM
+           END-IF.
+
+       READ-SIGUIENTE-ART.
+           READ ARCHIVO-ART NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-FS
+           END-READ.
+
+       REGISTRAR-EXCEPCION-IO.
+           ACCEPT WS-FECHA-EXC FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-EXC  FROM TIME.
+           STRING WS-FECHA-EXC " " WS-HORA-EXC
+               " PROGRAMA=" WS-EXC-PROGRAMA
+               " ARCHIVO=" WS-EXC-ARCHIVO
+               " FS=" WS-EXC-FS
+               DELIMITED BY SIZE
+               INTO EXCIO-LINEA
+           END-STRING.
+           OPEN EXTEND ARCHIVO-EXCIO.
+           IF WS-FS-EXC NOT = "00"
+               OPEN OUTPUT ARCHIVO-EXCIO
+           END-IF.
+           WRITE EXCIO-LINEA.
+           CLOSE ARCHIVO-EXCIO.
