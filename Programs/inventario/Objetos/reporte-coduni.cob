@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reporte-coduni.
+       AUTHOR. ANDRES CAMILO LAGUNA BERNAL.
+      ****************************************************************
+      *                REPORTE DE USUARIOS POR CODUNI                *
+      *                                                              *
+      * Descripción: Recorre usuarios.dat por la clave alterna       *
+      *              CODUNI y agrupa los usuarios que comparten el   *
+      *              mismo código, para detectar coincidencias.      *
+      *                                                              *
+      * Autor: ANDRES CAMILO LAGUNA BERNAL                           *
+      * Fecha: 08-08-2026                                            *
+      ****************************************************************
+       DATE-WRITTEN. 08-08-2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CLI ASSIGN TO "../Usuarios/usuarios.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NUMDOC
+               ALTERNATE RECORD KEY IS CODUNI WITH DUPLICATES
+               FILE STATUS IS WS-FS.
+           SELECT ARCHIVO-REPORTE ASSIGN TO "../Usuarios/rep-coduni.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REP.
+           SELECT ARCHIVO-EXCIO ASSIGN TO "../excepciones-io.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-CLI.
+       01  USUDATA.
+           05 NOMAPE   PIC X(65).
+           05 TIPDOC   PIC X(02).
+           05 NUMDOC   PIC 9(10).
+           05 MONTPA   PIC 9(10).
+           05 NUMCON   PIC 9(10).
+           05 CORREO   PIC X(30).
+           05 CARGO    PIC X.
+           05 DETALL   PIC X(65).
+           05 FECREG   PIC 9(08).
+           05 REDOND   PIC 9(10).
+           05 CODUNI   PIC 9(4).
+           05 CLAVE    PIC X(10).
+           05 INTENTOS PIC 9(2).
+           05 BLOQUEADO PIC X.
+           05 ESTADO   PIC X.
+              88 USU-ACTIVO   VALUE "A".
+              88 USU-INACTIVO VALUE "I".
+           05 NUMCON2  PIC 9(10).
+           05 NUMCON3  PIC 9(10).
+
+       FD  ARCHIVO-REPORTE.
+       01  LINEA-REPORTE PIC X(120).
+
+       FD  ARCHIVO-EXCIO.
+       01  EXCIO-LINEA PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS            PIC XX.
+       01 WS-FS-REP         PIC XX.
+       01 WS-FS-EXC          PIC XX.
+       01 WS-EXC-PROGRAMA    PIC X(20).
+       01 WS-EXC-ARCHIVO     PIC X(40).
+       01 WS-EXC-FS          PIC XX.
+       01 WS-FECHA-EXC        PIC 9(8).
+       01 WS-HORA-EXC         PIC 9(8).
+       01 WS-CODUNI-ACTUAL  PIC 9(4).
+       01 WS-CONTADOR-GRUPO PIC 9(4).
+       01 WS-TOTAL-GRUPOS   PIC 9(4) VALUE 0.
+       01 WS-PRIMERA-VEZ    PIC X VALUE "S".
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT ARCHIVO-CLI.
+           IF WS-FS NOT = "00"
+              DISPLAY "Error al abrir usuarios.dat. FS = " WS-FS
+              MOVE "REPORTE-CODUNI" TO WS-EXC-PROGRAMA
+              MOVE "../Usuarios/usuarios.dat" TO WS-EXC-ARCHIVO
+              MOVE WS-FS TO WS-EXC-FS
+              PERFORM REGISTRAR-EXCEPCION-IO
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT ARCHIVO-REPORTE.
+           IF WS-FS-REP NOT = "00"
+              DISPLAY "Error al abrir el reporte. FS = " WS-FS-REP
+              MOVE "REPORTE-CODUNI" TO WS-EXC-PROGRAMA
+              MOVE "../Usuarios/rep-coduni.txt" TO WS-EXC-ARCHIVO
+              MOVE WS-FS-REP TO WS-EXC-FS
+              PERFORM REGISTRAR-EXCEPCION-IO
+              CLOSE ARCHIVO-CLI
+              STOP RUN
+           END-IF.
+           MOVE "REPORTE DE USUARIOS AGRUPADOS POR CODUNI"
+               TO LINEA-REPORTE
+           WRITE LINEA-REPORTE.
+           MOVE SPACES TO LINEA-REPORTE
+           WRITE LINEA-REPORTE.
+           PERFORM RECORRER-POR-CODUNI.
+           IF WS-CONTADOR-GRUPO > 1
+              PERFORM ESCRIBIR-CIERRE-GRUPO
+           END-IF.
+           STRING "TOTAL DE CODUNI CON MAS DE UN USUARIO: "
+               WS-TOTAL-GRUPOS
+               DELIMITED BY SIZE INTO LINEA-REPORTE
+           END-STRING.
+           WRITE LINEA-REPORTE.
+           CLOSE ARCHIVO-CLI.
+           CLOSE ARCHIVO-REPORTE.
+           DISPLAY "Reporte generado en reporte-coduni.txt".
+           STOP RUN.
+
+       RECORRER-POR-CODUNI.
+           MOVE 0   TO WS-CONTADOR-GRUPO
+           MOVE LOW-VALUES TO CODUNI
+           START ARCHIVO-CLI KEY IS NOT LESS THAN CODUNI
+               INVALID KEY
+                   DISPLAY "No hay usuarios registrados."
+           END-START.
+           IF WS-FS = "00"
+              PERFORM READ-SIGUIENTE-CODUNI
+              PERFORM UNTIL WS-FS NOT = "00"
+                 IF WS-PRIMERA-VEZ = "S"
+                    MOVE "N" TO WS-PRIMERA-VEZ
+                    MOVE CODUNI TO WS-CODUNI-ACTUAL
+                    MOVE 1 TO WS-CONTADOR-GRUPO
+                    PERFORM ESCRIBIR-ENCABEZADO-GRUPO
+                 ELSE
+                    IF CODUNI = WS-CODUNI-ACTUAL
+                       ADD 1 TO WS-CONTADOR-GRUPO
+                    ELSE
+                       IF WS-CONTADOR-GRUPO > 1
+                          PERFORM ESCRIBIR-CIERRE-GRUPO
+                       END-IF
+                       MOVE CODUNI TO WS-CODUNI-ACTUAL
+                       MOVE 1 TO WS-CONTADOR-GRUPO
+                       PERFORM ESCRIBIR-ENCABEZADO-GRUPO
+                    END-IF
+                 END-IF
+                 PERFORM ESCRIBIR-DETALLE-USUARIO
+                 PERFORM READ-SIGUIENTE-CODUNI
+              END-PERFORM
+           END-IF.
+
+       READ-SIGUIENTE-CODUNI.
+           READ ARCHIVO-CLI NEXT RECORD KEY IS CODUNI
+               AT END
+                   MOVE "10" TO WS-FS
+           END-READ.
+
+       ESCRIBIR-ENCABEZADO-GRUPO.
+           STRING "CODUNI: " CODUNI DELIMITED BY SIZE INTO LINEA-REPORTE
+           END-STRING.
+           WRITE LINEA-REPORTE.
+
+       ESCRIBIR-DETALLE-USUARIO.
+           STRING "   NUMDOC: " NUMDOC "  NOMBRE: " NOMAPE
+               DELIMITED BY SIZE INTO LINEA-REPORTE
+           END-STRING.
+           WRITE LINEA-REPORTE.
+
+       ESCRIBIR-CIERRE-GRUPO.
+           IF WS-CONTADOR-GRUPO > 1
+              ADD 1 TO WS-TOTAL-GRUPOS
+              STRING "   >> " WS-CONTADOR-GRUPO
+                  " usuarios comparten este CODUNI"
+                  DELIMITED BY SIZE INTO LINEA-REPORTE
+              END-STRING
+              WRITE LINEA-REPORTE
+           END-IF.
+           MOVE SPACES TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+
+       REGISTRAR-EXCEPCION-IO.
+           ACCEPT WS-FECHA-EXC FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-EXC  FROM TIME.
+           STRING WS-FECHA-EXC " " WS-HORA-EXC
+               " PROGRAMA=" WS-EXC-PROGRAMA
+               " ARCHIVO=" WS-EXC-ARCHIVO
+               " FS=" WS-EXC-FS
+               DELIMITED BY SIZE
+               INTO EXCIO-LINEA
+           END-STRING.
+           OPEN EXTEND ARCHIVO-EXCIO.
+           IF WS-FS-EXC NOT = "00"
+               OPEN OUTPUT ARCHIVO-EXCIO
+           END-IF.
+           WRITE EXCIO-LINEA.
+           CLOSE ARCHIVO-EXCIO.
