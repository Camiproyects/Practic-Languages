@@ -0,0 +1,72 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. cierre-dia.
+           AUTHOR. ANDRES CAMILO LAGUNA BERNAL.
+      ****************************************************************
+      *                CIERRE DE DIA                                 *
+      *                                                              *
+      * Descripcion: Corre en un solo paso los procesos de fin de    *
+      *              dia que antes habia que lanzar uno por uno      *
+      *              desde los menus interactivos: carga del buzon   *
+      *              de extractos de clientes (TRASPASO-INFO, que ya *
+      *              genera su propio resumen-traspaso.txt) y la     *
+      *              actualizacion de los reportes de inventario.    *
+      *                                                              *
+      * Autor: ANDRES CAMILO LAGUNA BERNAL                           *
+      * Fecha: 08-08-2026                                            *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CIERRE ASSIGN TO "cierre-dia.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CIE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-CIERRE.
+       01  CIERRE-LINEA PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-CIE        PIC XX.
+       01 WS-FECHA-CIE      PIC 9(8).
+       01 WS-HORA-CIE       PIC 9(8).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "----- CIERRE DE DIA -----".
+           DISPLAY "1. Cargando extractos de clientes...".
+           CALL "TRASPASO-INFO"
+           END-CALL.
+           DISPLAY "2. Actualizando reporte de usuarios por CODUNI...".
+           CALL "reporte-coduni"
+           END-CALL.
+           DISPLAY "3. Actualizando reporte de bajo stock...".
+           CALL "reporte-bajo-stock"
+           END-CALL.
+           DISPLAY "4. Actualizando reporte de valorizacion...".
+           CALL "reporte-valorizacion"
+           END-CALL.
+           DISPLAY "5. Actualizando reporte de margen/markup...".
+           CALL "reporte-margen"
+           END-CALL.
+           DISPLAY "6. Actualizando reporte de vencimientos...".
+           CALL "reporte-vencimiento"
+           END-CALL.
+           PERFORM REGISTRAR-CIERRE.
+           DISPLAY "Cierre de dia finalizado.".
+           STOP RUN.
+
+       REGISTRAR-CIERRE.
+           ACCEPT WS-FECHA-CIE FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-CIE  FROM TIME.
+           STRING WS-FECHA-CIE " " WS-HORA-CIE
+               " CIERRE DE DIA EJECUTADO"
+               DELIMITED BY SIZE
+               INTO CIERRE-LINEA
+           END-STRING.
+           OPEN EXTEND ARCHIVO-CIERRE.
+           IF WS-FS-CIE NOT = "00"
+               OPEN OUTPUT ARCHIVO-CIERRE
+           END-IF.
+           WRITE CIERRE-LINEA.
+           CLOSE ARCHIVO-CIERRE.
