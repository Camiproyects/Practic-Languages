@@ -0,0 +1,164 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. Em-pant-princ.
+           AUTHOR. ANDRES CAMILO LAGUNA BERNAL.
+      ****************************************************************
+      *                MENU DE EMPLEADO                              *
+      *                                                              *
+      * Descripción: Pantalla principal para usuarios con CARGO      *
+      *              distinto de administrador (CARGO = "2").       *
+      *              Da acceso a las operaciones de consulta sobre   *
+      *              articulos y a los reportes, sin las opciones    *
+      *              de administracion de usuarios.                 *
+      *                                                              *
+      * Autor: ANDRES CAMILO LAGUNA BERNAL                           *
+      * Fecha: 08-08-2026                                            *
+      ****************************************************************
+       DATE-WRITTEN. "08-08-2026".
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-ART ASSIGN TO "../Articulos/articulos.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODART
+               ALTERNATE KEY IS CODBAR
+               FILE STATUS IS WS-FS-ART.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-ART.
+       01  USUART.
+           05 CODART.
+              07 CP-NOMBRE   PIC X(10).
+              07 SC-NOMBRE   PIC X(10).
+              07 ARTCOD      PIC X(10).
+              07 FILLER      PIC X(90).
+           05 CODUNI         PIC X(5).
+           05 CODBAR         PIC X(48).
+           05 DESCRI         PIC X(500).
+           05 STOCK          PIC 9(10).
+           05 CANTID         PIC 9(10).
+           05 PRECOM         PIC 9(10)V99.
+           05 PREVEN         PIC 9(10)V99.
+           05 FECHA          PIC 9(8).
+           05 UNIMED         PIC X(3).
+              88 UNI-VALIDA  VALUE "UND" "CAJ" "KG " "LT " "MTS".
+           05 PUNTOREORD     PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+       01 LIM           PIC XX.
+       01 WS-OPCION     PIC X.
+       01 WS-FS-ART     PIC XX.
+       01 REP-OPCION    PIC X.
+
+       LINKAGE SECTION.
+       01 NUMDOC        PIC 9(10).
+       01 NOMAPE        PIC X(65).
+
+       PROCEDURE DIVISION USING NUMDOC , NOMAPE.
+       INICIO.
+           PERFORM CLEAR-SCREEN.
+           PERFORM MENU-EMPLEADO UNTIL WS-OPCION = "Q".
+
+       MENU-EMPLEADO.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "------------------------------" LINE 3  POSITION 20.
+           DISPLAY "  BIENBENIDO "                  LINE 4  POSITION 20.
+           DISPLAY NOMAPE                           LINE 4  POSITION 40.
+           DISPLAY "------------------------------" LINE 5  POSITION 20.
+           DISPLAY "  1. -> CONSULTAR ARTICULOS"    LINE 7  POSITION 20.
+           DISPLAY "  2. -> REPORTES"               LINE 9  POSITION 20.
+           DISPLAY "  Q -> Salir"                   LINE 11 POSITION 20.
+           DISPLAY "Seleccione una opción:"         LINE 17 POSITION 20.
+           ACCEPT WS-OPCION                         LINE 17 POSITION 41.
+           EVALUATE WS-OPCION
+               WHEN 1
+                 PERFORM CONSULTAR-ARTICULO
+               WHEN 2
+                 PERFORM MENU-REPORTES
+               WHEN OTHER
+                  DISPLAY "ERROR"
+           END-EVALUATE.
+
+      ****************************************************************
+      * Consulta de solo lectura sobre articulos.dat: a diferencia    *
+      * del menu de administrador, un empleado no pasa por el CRUD    *
+      * completo de gestion-articles, solo puede ver el articulo.     *
+      ****************************************************************
+       CONSULTAR-ARTICULO.
+           PERFORM CLEAR-SCREEN.
+           OPEN INPUT ARCHIVO-ART.
+           IF WS-FS-ART NOT = "00"
+              DISPLAY "Error al abrir articulos.dat. FS = " WS-FS-ART
+           ELSE
+              PERFORM PEDIR-CODART-CONSULTA
+              READ ARCHIVO-ART RECORD KEY CODART
+                  INVALID KEY
+                      DISPLAY "Articulo no encontrado." LINE 13
+                          POSITION 20
+                  NOT INVALID KEY
+                      PERFORM MOSTRAR-ART-CONSULTA
+              END-READ
+              CLOSE ARCHIVO-ART
+           END-IF.
+           PERFORM PAUSA.
+
+       PEDIR-CODART-CONSULTA.
+           DISPLAY "----- Consultar articulo -----" LINE 3 POSITION 20.
+           DISPLAY "Categoria:"                      LINE 5 POSITION 20.
+           ACCEPT CP-NOMBRE                          LINE 5 POSITION 40.
+           DISPLAY "Subcategoria:"                   LINE 6 POSITION 20.
+           ACCEPT SC-NOMBRE                          LINE 6 POSITION 40.
+           DISPLAY "Codigo de articulo:"             LINE 7 POSITION 20.
+           ACCEPT ARTCOD                             LINE 7 POSITION 40.
+
+       MOSTRAR-ART-CONSULTA.
+           DISPLAY "------------------------------" LINE 9  POSITION 20.
+           DISPLAY "Cod Uni     : " CODUNI           LINE 10 POSITION 20.
+           DISPLAY "Cod Barras  : " CODBAR           LINE 11 POSITION 20.
+           DISPLAY "Descripcion : " DESCRI(1:60)     LINE 12 POSITION 20.
+           DISPLAY "Stock       : " STOCK            LINE 13 POSITION 20.
+           DISPLAY "Cantidad    : " CANTID " " UNIMED LINE 14 POSITION 20.
+           DISPLAY "Precio Vent : " PREVEN           LINE 15 POSITION 20.
+           DISPLAY "Fecha       : " FECHA            LINE 16 POSITION 20.
+           DISPLAY "Pto Reorden : " PUNTOREORD        LINE 17 POSITION 20.
+
+       PAUSA.
+           DISPLAY "Presione ENTER para continuar..." LINE 19 POSITION 20.
+           ACCEPT WS-OPCION LINE 19 POSITION 55.
+           MOVE SPACE TO WS-OPCION.
+
+       MENU-REPORTES.
+           MOVE SPACE TO REP-OPCION.
+           PERFORM UNTIL REP-OPCION = "Q"
+              PERFORM CLEAR-SCREEN
+              DISPLAY "------- REPORTES -------"  LINE 3  POSITION 20
+              DISPLAY "1. -> Usuarios por CODUNI" LINE 5  POSITION 20
+              DISPLAY "2. -> Bajo stock"          LINE 6  POSITION 20
+              DISPLAY "3. -> Valorizacion"        LINE 7  POSITION 20
+              DISPLAY "Q -> Volver"               LINE 9  POSITION 20
+              DISPLAY "Opción:"                   LINE 11 POSITION 20
+              ACCEPT REP-OPCION                   LINE 11 POSITION 30
+              EVALUATE REP-OPCION
+                  WHEN "1"
+                     CALL "reporte-coduni"
+                     END-CALL
+                  WHEN "2"
+                     CALL "reporte-bajo-stock"
+                     END-CALL
+                  WHEN "3"
+                     CALL "reporte-valorizacion"
+                     END-CALL
+                  WHEN "Q"
+                     CONTINUE
+                  WHEN "q"
+                     MOVE "Q" TO REP-OPCION
+                  WHEN OTHER
+                     DISPLAY "ERROR" LINE 13 POSITION 20
+              END-EVALUATE
+           END-PERFORM.
+
+       CLEAR-SCREEN.
+           MOVE " " TO LIM.
+           DISPLAY LIM LINE 1 POSITION 1 ERASE EOS.
