@@ -22,6 +22,12 @@
                RECORD KEY IS NUMDOC
                ALTERNATE RECORD KEY IS CODUNI WITH DUPLICATES
                FILE STATUS IS WS-FS.
+           SELECT ARCHIVO-AUDIT ASSIGN TO "../Usuarios/auditoria.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUD.
+           SELECT ARCHIVO-EXCIO ASSIGN TO "../excepciones-io.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXC.
 
        DATA DIVISION.
        FILE SECTION.
@@ -38,11 +44,54 @@
            05 FECREG   PIC 9(08).
            05 REDOND   PIC 9(10).
            05 CODUNI   PIC 9(4).
+           05 CLAVE    PIC X(10).
+           05 INTENTOS PIC 9(2).
+           05 BLOQUEADO PIC X.
+           05 ESTADO   PIC X.
+              88 USU-ACTIVO   VALUE "A".
+              88 USU-INACTIVO VALUE "I".
+           05 NUMCON2  PIC 9(10).
+           05 NUMCON3  PIC 9(10).
+
+       FD  ARCHIVO-AUDIT.
+       01  AUDIT-LINEA PIC X(120).
+
+       FD  ARCHIVO-EXCIO.
+       01  EXCIO-LINEA PIC X(120).
 
        WORKING-STORAGE SECTION.
-       01 WS-FS        PIC XX.
-       01 LIM          PIC X.
-       01 WS-OPCION    PIC X.
+       01 WS-FS            PIC XX.
+       01 WS-FS-AUD         PIC XX.
+       01 WS-FS-EXC          PIC XX.
+       01 WS-EXC-PROGRAMA   PIC X(20).
+       01 WS-EXC-ARCHIVO    PIC X(40).
+       01 WS-EXC-FS         PIC XX.
+       01 WS-FECHA-EXC       PIC 9(8).
+       01 WS-HORA-EXC        PIC 9(8).
+       01 LIM              PIC X.
+       01 WS-OPCION        PIC X.
+       01 WS-CLAVE-NUEVA   PIC X(10).
+       01 WS-FECHA-AUD      PIC 9(8).
+       01 WS-HORA-AUD       PIC 9(8).
+       01 WS-AUD-ACCION     PIC X(8).
+       01 WS-AUD-ANTES      PIC X(65).
+       01 WS-AUD-DESPUES    PIC X(65).
+       01 WS-OLD-NOMAPE     PIC X(65).
+       01 WS-DUPLICADO      PIC X.
+       01 WS-MONTO-CARGO    PIC 9(10).
+       01 WS-TOTAL-CARGADOS PIC 9(10).
+
+      * Valores "antes" de los campos editables en OPERACION-ACTUALIZAR,
+      * para auditar unicamente los campos que realmente cambiaron.
+       01 WS-OLD-CARGO      PIC X.
+       01 WS-OLD-MONTPA     PIC 9(10).
+       01 WS-OLD-DETALL     PIC X(65).
+       01 WS-OLD-NUMCON     PIC 9(10).
+       01 WS-OLD-NUMCON2    PIC 9(10).
+       01 WS-OLD-NUMCON3    PIC 9(10).
+       01 WS-OLD-CORREO     PIC X(30).
+       01 WS-OLD-FECREG     PIC 9(8).
+       01 WS-OLD-CLAVE      PIC X(10).
 
        LINKAGE SECTION.
        01 PASAR.
@@ -55,6 +104,10 @@
            OPEN I-O ARCHIVO-CLI
            IF WS-FS NOT = "00"
               DISPLAY "Error al abrir el archivo. FS = " WS-FS
+              MOVE "GESTION-USER" TO WS-EXC-PROGRAMA
+              MOVE "../Usuarios/usuarios.dat" TO WS-EXC-ARCHIVO
+              MOVE WS-FS TO WS-EXC-FS
+              PERFORM REGISTRAR-EXCEPCION-IO
               STOP RUN
            END-IF.
            PERFORM MENU-CRUD UNTIL WS-OPCION = "Q".
@@ -71,21 +124,30 @@
            DISPLAY "  R -> Leer usuario"        LINE 9 POSITION 20.
            DISPLAY "  U -> Actualizar usuario"  LINE 11 POSITION 20.
            DISPLAY "  D -> Eliminar usuario"    LINE 13 POSITION 20.
-           DISPLAY "  Q -> Salir"               LINE 15 POSITION 20.
-           DISPLAY "Seleccione una opción:"     LINE 17 POSITION 20.
-           ACCEPT WS-OPCION LINE 17 POSITION 41.
+           DISPLAY "  L -> Liberar bloqueo"     LINE 14 POSITION 20.
+           DISPLAY "  P -> Cargo masivo de MONTPA" LINE 15 POSITION 20.
+           DISPLAY "  A -> Reactivar usuario"   LINE 16 POSITION 20.
+           DISPLAY "  Q -> Salir"               LINE 17 POSITION 20.
+           DISPLAY "Seleccione una opción:"     LINE 18 POSITION 20.
+           ACCEPT WS-OPCION LINE 18 POSITION 41.
            EVALUATE WS-OPCION
-               WHEN "C" 
+               WHEN "C"
                     PERFORM OPERACION-CREAR
-               WHEN "R" 
+               WHEN "R"
                     PERFORM OPERACION-LEER
-               WHEN "U" 
+               WHEN "U"
                     PERFORM OPERACION-ACTUALIZAR
-               WHEN "D" 
+               WHEN "D"
                     PERFORM OPERACION-ELIMINAR
-               WHEN "Q" 
+               WHEN "L"
+                    PERFORM OPERACION-DESBLOQUEAR
+               WHEN "P"
+                    PERFORM OPERACION-CARGO-MASIVO
+               WHEN "A"
+                    PERFORM OPERACION-ACTIVAR
+               WHEN "Q"
                     DISPLAY "Saliendo..."
-               WHEN OTHER 
+               WHEN OTHER
                     DISPLAY "Opción no válida."
            END-EVALUATE.
            
@@ -96,31 +158,58 @@
            MOVE "CC" TO TIPDOC.
            DISPLAY "Ingrese Número de Documento:"  LINE 6  POSITION 20.
            ACCEPT NUMDOC                           LINE 6  POSITION 55.
-           DISPLAY "Ingrese Nombre y Apellido:"    LINE 7  POSITION 20.
-           ACCEPT NOMAPE                           LINE 7  POSITION 55.
-           DISPLAY "Cargo (1=Empleado, 2=Admin):"  LINE 8  POSITION 20.
-           ACCEPT CARGO                            LINE 8  POSITION 55.
-           DISPLAY "Ingrese Monto a Pagar:"        LINE 9  POSITION 20.
-           ACCEPT MONTPA                           LINE 9  POSITION 55.
-           DISPLAY "Ingrese Detalles:"             LINE 10 POSITION 20.
-           ACCEPT DETALL                           LINE 10 POSITION 55.
-           DISPLAY "Ingrese Número de Contacto:"   LINE 11 POSITION 20.
-           ACCEPT NUMCON                           LINE 11 POSITION 55.
-           DISPLAY "Ingrese Correo:"               LINE 12 POSITION 20.
-           ACCEPT CORREO                           LINE 12 POSITION 55.
-           DISPLAY "Fecha de Registro (AAAAMMDD):" LINE 13 POSITION 20.
-           ACCEPT FECREG                           LINE 13 POSITION 55.
-           COMPUTE REDOND ROUNDED = (NUMDOC + NUMCON) / 2.
-           MOVE REDOND TO CODUNI.
-           DISPLAY CODUNI LINE 15 POSITION 30.
-           PERFORM PAUSA.
-           WRITE USUDATA.    
+           READ ARCHIVO-CLI RECORD KEY NUMDOC
+                INVALID KEY
+                    MOVE "N" TO WS-DUPLICADO
+                NOT INVALID KEY
+                    MOVE "S" TO WS-DUPLICADO
+           END-READ.
+           IF WS-DUPLICADO = "S"
+              DISPLAY "Ya existe ese documento." LINE 7 POSITION 20
+              PERFORM PAUSA
+           ELSE
+           DISPLAY "Ingrese Nombre y Apellido:" LINE 7 POSITION 20
+           ACCEPT NOMAPE                        LINE 7 POSITION 55
+           PERFORM VALIDAR-CARGO
+           DISPLAY "Ingrese Monto a Pagar:" LINE 9 POSITION 20
+           ACCEPT MONTPA                    LINE 9 POSITION 55
+           DISPLAY "Ingrese Detalles:" LINE 10 POSITION 20
+           ACCEPT DETALL               LINE 10 POSITION 55
+           DISPLAY "Ingrese Contacto:" LINE 11 POSITION 20
+           ACCEPT NUMCON               LINE 11 POSITION 55
+           MOVE 0 TO NUMCON2
+           DISPLAY "Contacto secundario (ENTER=ninguno):" LINE 12
+               POSITION 20
+           ACCEPT NUMCON2              LINE 12 POSITION 55
+           MOVE 0 TO NUMCON3
+           DISPLAY "Contacto de emergencia (ENTER=ninguno):" LINE 13
+               POSITION 20
+           ACCEPT NUMCON3              LINE 13 POSITION 60
+           DISPLAY "Ingrese Correo:" LINE 14 POSITION 20
+           ACCEPT CORREO              LINE 14 POSITION 55
+           DISPLAY "Fecha Registro (AAAAMMDD):" LINE 15 POSITION 20
+           ACCEPT FECREG                        LINE 15 POSITION 55
+           DISPLAY "Cree una Clave de acceso:" LINE 16 POSITION 20
+           ACCEPT CLAVE LINE 16 POSITION 55 WITH SECURE
+           MOVE 0   TO INTENTOS
+           MOVE "N" TO BLOQUEADO
+           MOVE "A" TO ESTADO
+           COMPUTE REDOND ROUNDED = (NUMDOC + NUMCON) / 2
+           MOVE REDOND TO CODUNI
+           DISPLAY CODUNI LINE 17 POSITION 30
+           PERFORM PAUSA
+           WRITE USUDATA
            IF WS-FS NOT = "00"
               DISPLAY "Error al crear usuario. FS = " WS-FS
            ELSE
               DISPLAY "Usuario creado exitosamente."
+              MOVE "ALTA" TO WS-AUD-ACCION
+              MOVE SPACES TO WS-AUD-ANTES
+              MOVE NOMAPE TO WS-AUD-DESPUES
+              PERFORM REGISTRAR-AUDITORIA
+           END-IF
+           PERFORM PAUSA
            END-IF.
-           PERFORM PAUSA.
            
        
        OPERACION-LEER.
@@ -148,12 +237,22 @@
             DETALL                   LINE 13 POSITION 40
             DISPLAY "Contacto    : " LINE 14 POSITION 20
             NUMCON                   LINE 14 POSITION 40
-            DISPLAY "Correo      : " LINE 15 POSITION 20
-            CORREO                   LINE 15 POSITION 40
+            DISPLAY "Contacto 2  : " LINE 14 POSITION 55
+            NUMCON2                  LINE 14 POSITION 70
+            DISPLAY "Contacto Em.: " LINE 15 POSITION 20
+            NUMCON3                  LINE 15 POSITION 40
+            DISPLAY "Correo      : " LINE 15 POSITION 55
+            CORREO                   LINE 15 POSITION 70
             DISPLAY "Fecha Reg   : " LINE 16 POSITION 20
             FECREG                   LINE 16 POSITION 40
             DISPLAY "Cod Uni     : " LINE 17 POSITION 20
             CODUNI                   LINE 17 POSITION 40
+            DISPLAY "Bloqueado   : " LINE 18 POSITION 20
+            BLOQUEADO                LINE 18 POSITION 40
+            DISPLAY "Intentos    : " LINE 19 POSITION 20
+            INTENTOS                 LINE 19 POSITION 40
+            DISPLAY "Estado      : " LINE 20 POSITION 20
+            ESTADO                   LINE 20 POSITION 40
            END-READ.
            PERFORM PAUSA.
            
@@ -167,18 +266,32 @@
                 INVALID KEY
                     DISPLAY "Usuario no encontrado." LINE 7 POSITION 20
                 NOT INVALID KEY
+            MOVE NOMAPE  TO WS-OLD-NOMAPE
+            MOVE CARGO   TO WS-OLD-CARGO
+            MOVE MONTPA  TO WS-OLD-MONTPA
+            MOVE DETALL  TO WS-OLD-DETALL
+            MOVE NUMCON  TO WS-OLD-NUMCON
+            MOVE NUMCON2 TO WS-OLD-NUMCON2
+            MOVE NUMCON3 TO WS-OLD-NUMCON3
+            MOVE CORREO  TO WS-OLD-CORREO
+            MOVE FECREG  TO WS-OLD-FECREG
+            MOVE CLAVE   TO WS-OLD-CLAVE
             DISPLAY "Datos actuales:" LINE 8 POSITION 20
             DISPLAY "Nombre      : " NOMAPE  LINE 9 POSITION 20
             DISPLAY "Cargo       : " CARGO   LINE 10 POSITION 20
             DISPLAY "Monto Pagar : " MONTPA  LINE 11 POSITION 20
             DISPLAY "Detalles    : " DETALL  LINE 12 POSITION 20
-            DISPLAY "Contacto    : " NUMCON  LINE 13 POSITION 20
+            DISPLAY "Contacto    : " NUMCON "  Cont.2: " NUMCON2
+                "  Emerg: " NUMCON3 LINE 13 POSITION 20
             DISPLAY "Correo      : " CORREO  LINE 14 POSITION 20
             DISPLAY "Fecha Reg   : " FECREG  LINE 15 POSITION 20
             DISPLAY "nuevo Nombre y Apellido:" LINE 16 POSITION 20
             ACCEPT NOMAPE  LINE 16 POSITION 55
-            DISPLAY "Ingrese nuevo Cargo:" LINE 17 POSITION 20
-            ACCEPT CARGO   LINE 17 POSITION 55
+            PERFORM VALIDAR-CARGO
+            DISPLAY "Cont.2 (0=ninguno):" LINE 17 POSITION 20
+            ACCEPT NUMCON2 LINE 17 POSITION 40
+            DISPLAY "Emerg (0=ninguno):" LINE 17 POSITION 52
+            ACCEPT NUMCON3 LINE 17 POSITION 71
             DISPLAY "Ingrese nuevo Monto a Pagar:" LINE 18 POSITION 20
             ACCEPT MONTPA  LINE 18 POSITION 55
             DISPLAY "Ingrese nuevos Detalles:" LINE 19 POSITION 20
@@ -189,6 +302,11 @@
             ACCEPT CORREO  LINE 21 POSITION 55
             DISPLAY "Nueva Fecha de Registro:" LINE 22 POSITION 20
             ACCEPT FECREG  LINE 22 POSITION 55
+            DISPLAY "Nueva Clave (ENTER=conserva):" LINE 23 POSITION 20
+            ACCEPT WS-CLAVE-NUEVA LINE 23 POSITION 55 WITH SECURE
+            IF WS-CLAVE-NUEVA NOT = SPACES
+                MOVE WS-CLAVE-NUEVA TO CLAVE
+            END-IF
             COMPUTE REDOND ROUNDED = (NUMDOC + NUMCON) / 2
             MOVE REDOND TO CODUNI
             REWRITE USUDATA
@@ -196,9 +314,92 @@
                 DISPLAY "Error al actualizar usuario. FS = " WS-FS
             ELSE
                 DISPLAY "Usuario actualizado exitosamente."
+                PERFORM AUDITAR-CAMBIOS-ACTUALIZAR
             END-IF
            END-READ.
            PERFORM PAUSA.
+
+      * Req. auditoria: registra solo los campos que efectivamente
+      * cambiaron en OPERACION-ACTUALIZAR, en vez de asumir que el
+      * nombre siempre fue lo editado, igual que OPERACION-CARGO-MASIVO
+      * audita unicamente el campo que de verdad modifica (MONTPA).
+       AUDITAR-CAMBIOS-ACTUALIZAR.
+           IF NOMAPE NOT = WS-OLD-NOMAPE
+              MOVE "CAMBIO" TO WS-AUD-ACCION
+              MOVE WS-OLD-NOMAPE TO WS-AUD-ANTES
+              MOVE NOMAPE TO WS-AUD-DESPUES
+              PERFORM REGISTRAR-AUDITORIA
+           END-IF.
+           IF CARGO NOT = WS-OLD-CARGO
+              MOVE "CAMBIO" TO WS-AUD-ACCION
+              STRING "CARGO=" WS-OLD-CARGO DELIMITED BY SIZE
+                  INTO WS-AUD-ANTES
+              STRING "CARGO=" CARGO DELIMITED BY SIZE
+                  INTO WS-AUD-DESPUES
+              PERFORM REGISTRAR-AUDITORIA
+           END-IF.
+           IF MONTPA NOT = WS-OLD-MONTPA
+              MOVE "CAMBIO" TO WS-AUD-ACCION
+              STRING "MONTPA=" WS-OLD-MONTPA DELIMITED BY SIZE
+                  INTO WS-AUD-ANTES
+              STRING "MONTPA=" MONTPA DELIMITED BY SIZE
+                  INTO WS-AUD-DESPUES
+              PERFORM REGISTRAR-AUDITORIA
+           END-IF.
+           IF DETALL NOT = WS-OLD-DETALL
+              MOVE "CAMBIO" TO WS-AUD-ACCION
+              STRING "DETALL=" WS-OLD-DETALL DELIMITED BY SIZE
+                  INTO WS-AUD-ANTES
+              STRING "DETALL=" DETALL DELIMITED BY SIZE
+                  INTO WS-AUD-DESPUES
+              PERFORM REGISTRAR-AUDITORIA
+           END-IF.
+           IF NUMCON NOT = WS-OLD-NUMCON
+              MOVE "CAMBIO" TO WS-AUD-ACCION
+              STRING "NUMCON=" WS-OLD-NUMCON DELIMITED BY SIZE
+                  INTO WS-AUD-ANTES
+              STRING "NUMCON=" NUMCON DELIMITED BY SIZE
+                  INTO WS-AUD-DESPUES
+              PERFORM REGISTRAR-AUDITORIA
+           END-IF.
+           IF NUMCON2 NOT = WS-OLD-NUMCON2
+              MOVE "CAMBIO" TO WS-AUD-ACCION
+              STRING "NUMCON2=" WS-OLD-NUMCON2 DELIMITED BY SIZE
+                  INTO WS-AUD-ANTES
+              STRING "NUMCON2=" NUMCON2 DELIMITED BY SIZE
+                  INTO WS-AUD-DESPUES
+              PERFORM REGISTRAR-AUDITORIA
+           END-IF.
+           IF NUMCON3 NOT = WS-OLD-NUMCON3
+              MOVE "CAMBIO" TO WS-AUD-ACCION
+              STRING "NUMCON3=" WS-OLD-NUMCON3 DELIMITED BY SIZE
+                  INTO WS-AUD-ANTES
+              STRING "NUMCON3=" NUMCON3 DELIMITED BY SIZE
+                  INTO WS-AUD-DESPUES
+              PERFORM REGISTRAR-AUDITORIA
+           END-IF.
+           IF CORREO NOT = WS-OLD-CORREO
+              MOVE "CAMBIO" TO WS-AUD-ACCION
+              STRING "CORREO=" WS-OLD-CORREO DELIMITED BY SIZE
+                  INTO WS-AUD-ANTES
+              STRING "CORREO=" CORREO DELIMITED BY SIZE
+                  INTO WS-AUD-DESPUES
+              PERFORM REGISTRAR-AUDITORIA
+           END-IF.
+           IF FECREG NOT = WS-OLD-FECREG
+              MOVE "CAMBIO" TO WS-AUD-ACCION
+              STRING "FECREG=" WS-OLD-FECREG DELIMITED BY SIZE
+                  INTO WS-AUD-ANTES
+              STRING "FECREG=" FECREG DELIMITED BY SIZE
+                  INTO WS-AUD-DESPUES
+              PERFORM REGISTRAR-AUDITORIA
+           END-IF.
+           IF CLAVE NOT = WS-OLD-CLAVE
+              MOVE "CAMBIO" TO WS-AUD-ACCION
+              MOVE "CLAVE=(cambiada)" TO WS-AUD-ANTES
+              MOVE "CLAVE=(cambiada)" TO WS-AUD-DESPUES
+              PERFORM REGISTRAR-AUDITORIA
+           END-IF.
            
        
        OPERACION-ELIMINAR.
@@ -210,16 +411,160 @@
                 INVALID KEY
                     DISPLAY "Usuario no encontrado." LINE 7 POSITION 20
                 NOT INVALID KEY
-                    DELETE ARCHIVO-CLI
+                    IF USU-INACTIVO
+                        DISPLAY "El usuario ya esta inactivo." LINE 7
+                            POSITION 20
+                    ELSE
+                        MOVE NOMAPE TO WS-OLD-NOMAPE
+                        MOVE "I" TO ESTADO
+                        REWRITE USUDATA
+                        IF WS-FS NOT = "00"
+                            DISPLAY "Error al eliminar usuario. FS = "
+                                WS-FS
+                        ELSE
+                            DISPLAY "Usuario marcado como inactivo."
+                            MOVE "BAJA" TO WS-AUD-ACCION
+                            MOVE WS-OLD-NOMAPE TO WS-AUD-ANTES
+                            MOVE "ESTADO=I" TO WS-AUD-DESPUES
+                            PERFORM REGISTRAR-AUDITORIA
+                        END-IF
+                    END-IF
+           END-READ.
+           PERFORM PAUSA.
+
+       OPERACION-ACTIVAR.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "----- Reactivar usuario -----" LINE 3 POSITION 20.
+           DISPLAY "Ingrese Número de Documento:" LINE 5 POSITION 20.
+           ACCEPT NUMDOC  LINE 5 POSITION 55.
+           READ ARCHIVO-CLI RECORD KEY NUMDOC
+                INVALID KEY
+                    DISPLAY "Usuario no encontrado." LINE 7 POSITION 20
+                NOT INVALID KEY
+                    MOVE "A" TO ESTADO
+                    REWRITE USUDATA
                     IF WS-FS NOT = "00"
-                        DISPLAY "Error al eliminar usuario. FS = " WS-FS
+                        DISPLAY "Error al reactivar usuario. FS = "
+                            WS-FS
                     ELSE
-                        DISPLAY "Usuario eliminado exitosamente."
+                        DISPLAY "Usuario reactivado exitosamente."
+                        MOVE "REACTIVA" TO WS-AUD-ACCION
+                        MOVE "ESTADO=I" TO WS-AUD-ANTES
+                        MOVE "ESTADO=A" TO WS-AUD-DESPUES
+                        PERFORM REGISTRAR-AUDITORIA
                     END-IF
            END-READ.
            PERFORM PAUSA.
-           
-       
+
+
+       OPERACION-DESBLOQUEAR.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "----- Liberar bloqueo -----" LINE 3 POSITION 20.
+           DISPLAY "Ingrese Número de Documento:" LINE 5 POSITION 20.
+           ACCEPT NUMDOC  LINE 5 POSITION 55.
+           READ ARCHIVO-CLI RECORD KEY NUMDOC
+                INVALID KEY
+                    DISPLAY "Usuario no encontrado." LINE 7 POSITION 20
+                NOT INVALID KEY
+                    MOVE 0   TO INTENTOS
+                    MOVE "N" TO BLOQUEADO
+                    REWRITE USUDATA
+                    IF WS-FS NOT = "00"
+                        DISPLAY "Error al liberar bloqueo. FS = " WS-FS
+                    ELSE
+                        DISPLAY "Bloqueo liberado exitosamente." LINE 7 POSITION 20
+                        MOVE "DESBLOQ" TO WS-AUD-ACCION
+                        MOVE "BLOQUEADO=S" TO WS-AUD-ANTES
+                        MOVE "BLOQUEADO=N" TO WS-AUD-DESPUES
+                        PERFORM REGISTRAR-AUDITORIA
+                    END-IF
+           END-READ.
+           PERFORM PAUSA.
+
+      * Req. cartera: aplica un cargo de MONTPA a todos los usuarios
+      * del archivo, en una sola corrida, con su propia auditoria.
+       OPERACION-CARGO-MASIVO.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "----- Cargo masivo de MONTPA -----" LINE 3
+               POSITION 20.
+           DISPLAY "Monto a cargar a todos los usuarios:" LINE 5
+               POSITION 20.
+           ACCEPT WS-MONTO-CARGO LINE 5 POSITION 60.
+           MOVE 0 TO WS-TOTAL-CARGADOS.
+           MOVE LOW-VALUES TO NUMDOC.
+           START ARCHIVO-CLI KEY IS NOT LESS THAN NUMDOC
+               INVALID KEY
+                   DISPLAY "No hay usuarios registrados." LINE 7
+                       POSITION 20
+           END-START.
+           IF WS-FS = "00"
+              PERFORM READ-SIGUIENTE-CLI
+              PERFORM UNTIL WS-FS NOT = "00"
+                 MOVE MONTPA TO WS-AUD-ANTES
+                 ADD WS-MONTO-CARGO TO MONTPA
+                 MOVE MONTPA TO WS-AUD-DESPUES
+                 REWRITE USUDATA
+                 IF WS-FS = "00"
+                    ADD 1 TO WS-TOTAL-CARGADOS
+                    MOVE "CARGO" TO WS-AUD-ACCION
+                    PERFORM REGISTRAR-AUDITORIA
+                 END-IF
+                 PERFORM READ-SIGUIENTE-CLI
+              END-PERFORM
+           END-IF.
+           DISPLAY "Usuarios actualizados: " WS-TOTAL-CARGADOS LINE 9
+               POSITION 20.
+           PERFORM PAUSA.
+
+       READ-SIGUIENTE-CLI.
+           READ ARCHIVO-CLI NEXT RECORD
+               AT END MOVE "10" TO WS-FS
+           END-READ.
+
+       VALIDAR-CARGO.
+           PERFORM WITH TEST AFTER UNTIL CARGO = "1" OR CARGO = "2"
+               DISPLAY "Cargo (1=Empleado,2=Admin):" LINE 8 POSITION 20
+               ACCEPT CARGO LINE 8 POSITION 55
+               IF CARGO NOT = "1" AND CARGO NOT = "2"
+                   DISPLAY "Cargo invalido." LINE 8 POSITION 50
+               END-IF
+           END-PERFORM.
+
+       REGISTRAR-AUDITORIA.
+           ACCEPT WS-FECHA-AUD FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-AUD  FROM TIME.
+           STRING WS-FECHA-AUD " " WS-HORA-AUD
+               " OPER=" T-NUMDOC " NUMDOC=" NUMDOC
+               " ACCION=" WS-AUD-ACCION
+               " ANTES=" WS-AUD-ANTES
+               " DESPUES=" WS-AUD-DESPUES
+               DELIMITED BY SIZE
+               INTO AUDIT-LINEA
+           END-STRING.
+           OPEN EXTEND ARCHIVO-AUDIT.
+           IF WS-FS-AUD NOT = "00"
+               OPEN OUTPUT ARCHIVO-AUDIT
+           END-IF.
+           WRITE AUDIT-LINEA.
+           CLOSE ARCHIVO-AUDIT.
+
+       REGISTRAR-EXCEPCION-IO.
+           ACCEPT WS-FECHA-EXC FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-EXC  FROM TIME.
+           STRING WS-FECHA-EXC " " WS-HORA-EXC
+               " PROGRAMA=" WS-EXC-PROGRAMA
+               " ARCHIVO=" WS-EXC-ARCHIVO
+               " FS=" WS-EXC-FS
+               DELIMITED BY SIZE
+               INTO EXCIO-LINEA
+           END-STRING.
+           OPEN EXTEND ARCHIVO-EXCIO.
+           IF WS-FS-EXC NOT = "00"
+               OPEN OUTPUT ARCHIVO-EXCIO
+           END-IF.
+           WRITE EXCIO-LINEA.
+           CLOSE ARCHIVO-EXCIO.
+
        CLEAR-SCREEN.
            MOVE " " TO LIM.
            DISPLAY LIM LINE 1 POSITION 1 ERASE EOS.
