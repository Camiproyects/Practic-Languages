@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reporte-margen.
+       AUTHOR. ANDRES CAMILO LAGUNA BERNAL.
+      ****************************************************************
+      *                REPORTE DE MARGEN / MARKUP                    *
+      *                                                              *
+      * Descripción: Calcula el margen (PREVEN - PRECOM) / PRECOM de *
+      *              cada articulo y reporta aquellos cuyo margen    *
+      *              esta por debajo del umbral minimo configurado,  *
+      *              para que el area de precios pueda corregirlos.  *
+      *                                                              *
+      * Autor: ANDRES CAMILO LAGUNA BERNAL                           *
+      * Fecha: 08-08-2026                                            *
+      ****************************************************************
+       DATE-WRITTEN. 08-08-2026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-ART ASSIGN TO "../Articulos/articulos.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODART
+               ALTERNATE KEY IS CODBAR
+               FILE STATUS IS WS-FS.
+           SELECT ARCHIVO-REPORTE ASSIGN TO "../Articulos/rep-marg.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REP.
+           SELECT ARCHIVO-EXCIO ASSIGN TO "../excepciones-io.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARCHIVO-ART.
+       01 USUART.
+           05 CODART.
+              07 CP-NOMBRE   PIC X(10).
+              07 SC-NOMBRE   PIC X(10).
+              07 ARTCOD      PIC X(10).
+              07 FILLER      PIC X(90).
+           05 CODUNI         PIC X(5).
+           05 CODBAR         PIC X(48).
+           05 DESCRI         PIC X(500).
+           05 STOCK          PIC 9(10).
+           05 CANTID         PIC X(10).
+           05 PRECOM         PIC 9(10)V99.
+           05 PREVEN         PIC 9(10)V99.
+           05 FECHA          PIC 9(8).
+           05 UNIMED         PIC X(3).
+           05 PUNTOREORD     PIC 9(10).
+
+       FD  ARCHIVO-REPORTE.
+       01  LINEA-REPORTE PIC X(120).
+
+       FD  ARCHIVO-EXCIO.
+       01  EXCIO-LINEA PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS               PIC XX.
+       01 WS-FS-REP            PIC XX.
+       01 WS-FS-EXC             PIC XX.
+       01 WS-EXC-PROGRAMA       PIC X(20).
+       01 WS-EXC-ARCHIVO        PIC X(40).
+       01 WS-EXC-FS             PIC XX.
+       01 WS-FECHA-EXC           PIC 9(8).
+       01 WS-HORA-EXC            PIC 9(8).
+       01 WS-UMBRAL-MARGEN     PIC 9(3)V99 VALUE 20.00.
+       01 WS-MARGEN            PIC S9(5)V99.
+       01 WS-MARGEN-EDIT       PIC -ZZZ9.99.
+       01 WS-CANT-ARTICULOS    PIC 9(7) VALUE 0.
+       01 WS-CANT-FLAGEADOS    PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "Umbral minimo de margen % (ENTER = 20.00): "
+               WITH NO ADVANCING.
+           ACCEPT WS-MARGEN-EDIT.
+           IF WS-MARGEN-EDIT NOT = SPACES
+              MOVE WS-MARGEN-EDIT TO WS-UMBRAL-MARGEN
+           END-IF.
+           OPEN INPUT ARCHIVO-ART.
+           IF WS-FS NOT = "00"
+              DISPLAY "Error al abrir articulos.dat. FS = " WS-FS
+              MOVE "REPORTE-MARGEN" TO WS-EXC-PROGRAMA
+              MOVE "../Articulos/articulos.dat" TO WS-EXC-ARCHIVO
+              MOVE WS-FS TO WS-EXC-FS
+              PERFORM REGISTRAR-EXCEPCION-IO
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT ARCHIVO-REPORTE.
+           MOVE "REPORTE DE MARGEN / MARKUP POR DEBAJO DEL UMBRAL"
+               TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           STRING "UMBRAL MINIMO: " WS-UMBRAL-MARGEN " %"
+               DELIMITED BY SIZE INTO LINEA-REPORTE
+           END-STRING.
+           WRITE LINEA-REPORTE.
+           MOVE SPACES TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           PERFORM RECORRER-ARTICULOS.
+           MOVE SPACES TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           STRING "ARTICULOS ANALIZADOS: " WS-CANT-ARTICULOS
+               DELIMITED BY SIZE INTO LINEA-REPORTE
+           END-STRING.
+           WRITE LINEA-REPORTE.
+           STRING "ARTICULOS BAJO EL UMBRAL: " WS-CANT-FLAGEADOS
+               DELIMITED BY SIZE INTO LINEA-REPORTE
+           END-STRING.
+           WRITE LINEA-REPORTE.
+           CLOSE ARCHIVO-ART.
+           CLOSE ARCHIVO-REPORTE.
+           DISPLAY "Reporte generado en rep-marg.txt".
+           STOP RUN.
+
+       RECORRER-ARTICULOS.
+           MOVE LOW-VALUES TO CODART.
+           START ARCHIVO-ART KEY IS NOT LESS THAN CODART
+               INVALID KEY
+                   DISPLAY "No hay articulos registrados."
+           END-START.
+           IF WS-FS = "00"
+              PERFORM READ-SIGUIENTE-ART
+              PERFORM UNTIL WS-FS NOT = "00"
+                 ADD 1 TO WS-CANT-ARTICULOS
+                 IF PRECOM > 0
+                    COMPUTE WS-MARGEN ROUNDED =
+                        ((PREVEN - PRECOM) / PRECOM) * 100
+                    IF WS-MARGEN < WS-UMBRAL-MARGEN
+                       ADD 1 TO WS-CANT-FLAGEADOS
+                       MOVE WS-MARGEN TO WS-MARGEN-EDIT
+                       STRING "   CODART: " CODART
+                           " PRECOM: " PRECOM
+                           " PREVEN: " PREVEN
+                           " MARGEN%: " WS-MARGEN-EDIT
+                           DELIMITED BY SIZE INTO LINEA-REPORTE
+                       END-STRING
+                       WRITE LINEA-REPORTE
+                    END-IF
+                 ELSE
+                    ADD 1 TO WS-CANT-FLAGEADOS
+                    STRING "   CODART: " CODART
+                        " PRECOM EN CERO - NO SE PUEDE CALCULAR MARGEN"
+                        DELIMITED BY SIZE INTO LINEA-REPORTE
+                    END-STRING
+                    WRITE LINEA-REPORTE
+                 END-IF
+                 PERFORM READ-SIGUIENTE-ART
+              END-PERFORM
+           END-IF.
+
+       READ-SIGUIENTE-ART.
+           READ ARCHIVO-ART NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-FS
+           END-READ.
+
+       REGISTRAR-EXCEPCION-IO.
+           ACCEPT WS-FECHA-EXC FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-EXC  FROM TIME.
+           STRING WS-FECHA-EXC " " WS-HORA-EXC
+               " PROGRAMA=" WS-EXC-PROGRAMA
+               " ARCHIVO=" WS-EXC-ARCHIVO
+               " FS=" WS-EXC-FS
+               DELIMITED BY SIZE
+               INTO EXCIO-LINEA
+           END-STRING.
+           OPEN EXTEND ARCHIVO-EXCIO.
+           IF WS-FS-EXC NOT = "00"
+               OPEN OUTPUT ARCHIVO-EXCIO
+           END-IF.
+           WRITE EXCIO-LINEA.
+           CLOSE ARCHIVO-EXCIO.
