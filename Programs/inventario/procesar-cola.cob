@@ -0,0 +1,277 @@
+      *>------------------------------------------------------------
+      *> Programa: PROCESAR-COLA
+      *> Autor: ANDRES CAMILO LAGUNA BERNAL
+      *> Fecha de creación: 08-08-2026
+      *> Descripcion: Lee las operaciones encoladas por INICIO_SESION
+      *>              en "manage/usuarios.py" y las aplica contra el
+      *>              archivo indexado real de usuarios, dejando la
+      *>              cola vacia al terminar.
+      *>------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROCESAR-COLA.
+       AUTHOR. "ANDRES CAMILO LAGUNA BERNAL".
+       DATE-WRITTEN. "08-08-2026".
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-COLA ASSIGN TO "manage/usuarios.py"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-COLA.
+           SELECT ARCHIVO-CLI ASSIGN TO "Usuarios/usuarios.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NUMDOC
+               ALTERNATE RECORD KEY IS CODUNI WITH DUPLICATES
+               FILE STATUS IS WS-FS.
+           SELECT ARCHIVO-AUDIT ASSIGN TO "Usuarios/auditoria.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUD.
+           SELECT ARCHIVO-EXCIO ASSIGN TO "excepciones-io.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-COLA.
+       01  LINEA-JSON PIC X(500).
+
+       FD  ARCHIVO-CLI.
+       01  USUDATA.
+           05 NOMAPE   PIC X(65).
+           05 TIPDOC   PIC X(02).
+           05 NUMDOC   PIC 9(10).
+           05 MONTPA   PIC 9(10).
+           05 NUMCON   PIC 9(10).
+           05 CORREO   PIC X(30).
+           05 CARGO    PIC X.
+           05 DETALL   PIC X(65).
+           05 FECREG   PIC 9(08).
+           05 REDOND   PIC 9(10).
+           05 CODUNI   PIC 9(4).
+           05 CLAVE    PIC X(10).
+           05 INTENTOS PIC 9(2).
+           05 BLOQUEADO PIC X.
+           05 ESTADO   PIC X.
+              88 USU-ACTIVO   VALUE "A".
+              88 USU-INACTIVO VALUE "I".
+           05 NUMCON2  PIC 9(10).
+           05 NUMCON3  PIC 9(10).
+
+       FD  ARCHIVO-AUDIT.
+       01  AUDIT-LINEA PIC X(120).
+
+       FD  ARCHIVO-EXCIO.
+       01  EXCIO-LINEA PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-COLA       PIC XX.
+       01 WS-FS             PIC XX.
+       01 WS-FS-AUD          PIC XX.
+       01 WS-FS-EXC           PIC XX.
+       01 WS-EXC-PROGRAMA     PIC X(20).
+       01 WS-EXC-ARCHIVO      PIC X(40).
+       01 WS-EXC-FS           PIC XX.
+       01 WS-FECHA-EXC         PIC 9(8).
+       01 WS-HORA-EXC          PIC 9(8).
+       01 WS-OPERACION      PIC X.
+       01 WS-DUPLICADO      PIC X.
+       01 WS-TOTAL-PROC     PIC 9(10) VALUE 0.
+       01 WS-AUD-ACCION     PIC X(8).
+       01 WS-FECHA-AUD      PIC 9(8).
+       01 WS-HORA-AUD       PIC 9(8).
+       01 WK-TIPDOC         PIC X(02).
+       01 WK-NUMDOC         PIC 9(10).
+       01 WK-NOMAPE         PIC X(65).
+       01 WK-CARGO          PIC X.
+       01 WK-MONTPA         PIC 9(10).
+       01 WK-DETALL         PIC X(65).
+       01 WK-NUMCON         PIC 9(10).
+       01 WK-CORREO         PIC X(30).
+       01 WK-FECREG         PIC 9(08).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT ARCHIVO-COLA.
+           IF WS-FS-COLA NOT = "00"
+              DISPLAY "No hay operaciones pendientes en la cola."
+              STOP RUN
+           END-IF.
+           OPEN I-O ARCHIVO-CLI.
+           IF WS-FS NOT = "00"
+              DISPLAY "Error al abrir usuarios.dat. FS = " WS-FS
+              MOVE "PROCESAR-COLA" TO WS-EXC-PROGRAMA
+              MOVE "Usuarios/usuarios.dat" TO WS-EXC-ARCHIVO
+              MOVE WS-FS TO WS-EXC-FS
+              PERFORM REGISTRAR-EXCEPCION-IO
+              CLOSE ARCHIVO-COLA
+              STOP RUN
+           END-IF.
+           PERFORM PROCESAR-SIGUIENTE.
+           PERFORM UNTIL WS-FS-COLA NOT = "00"
+              PERFORM PROCESAR-SIGUIENTE
+           END-PERFORM.
+           CLOSE ARCHIVO-COLA.
+           CLOSE ARCHIVO-CLI.
+      *> Se trunca la cola: las operaciones ya quedaron aplicadas.
+           OPEN OUTPUT ARCHIVO-COLA.
+           CLOSE ARCHIVO-COLA.
+           DISPLAY "Operaciones procesadas: " WS-TOTAL-PROC.
+           STOP RUN.
+
+       PROCESAR-SIGUIENTE.
+           READ ARCHIVO-COLA
+               AT END MOVE "10" TO WS-FS-COLA
+               NOT AT END
+                   PERFORM APLICAR-OPERACION
+                   ADD 1 TO WS-TOTAL-PROC
+           END-READ.
+
+       APLICAR-OPERACION.
+           MOVE LINEA-JSON (16:1) TO WS-OPERACION.
+           EVALUATE WS-OPERACION
+               WHEN "C"
+                   PERFORM EXTRAER-DATOS-COMPLETOS
+                   PERFORM APLICAR-CREAR
+               WHEN "U"
+                   PERFORM EXTRAER-DATOS-COMPLETOS
+                   PERFORM APLICAR-ACTUALIZAR
+               WHEN "D"
+                   PERFORM EXTRAER-DATOS-ELIMINAR
+                   PERFORM APLICAR-ELIMINAR
+               WHEN "R"
+                   DISPLAY "Operacion de lectura (sin efecto)."
+               WHEN OTHER
+                   DISPLAY "Operacion desconocida en la cola: "
+                       WS-OPERACION
+           END-EVALUATE.
+
+       EXTRAER-DATOS-COMPLETOS.
+           MOVE LINEA-JSON (41:2)   TO WK-TIPDOC.
+           MOVE LINEA-JSON (56:10)  TO WK-NUMDOC.
+           MOVE LINEA-JSON (79:65)  TO WK-NOMAPE.
+           MOVE LINEA-JSON (157:1)  TO WK-CARGO.
+           MOVE LINEA-JSON (171:10) TO WK-MONTPA.
+           MOVE LINEA-JSON (194:65) TO WK-DETALL.
+           MOVE LINEA-JSON (272:10) TO WK-NUMCON.
+           MOVE LINEA-JSON (295:30) TO WK-CORREO.
+           MOVE LINEA-JSON (338:8)  TO WK-FECREG.
+
+       EXTRAER-DATOS-ELIMINAR.
+           MOVE LINEA-JSON (41:2)  TO WK-TIPDOC.
+           MOVE LINEA-JSON (56:10) TO WK-NUMDOC.
+
+       APLICAR-CREAR.
+           MOVE WK-NUMDOC TO NUMDOC.
+           READ ARCHIVO-CLI RECORD KEY NUMDOC
+               INVALID KEY
+                   MOVE "N" TO WS-DUPLICADO
+               NOT INVALID KEY
+                   MOVE "S" TO WS-DUPLICADO
+           END-READ.
+           IF WS-DUPLICADO = "S"
+              DISPLAY "Ya existe un usuario con NUMDOC=" NUMDOC
+                  " (operacion de la cola omitida)."
+           ELSE
+              MOVE WK-TIPDOC TO TIPDOC
+              MOVE WK-NOMAPE TO NOMAPE
+              MOVE WK-CARGO  TO CARGO
+              MOVE WK-MONTPA TO MONTPA
+              MOVE WK-DETALL TO DETALL
+              MOVE WK-NUMCON TO NUMCON
+              MOVE WK-CORREO TO CORREO
+              MOVE WK-FECREG TO FECREG
+              MOVE SPACES TO CLAVE
+              MOVE 0   TO INTENTOS
+              MOVE "N" TO BLOQUEADO
+              MOVE "A" TO ESTADO
+              MOVE 0   TO NUMCON2
+              MOVE 0   TO NUMCON3
+              COMPUTE REDOND ROUNDED = (NUMDOC + NUMCON) / 2
+              MOVE REDOND TO CODUNI
+              WRITE USUDATA
+              IF WS-FS NOT = "00"
+                 DISPLAY "Error al crear desde la cola. FS = " WS-FS
+              ELSE
+                 MOVE "ALTA" TO WS-AUD-ACCION
+                 PERFORM REGISTRAR-AUDITORIA
+              END-IF
+           END-IF.
+
+       APLICAR-ACTUALIZAR.
+           MOVE WK-NUMDOC TO NUMDOC.
+           READ ARCHIVO-CLI RECORD KEY NUMDOC
+               INVALID KEY
+                   DISPLAY "Usuario no encontrado para actualizar: "
+                       NUMDOC
+               NOT INVALID KEY
+                   MOVE WK-TIPDOC TO TIPDOC
+                   MOVE WK-NOMAPE TO NOMAPE
+                   MOVE WK-CARGO  TO CARGO
+                   MOVE WK-MONTPA TO MONTPA
+                   MOVE WK-DETALL TO DETALL
+                   MOVE WK-NUMCON TO NUMCON
+                   MOVE WK-CORREO TO CORREO
+                   MOVE WK-FECREG TO FECREG
+                   COMPUTE REDOND ROUNDED = (NUMDOC + NUMCON) / 2
+                   MOVE REDOND TO CODUNI
+                   REWRITE USUDATA
+                   IF WS-FS NOT = "00"
+                      DISPLAY "Error al actualizar desde la cola. FS = "
+                          WS-FS
+                   ELSE
+                      MOVE "CAMBIO" TO WS-AUD-ACCION
+                      PERFORM REGISTRAR-AUDITORIA
+                   END-IF
+           END-READ.
+
+       APLICAR-ELIMINAR.
+           MOVE WK-NUMDOC TO NUMDOC.
+           READ ARCHIVO-CLI RECORD KEY NUMDOC
+               INVALID KEY
+                   DISPLAY "Usuario no encontrado para eliminar: "
+                       NUMDOC
+               NOT INVALID KEY
+                   MOVE "I" TO ESTADO
+                   REWRITE USUDATA
+                   IF WS-FS NOT = "00"
+                      DISPLAY "Error al eliminar desde la cola. FS = "
+                          WS-FS
+                   ELSE
+                      MOVE "BAJA" TO WS-AUD-ACCION
+                      PERFORM REGISTRAR-AUDITORIA
+                   END-IF
+           END-READ.
+
+       REGISTRAR-AUDITORIA.
+           ACCEPT WS-FECHA-AUD FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-AUD  FROM TIME.
+           STRING WS-FECHA-AUD " " WS-HORA-AUD
+               " OPER=COLA NUMDOC=" NUMDOC
+               " ACCION=" WS-AUD-ACCION
+               DELIMITED BY SIZE
+               INTO AUDIT-LINEA
+           END-STRING.
+           OPEN EXTEND ARCHIVO-AUDIT.
+           IF WS-FS-AUD NOT = "00"
+               OPEN OUTPUT ARCHIVO-AUDIT
+           END-IF.
+           WRITE AUDIT-LINEA.
+           CLOSE ARCHIVO-AUDIT.
+
+       REGISTRAR-EXCEPCION-IO.
+           ACCEPT WS-FECHA-EXC FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-EXC  FROM TIME.
+           STRING WS-FECHA-EXC " " WS-HORA-EXC
+               " PROGRAMA=" WS-EXC-PROGRAMA
+               " ARCHIVO=" WS-EXC-ARCHIVO
+               " FS=" WS-EXC-FS
+               DELIMITED BY SIZE
+               INTO EXCIO-LINEA
+           END-STRING.
+           OPEN EXTEND ARCHIVO-EXCIO.
+           IF WS-FS-EXC NOT = "00"
+               OPEN OUTPUT ARCHIVO-EXCIO
+           END-IF.
+           WRITE EXCIO-LINEA.
+           CLOSE ARCHIVO-EXCIO.
