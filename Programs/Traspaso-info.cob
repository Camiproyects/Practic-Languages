@@ -15,11 +15,56 @@
                RECORD KEY IS NUMDOC
                FILE STATUS IS WS-FS-SALIDA.
 
+           SELECT ARCHIVO-CKPT ASSIGN TO "traspaso.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKPT.
+
+           SELECT ARCHIVO-RECHAZOS ASSIGN TO "rechazos.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RECH.
+
+           SELECT ARCHIVO-RESUMEN ASSIGN TO "resumen-traspaso.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RES.
+
+      * Req. lote diario: manifiesto con los nombres de los extractos
+      * del día en la carpeta inbox/, para no depender de que el
+      * operador renombre cada archivo a placli.csv a mano.
+           SELECT ARCHIVO-INBOX ASSIGN TO "inbox.lst"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-INBOX.
+
+           SELECT ARCHIVO-PROCESADOS ASSIGN TO "inbox-procesados.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PROC.
+
+           SELECT ARCHIVO-EXCIO ASSIGN TO "excepciones-io.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXC.
+
        DATA DIVISION.
        FILE SECTION.
        FD ARCHIVO-BASE.
        01 REGISTRO       PIC X(291).
 
+       FD ARCHIVO-INBOX.
+       01 INBOX-LINEA    PIC X(80).
+
+       FD ARCHIVO-PROCESADOS.
+       01 PROC-LINEA     PIC X(80).
+
+       FD ARCHIVO-CKPT.
+       01 CKPT-LINEA     PIC 9(10).
+
+       FD ARCHIVO-RECHAZOS.
+       01 LINEA-RECHAZO  PIC X(330).
+
+       FD ARCHIVO-RESUMEN.
+       01 LINEA-RESUMEN  PIC X(80).
+
+       FD  ARCHIVO-EXCIO.
+       01  EXCIO-LINEA   PIC X(120).
+
        FD ARCHIVO-SALIDA.
        01 USUDATA.
            05 NUMDOC     PIC 9(13).
@@ -34,124 +79,407 @@
        WORKING-STORAGE SECTION.
        01 WS-DATA.
            05 WS-FS          PIC XX.
-           05 WS-PER         PIC XX.
            05 WS-FS-SALIDA   PIC XX.
+           05 WS-FS-CKPT     PIC XX.
            05 WS-OPTI        PIC X     VALUE SPACE.
            05 LIN            PIC 9(5)  VALUE 0.
            05 CONTADOR       PIC 9(10) VALUE 0.
            05 ERROR-COUNT    PIC 9(10) VALUE 0.
+           05 WS-LIN-INICIAL PIC 9(10) VALUE 0.
            05 T-CONTADOR     PIC X(10).
            05 T-ERROR-COUNT  PIC X(10).
+           05 WS-REGVALID    PIC X     VALUE "Y".
+           05 WS-RESPUESTA   PIC X     VALUE SPACE.
+           05 WS-FS-RECH     PIC XX.
+           05 WS-RAZON       PIC X(120) VALUE SPACES.
+           05 WS-RAZON-TMP   PIC X(120) VALUE SPACES.
+           05 WS-CAMPO-FALTA PIC X(10)  VALUE SPACES.
+           05 WS-DUP-COUNT   PIC 9(10) VALUE 0.
+           05 WS-EXISTE      PIC X     VALUE "N".
+           05 WS-FS-RES      PIC XX.
+           05 WS-NUEVOS-COUNT PIC 9(10) VALUE 0.
+           05 WS-FS-INBOX    PIC XX.
+           05 WS-FS-PROC     PIC XX.
+           05 WS-FS-EXC      PIC XX.
+           05 WS-EXC-PROGRAMA PIC X(20).
+           05 WS-EXC-ARCHIVO  PIC X(40).
+           05 WS-EXC-FS       PIC XX.
+           05 WS-FECHA-EXC    PIC 9(8).
+           05 WS-HORA-EXC     PIC 9(8).
+           05 WS-INBOX-EOF   PIC X     VALUE "N".
+           05 WS-FIN-PROC    PIC X     VALUE "N".
+           05 WS-YA-PROCESADO PIC X    VALUE "N".
+           05 WS-INBOX-NOMBRE PIC X(80) VALUE SPACES.
+           05 WS-INBOX-RUTA  PIC X(120) VALUE SPACES.
+           05 WS-ARCHIVO-ACTUAL PIC X(20) VALUE "placli.csv".
+           05 WS-COPY-RET    PIC 9(9) COMP-X.
+           05 WS-TOT-CONTADOR PIC 9(10) VALUE 0.
+           05 WS-TOT-ERROR   PIC 9(10) VALUE 0.
+           05 WS-TOT-DUP     PIC 9(10) VALUE 0.
+           05 WS-TOT-NUEVOS  PIC 9(10) VALUE 0.
+           05 WS-TOT-ARCHIVOS PIC 9(5) VALUE 0.
 
        01 WS-MSG           PIC X(80) VALUE SPACES.
        01 HEADER           PIC X(291) VALUE SPACES.
 
        PROCEDURE DIVISION.
        INICIO.
-           MOVE 0 TO CONTADOR.
-           MOVE "Y" TO WS-PER.
-           OPEN INPUT ARCHIVO-BASE.
-           IF WS-FS NOT = "00"
-             STRING "ERROR ABRIENDO ARCHIVO BASE: " DELIMITED BY SIZE
-               WS-FS DELIMITED BY SIZE
+           PERFORM ABRIR.
+           IF WS-FS-SALIDA NOT = "00"
+             STRING "ERROR ABRIENDO ARCHIVO SALIDA: " DELIMITED BY SIZE
+               WS-FS-SALIDA DELIMITED BY SIZE
                INTO WS-MSG
              DISPLAY WS-MSG
+             MOVE "TRASPASO-INFO" TO WS-EXC-PROGRAMA
+             MOVE "data-user.dat" TO WS-EXC-ARCHIVO
+             MOVE WS-FS-SALIDA TO WS-EXC-FS
+             PERFORM REGISTRAR-EXCEPCION-IO
              STOP RUN
            END-IF.
-           
-           PERFORM UNTIL WS-PER = "Q"
-             IF WS-PER = "Y"
-               PERFORM ABRIR
-             ELSE
-               PERFORM LEER
-             END-IF
-           END-PERFORM.
-           
+           OPEN OUTPUT ARCHIVO-RECHAZOS.
+           PERFORM PROCESAR-INBOX.
+           PERFORM GENERAR-RESUMEN.
+           CLOSE ARCHIVO-SALIDA.
+           CLOSE ARCHIVO-RECHAZOS.
+           STOP RUN.
+
+      * Req. reinicio: abre data-user.dat sin truncarlo, igual que
+      * pantalla.cob hace con su indexado de productos, para que una
+      * reanudación tras un corte no pierda los clientes ya cargados
+      * en corridas anteriores; solo cae a OUTPUT la primera vez que
+      * el archivo todavía no existe.
        ABRIR.
-           OPEN OUTPUT ARCHIVO-SALIDA.
+           OPEN I-O ARCHIVO-SALIDA.
            IF WS-FS-SALIDA NOT = "00"
-             STRING "Error al abrir el archivo " DELIMITED BY SIZE
-               INTO WS-MSG
-               DISPLAY WS-MSG
-             STOP RUN
+              CLOSE ARCHIVO-SALIDA
+              OPEN OUTPUT ARCHIVO-SALIDA
+              CLOSE ARCHIVO-SALIDA
+              OPEN I-O ARCHIVO-SALIDA
            END-IF.
-       
-           MOVE "NUMDOC" TO NUMDOC.
-           MOVE "RAZSOC" TO RAZSOC.
-           MOVE "DIRECT" TO DIRECT.
-           MOVE "CIUDAD" TO CIUDAD.
-           MOVE "CONTAC" TO CONTAC.
-           MOVE "TEL-1" TO TEL-1.
-           MOVE "TEL-2" TO TEL-2.
-           MOVE "CORREO" TO CORREO.
-
-           WRITE USUDATA.
-           IF WS-FS-SALIDA NOT = "00"
-             STRING "Error al escribir en el archivo." DELIMITED BY SIZE
-               INTO WS-MSG
-             DISPLAY WS-MSG
+
+      * Req. lote diario: recorre inbox.lst y procesa cada extracto en
+      * orden, copiándolo sobre placli.csv antes de llamar a la rutina
+      * de carga ya existente; si no hay manifiesto, cae de vuelta al
+      * comportamiento anterior de tomar placli.csv directamente.
+       PROCESAR-INBOX.
+           OPEN INPUT ARCHIVO-INBOX.
+           IF WS-FS-INBOX NOT = "00"
+              PERFORM PROCESAR-UN-ARCHIVO
+           ELSE
+              MOVE "N" TO WS-INBOX-EOF
+              PERFORM UNTIL WS-INBOX-EOF = "Y"
+                 READ ARCHIVO-INBOX INTO WS-INBOX-NOMBRE
+                    AT END MOVE "Y" TO WS-INBOX-EOF
+                    NOT AT END
+                       IF WS-INBOX-NOMBRE NOT = SPACES
+                          PERFORM PROCESAR-ENTRADA-INBOX
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE ARCHIVO-INBOX
            END-IF.
-           MOVE "E" TO WS-PER.
-           CLOSE ARCHIVO-SALIDA.
-           
-           
-       LEER.
-           OPEN I-O ARCHIVO-SALIDA.
-           IF WS-FS-SALIDA NOT = "00" AND WS-FS-SALIDA NOT = "05"
-             STRING "ERROR ABRIENDO ARCHIVO SALIDA: " DELIMITED BY SIZE
-               WS-FS-SALIDA DELIMITED BY SIZE
+
+       PROCESAR-ENTRADA-INBOX.
+           PERFORM VERIFICAR-PROCESADO.
+           IF WS-YA-PROCESADO = "S"
+              DISPLAY "Ya procesado, se omite: " WS-INBOX-NOMBRE
+           ELSE
+              STRING "inbox/" WS-INBOX-NOMBRE DELIMITED BY SPACE
+                  INTO WS-INBOX-RUTA
+              END-STRING
+              CALL "CBL_COPY_FILE" USING WS-INBOX-RUTA
+                  WS-ARCHIVO-ACTUAL RETURNING WS-COPY-RET
+              IF WS-COPY-RET NOT = 0
+                 DISPLAY "No se pudo copiar " WS-INBOX-RUTA
+                     " al area de trabajo. RET=" WS-COPY-RET
+              ELSE
+                 PERFORM PROCESAR-UN-ARCHIVO
+                 PERFORM REGISTRAR-PROCESADO
+              END-IF
+           END-IF.
+
+      * Req. lote diario: evita recargar un extracto que ya quedó
+      * completo en una corrida anterior dentro del mismo mes.
+       VERIFICAR-PROCESADO.
+           MOVE "N" TO WS-YA-PROCESADO.
+           OPEN INPUT ARCHIVO-PROCESADOS.
+           IF WS-FS-PROC = "00"
+              MOVE "N" TO WS-FIN-PROC
+              PERFORM UNTIL WS-FIN-PROC = "Y"
+                 READ ARCHIVO-PROCESADOS INTO PROC-LINEA
+                    AT END MOVE "Y" TO WS-FIN-PROC
+                    NOT AT END
+                       IF PROC-LINEA = WS-INBOX-NOMBRE
+                          MOVE "S" TO WS-YA-PROCESADO
+                          MOVE "Y" TO WS-FIN-PROC
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE ARCHIVO-PROCESADOS
+           END-IF.
+
+       REGISTRAR-PROCESADO.
+           OPEN EXTEND ARCHIVO-PROCESADOS.
+           IF WS-FS-PROC NOT = "00"
+              OPEN OUTPUT ARCHIVO-PROCESADOS
+           END-IF.
+           MOVE WS-INBOX-NOMBRE TO PROC-LINEA.
+           WRITE PROC-LINEA.
+           CLOSE ARCHIVO-PROCESADOS.
+
+       REGISTRAR-EXCEPCION-IO.
+           ACCEPT WS-FECHA-EXC FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-EXC  FROM TIME.
+           STRING WS-FECHA-EXC " " WS-HORA-EXC
+               " PROGRAMA=" WS-EXC-PROGRAMA
+               " ARCHIVO=" WS-EXC-ARCHIVO
+               " FS=" WS-EXC-FS
+               DELIMITED BY SIZE
+               INTO EXCIO-LINEA
+           END-STRING.
+           OPEN EXTEND ARCHIVO-EXCIO.
+           IF WS-FS-EXC NOT = "00"
+               OPEN OUTPUT ARCHIVO-EXCIO
+           END-IF.
+           WRITE EXCIO-LINEA.
+           CLOSE ARCHIVO-EXCIO.
+
+      * Carga el contenido que en este momento ocupa placli.csv: la
+      * misma rutina de siempre (checkpoint, validación, corrección,
+      * rechazos y deduplicación), ahora reutilizable por cada extracto
+      * del lote diario en vez de una sola vez por corrida.
+       PROCESAR-UN-ARCHIVO.
+           MOVE 0 TO CONTADOR.
+           MOVE 0 TO ERROR-COUNT.
+           MOVE 0 TO WS-DUP-COUNT.
+           MOVE SPACE TO WS-OPTI.
+           OPEN INPUT ARCHIVO-BASE.
+           IF WS-FS NOT = "00"
+             STRING "ERROR ABRIENDO ARCHIVO BASE: " DELIMITED BY SIZE
+               WS-FS DELIMITED BY SIZE
                INTO WS-MSG
              DISPLAY WS-MSG
-             CLOSE ARCHIVO-BASE
-             STOP RUN
-           END-IF.
-       
-           READ ARCHIVO-BASE INTO HEADER
-             AT END 
-              STRING "Archivo vacío ." DELIMITED BY SIZE
-              INTO WS-MSG
-              DISPLAY WS-MSG
-              CLOSE ARCHIVO-BASE
-              CLOSE ARCHIVO-SALIDA
-              STOP RUN
-           END-READ.
- 
-           STRING "PROCESANDO DATOS..." DELIMITED BY SIZE
-                  INTO WS-MSG
-           DISPLAY WS-MSG LINE 2 POSITION 10.
-           
-           STRING "REGISTROS CON ERROR:" DELIMITED BY SIZE
-                  INTO WS-MSG
-           DISPLAY WS-MSG LINE 3 POSITION 10.
-           
-           MOVE 10 TO LIN.
-
-           PERFORM UNTIL WS-OPTI = "Q"
-             READ ARCHIVO-BASE INTO REGISTRO
-               AT END MOVE "Q" TO WS-OPTI
-               NOT AT END 
-                 ADD 1 TO CONTADOR
-                 PERFORM PROCESAR-REGISTRO
-                 PERFORM VER
+           ELSE
+             READ ARCHIVO-BASE INTO HEADER
+               AT END
+                STRING "Archivo vacío ." DELIMITED BY SIZE
+                INTO WS-MSG
+                DISPLAY WS-MSG
+                CLOSE ARCHIVO-BASE
              END-READ
-           END-PERFORM.
-           
-           CLOSE ARCHIVO-BASE.
-           CLOSE ARCHIVO-SALIDA.
-           STOP RUN.
+
+             IF WS-FS = "00"
+               STRING "PROCESANDO DATOS..." DELIMITED BY SIZE
+                      INTO WS-MSG
+               DISPLAY WS-MSG LINE 2 POSITION 10
+
+               STRING "REGISTROS CON ERROR:" DELIMITED BY SIZE
+                      INTO WS-MSG
+               DISPLAY WS-MSG LINE 3 POSITION 10
+
+               MOVE 10 TO LIN
+
+               PERFORM LEER-CHECKPOINT
+
+               PERFORM UNTIL WS-OPTI = "Q"
+                 READ ARCHIVO-BASE INTO REGISTRO
+                   AT END MOVE "Q" TO WS-OPTI
+                   NOT AT END
+                     ADD 1 TO CONTADOR
+                     IF CONTADOR > WS-LIN-INICIAL
+                        PERFORM PROCESAR-REGISTRO
+                        PERFORM VER
+                        PERFORM GUARDAR-CHECKPOINT
+                     END-IF
+                 END-READ
+               END-PERFORM
+
+               PERFORM BORRAR-CHECKPOINT
+               DISPLAY "Registros duplicados actualizados: "
+                   WS-DUP-COUNT LINE 23 POSITION 1
+               CLOSE ARCHIVO-BASE
+               ADD CONTADOR TO WS-TOT-CONTADOR
+               ADD ERROR-COUNT TO WS-TOT-ERROR
+               ADD WS-DUP-COUNT TO WS-TOT-DUP
+               ADD 1 TO WS-TOT-ARCHIVOS
+             END-IF
+           END-IF.
+
+      * Req. cierre de mes: totales de control de la corrida de
+      * traspaso, para cuadrar lo leído contra lo escrito/rechazado;
+      * ahora acumulados sobre todos los extractos del lote diario.
+       GENERAR-RESUMEN.
+           COMPUTE WS-TOT-NUEVOS =
+               WS-TOT-CONTADOR - WS-TOT-ERROR - WS-TOT-DUP.
+           OPEN OUTPUT ARCHIVO-RESUMEN.
+           IF WS-FS-RES NOT = "00"
+              DISPLAY "Error al abrir el resumen. FS = " WS-FS-RES
+           ELSE
+              MOVE "RESUMEN DE CIERRE - TRASPASO DE CLIENTES"
+                  TO LINEA-RESUMEN
+              WRITE LINEA-RESUMEN
+              STRING "Archivos procesados      : " WS-TOT-ARCHIVOS
+                  DELIMITED BY SIZE INTO LINEA-RESUMEN
+              END-STRING
+              WRITE LINEA-RESUMEN
+              STRING "Registros leidos         : " WS-TOT-CONTADOR
+                  DELIMITED BY SIZE INTO LINEA-RESUMEN
+              END-STRING
+              WRITE LINEA-RESUMEN
+              STRING "Registros rechazados     : " WS-TOT-ERROR
+                  DELIMITED BY SIZE INTO LINEA-RESUMEN
+              END-STRING
+              WRITE LINEA-RESUMEN
+              STRING "Registros duplicados     : " WS-TOT-DUP
+                  DELIMITED BY SIZE INTO LINEA-RESUMEN
+              END-STRING
+              WRITE LINEA-RESUMEN
+              STRING "Registros nuevos cargados: " WS-TOT-NUEVOS
+                  DELIMITED BY SIZE INTO LINEA-RESUMEN
+              END-STRING
+              WRITE LINEA-RESUMEN
+              CLOSE ARCHIVO-RESUMEN
+           END-IF.
+
+      * Req. reinicio: conserva en traspaso.ckpt la última línea de
+      * placli.csv procesada con éxito, para que una reanudación no
+      * vuelva a leer y reescribir filas ya cargadas en data-user.dat.
+       LEER-CHECKPOINT.
+           MOVE 0 TO WS-LIN-INICIAL.
+           OPEN INPUT ARCHIVO-CKPT.
+           IF WS-FS-CKPT = "00"
+              READ ARCHIVO-CKPT
+                  AT END CONTINUE
+                  NOT AT END
+                      MOVE CKPT-LINEA TO WS-LIN-INICIAL
+              END-READ
+              CLOSE ARCHIVO-CKPT
+              IF WS-LIN-INICIAL NOT = 0
+                 DISPLAY "Reanudando desde la línea "
+                     WS-LIN-INICIAL
+              END-IF
+           END-IF.
+
+       GUARDAR-CHECKPOINT.
+           OPEN OUTPUT ARCHIVO-CKPT.
+           MOVE CONTADOR TO CKPT-LINEA.
+           WRITE CKPT-LINEA.
+           CLOSE ARCHIVO-CKPT.
+
+       BORRAR-CHECKPOINT.
+           OPEN OUTPUT ARCHIVO-CKPT.
+           CLOSE ARCHIVO-CKPT.
 
        PROCESAR-REGISTRO.
            UNSTRING REGISTRO DELIMITED BY ';'
-             INTO NUMDOC, RAZSOC, DIRECT, 
+             INTO NUMDOC, RAZSOC, DIRECT,
                     CIUDAD, CONTAC, TEL-1, TEL-2, CORREO.
-           IF NUMDOC = ZEROS OR RAZSOC = SPACES OR DIRECT = SPACES OR 
-              CIUDAD = SPACES OR TEL-1 = SPACES OR CORREO = SPACES
+           PERFORM VALIDAR-REGISTRO.
+           IF WS-REGVALID = "N"
+              DISPLAY "Registro con errores. ¿Desea corregirlo? (S/N):"
+                  LINE 22 POSITION 1
+              ACCEPT WS-RESPUESTA LINE 22 POSITION 55
+              IF WS-RESPUESTA = "S" OR WS-RESPUESTA = "s"
+                 PERFORM CORREGIR-REGISTRO
+                 PERFORM VALIDAR-REGISTRO
+              END-IF
+           END-IF.
+           IF WS-REGVALID = "N"
               ADD 1 TO ERROR-COUNT
+              STRING REGISTRO DELIMITED BY SIZE
+                  " - CAMPOS FALTANTES: " DELIMITED BY SIZE
+                  WS-RAZON DELIMITED BY SIZE
+                  INTO LINEA-RECHAZO
+              END-STRING
+              WRITE LINEA-RECHAZO
            ELSE
-              WRITE USUDATA
+              PERFORM VERIFICAR-DUPLICADO
+              IF WS-EXISTE = "S"
+                 ADD 1 TO WS-DUP-COUNT
+                 REWRITE USUDATA
+              ELSE
+                 WRITE USUDATA
+              END-IF
            END-IF.
            EXIT.
 
+       VERIFICAR-DUPLICADO.
+           MOVE "N" TO WS-EXISTE.
+           READ ARCHIVO-SALIDA RECORD KEY IS NUMDOC
+               INVALID KEY
+                   MOVE "N" TO WS-EXISTE
+               NOT INVALID KEY
+                   MOVE "S" TO WS-EXISTE
+           END-READ.
+
+       VALIDAR-REGISTRO.
+           MOVE "Y" TO WS-REGVALID.
+           MOVE SPACES TO WS-RAZON.
+           IF NUMDOC = ZEROS
+              MOVE "N" TO WS-REGVALID
+              MOVE "NUMDOC" TO WS-CAMPO-FALTA
+              PERFORM AGREGAR-RAZON
+           END-IF.
+           IF RAZSOC = SPACES
+              MOVE "N" TO WS-REGVALID
+              MOVE "RAZSOC" TO WS-CAMPO-FALTA
+              PERFORM AGREGAR-RAZON
+           END-IF.
+           IF DIRECT = SPACES
+              MOVE "N" TO WS-REGVALID
+              MOVE "DIRECT" TO WS-CAMPO-FALTA
+              PERFORM AGREGAR-RAZON
+           END-IF.
+           IF CIUDAD = SPACES
+              MOVE "N" TO WS-REGVALID
+              MOVE "CIUDAD" TO WS-CAMPO-FALTA
+              PERFORM AGREGAR-RAZON
+           END-IF.
+           IF TEL-1 = SPACES
+              MOVE "N" TO WS-REGVALID
+              MOVE "TEL-1" TO WS-CAMPO-FALTA
+              PERFORM AGREGAR-RAZON
+           END-IF.
+           IF CORREO = SPACES
+              MOVE "N" TO WS-REGVALID
+              MOVE "CORREO" TO WS-CAMPO-FALTA
+              PERFORM AGREGAR-RAZON
+           END-IF.
+
+       AGREGAR-RAZON.
+           STRING WS-RAZON DELIMITED BY SPACE
+               WS-CAMPO-FALTA DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               INTO WS-RAZON-TMP
+           END-STRING.
+           MOVE WS-RAZON-TMP TO WS-RAZON.
+
+       CORREGIR-REGISTRO.
+           IF NUMDOC = ZEROS
+              DISPLAY "Ingrese número de cédula:" LINE 15 POSITION 10
+              ACCEPT NUMDOC LINE 15 POSITION 40
+           END-IF.
+           IF RAZSOC = SPACES
+              DISPLAY "Ingrese razón social:" LINE 16 POSITION 10
+              ACCEPT RAZSOC LINE 16 POSITION 40
+           END-IF.
+           IF DIRECT = SPACES
+              DISPLAY "Ingrese dirección:" LINE 17 POSITION 10
+              ACCEPT DIRECT LINE 17 POSITION 40
+           END-IF.
+           IF CIUDAD = SPACES
+              DISPLAY "Ingrese ciudad:" LINE 18 POSITION 10
+              ACCEPT CIUDAD LINE 18 POSITION 40
+           END-IF.
+           IF TEL-1 = SPACES
+              DISPLAY "Ingrese teléfono #1:" LINE 19 POSITION 10
+              ACCEPT TEL-1 LINE 19 POSITION 40
+           END-IF.
+           IF CORREO = SPACES
+              DISPLAY "Ingrese correo:" LINE 20 POSITION 10
+              ACCEPT CORREO LINE 20 POSITION 40
+           END-IF.
+
        VER.
            ADD 1 TO LIN.
            
@@ -174,121 +502,3 @@
            END-IF.
            EXIT.
 
-      *     IF NUMDOC = ZEROES
-      *         DISPLAY "ERROR: No contiene número de cédula." 
-      *         MOVE "N" TO WS-REGVALID
-      *     END-IF.
-      *     IF RAZSOC = SPACES
-      *         DISPLAY "ERROR: No contiene razón social."
-      *         MOVE "N" TO WS-REGVALID
-      *     END-IF.
-      *     IF DIRECT = SPACES
-      *         DISPLAY "ERROR: No contiene dirección."
-      *         MOVE "N" TO WS-REGVALID
-      *     END-IF.
-      *     IF CIUDAD = SPACES
-      *         DISPLAY "ERROR: No contiene ciudad."
-      *         MOVE "N" TO WS-REGVALID
-      *     END-IF.
-      *     IF TEL-1 = SPACES
-      *         DISPLAY "ERROR: No contiene teléfono #1."
-      *         MOVE "N" TO WS-REGVALID
-      *     END-IF.
-      *     IF CORREO = SPACES
-      *         DISPLAY "ERROR: No contiene correo."
-      *         MOVE "N" TO WS-REGVALID
-      *     END-IF.*
-
-      *     IF WS-REGVALID = "N"
-      *        DISPLAY "El registro presenta errores. ¿Desea corregirlo? (S/N):" 
-      *               LINE 10 POSITION 10.
-      *        ACCEPT WS-RESPUESTA LINE 10 POSITION 50.
-      *        IF WS-RESPUESTA = "S" OR WS-RESPUESTA = "s"
-      *            PERFORM CORREGIRAR-REGISTRO
-      *            * Revalidar registro corregido
-      *            MOVE "Y" TO WS-REGVALID.
-      *            IF NUMDOC = ZEROES
-      *                DISPLAY "ERROR: No contiene número de cédula."
-      *                MOVE "N" TO WS-REGVALID
-      *            END-IF.
-      *            IF RAZSOC = SPACES
-      *                DISPLAY "ERROR: No contiene razón social."
-      *                MOVE "N" TO WS-REGVALID
-      *            END-IF.
-      *            IF DIRECT = SPACES
-      *                DISPLAY "ERROR: No contiene dirección."
-      *                MOVE "N" TO WS-REGVALID
-      *            END-IF.
-      *            IF CIUDAD = SPACES
-      *                DISPLAY "ERROR: No contiene ciudad."
-      *                MOVE "N" TO WS-REGVALID
-      *            END-IF.
-      *            IF TEL-1 = SPACES
-      *                DISPLAY "ERROR: No contiene teléfono #1."
-      *                MOVE "N" TO WS-REGVALID
-      *            END-IF.
-      *            IF CORREO = SPACES
-      *                DISPLAY "ERROR: No contiene correo."
-      *                MOVE "N" TO WS-REGVALID
-      *            END-IF.
-      *            IF WS-REGVALID = "Y"
-      *                WRITE USUDATA
-      *            ELSE
-      *                ADD 1 TO ERROR-COUNT
-      *                DISPLAY "El registro sigue presentando errores. Registro omitido." 
-      *                    LINE 12 POSITION 10.
-      *            END-IF.
-      *        ELSE
-      *            ADD 1 TO ERROR-COUNT
-      *            DISPLAY "Registro omitido." LINE 12 POSITION 10.
-      *        END-IF.
-      *     ELSE
-      *        WRITE USUDATA
-      *     END-IF.
-      *     EXIT.*
-
-      * CORREGIRAR-REGISTRO.
-      *     IF NUMDOC = ZEROES
-      *         DISPLAY "Ingrese número de cédula:" LINE 15 POSITION 10.
-      *         ACCEPT NUMDOC LINE 15 POSITION 35.
-      *     END-IF.
-      *     IF RAZSOC = SPACES
-      *         DISPLAY "Ingrese razón social:" LINE 16 POSITION 10.
-      *         ACCEPT RAZSOC LINE 16 POSITION 35.
-      *     END-IF.
-      *     IF DIRECT = SPACES
-      *         DISPLAY "Ingrese dirección:" LINE 17 POSITION 10.
-      *         ACCEPT DIRECT LINE 17 POSITION 35.
-      *     END-IF.
-      *     IF CIUDAD = SPACES
-      *         DISPLAY "Ingrese ciudad:" LINE 18 POSITION 10.
-      *         ACCEPT CIUDAD LINE 18 POSITION 35.
-      *     END-IF.
-      *     IF TEL-1 = SPACES
-      *         DISPLAY "Ingrese teléfono #1:" LINE 19 POSITION 10.
-      *         ACCEPT TEL-1 LINE 19 POSITION 35.
-      *     END-IF.
-      *     IF CORREO = SPACES
-      *         DISPLAY "Ingrese correo:" LINE 20 POSITION 10.
-      *         ACCEPT CORREO LINE 20 POSITION 35.
-      *     END-IF.
-      *     EXIT.*
-
-      * VER.
-      *     ADD 1 TO LIN.
-      *     DISPLAY CONTADOR LINE 2 POSITION 50.
-      *     DISPLAY "*"     LINE LIN POSITION 1.
-      *     DISPLAY "*"     LINE LIN POSITION 12.
-      *     DISPLAY "*"     LINE LIN POSITION 34.
-      *     DISPLAY "*"     LINE LIN POSITION 45.
-      *     DISPLAY "*"     LINE LIN POSITION 56.
-      *     DISPLAY NUMDOC  LINE LIN POSITION 2.
-      *     DISPLAY RAZSOC  LINE LIN POSITION 13.
-      *     DISPLAY CIUDAD  LINE LIN POSITION 35.
-      *     DISPLAY CONTAC  LINE LIN POSITION 46.
-      *     DISPLAY TEL-1   LINE LIN POSITION 57.
-      *     IF LIN > 20 
-      *        MOVE 10 TO LIN
-      *     END-IF.
-      *     EXIT.
-
