@@ -17,7 +17,15 @@
                ACCESS MODE DYNAMIC
                RECORD KEY IS NUMDOC
                FILE STATUS IS WS-FS-SALIDA.
-       
+
+           SELECT ARCHIVO-LISTADO ASSIGN TO "listado-clientes.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LIST.
+
+           SELECT ARCHIVO-EXCIO ASSIGN TO "excepciones-io.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXC.
+
        DATA DIVISION.
        FILE SECTION.
        FD ARCHIVO-SALIDA.
@@ -30,35 +38,73 @@
            05 TEL-1      PIC X(10).
            05 TEL-2      PIC X(10).
            05 CORREO     PIC X(100).
-       
+
+       FD ARCHIVO-LISTADO.
+       01 LINEA-LISTADO  PIC X(120).
+
+       FD  ARCHIVO-EXCIO.
+       01  EXCIO-LINEA   PIC X(120).
+
        WORKING-STORAGE SECTION.
        01 MANAGE-DATA.
            05 WS-FS-SALIDA   PIC XX.
            05 WS-OPCION      PIC X VALUE "R".
            05 LIM            PIC X(80) VALUE SPACES.
            05 T-NUMDOC       PIC X(13).
-       
+           05 WS-TEXTO       PIC X(20) VALUE SPACES.
+           05 WS-LONGITUD    PIC 9(2)  VALUE 0.
+           05 WS-POS         PIC 9(2)  VALUE 0.
+           05 WS-TALLY       PIC 9(5)  VALUE 0.
+           05 WS-LIN         PIC 9(5)  VALUE 0.
+           05 WS-ENCONTRO    PIC X     VALUE "N".
+           05 WS-FS-LIST     PIC XX.
+           05 WS-CLIENTE-OK  PIC X     VALUE "N".
+           05 WS-FS-EXC      PIC XX.
+           05 WS-EXC-PROGRAMA PIC X(20).
+           05 WS-EXC-ARCHIVO  PIC X(40).
+           05 WS-EXC-FS       PIC XX.
+           05 WS-FECHA-EXC    PIC 9(8).
+           05 WS-HORA-EXC     PIC 9(8).
+
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
            PERFORM CLEAR-SCREEN.
            OPEN I-O ARCHIVO-SALIDA.
            IF WS-FS-SALIDA NOT = "00"
              DISPLAY "Error al abrir el archivo. FS = " WS-FS-SALIDA
+             MOVE "CONSULTA-DATA-USER" TO WS-EXC-PROGRAMA
+             MOVE "data-user.dat" TO WS-EXC-ARCHIVO
+             MOVE WS-FS-SALIDA TO WS-EXC-FS
+             PERFORM REGISTRAR-EXCEPCION-IO
              STOP RUN
            END-IF.
-           
+
            PERFORM UNTIL WS-OPCION = "Q"
              PERFORM CLEAR-SCREEN
              DISPLAY "DIGITE EL NUMERO DE CEDULA:" LINE 5 POSITION 20
              ACCEPT T-NUMDOC                LINE 5 POSITION 55
              MOVE T-NUMDOC TO NUMDOC
              PERFORM CONSULT-DATA
-             DISPLAY "R -> CONSULTAR OTRO CLIENTE"  LINE 20 POSITION 20
-             DISPLAY "Q -> SALIR"                   LINE 21 POSITION 20
-             ACCEPT WS-OPCION              LINE 21 POSITION 45
-
+             DISPLAY "R -> CONSULTAR OTRO CLIENTE"  LINE 19 POSITION 20
+             DISPLAY "U -> ACTUALIZAR CONTACTO"     LINE 20 POSITION 20
+             DISPLAY "B -> BUSCAR POR NOMBRE/CIUDAD" LINE 21 POSITION 20
+             DISPLAY "L -> LISTADO DE CLIENTES"     LINE 22 POSITION 20
+             DISPLAY "Q -> SALIR"                   LINE 23 POSITION 20
+             ACCEPT WS-OPCION              LINE 21 POSITION 55
+             IF WS-OPCION = "U" OR WS-OPCION = "u"
+                PERFORM ACTUALIZAR-CONTACTO
+                MOVE "R" TO WS-OPCION
+             END-IF
+             IF WS-OPCION = "B" OR WS-OPCION = "b"
+                PERFORM BUSCAR-NOMBRE-CIUDAD
+                MOVE "R" TO WS-OPCION
+             END-IF
+             IF WS-OPCION = "L" OR WS-OPCION = "l"
+                PERFORM GENERAR-LISTADO
+                MOVE "R" TO WS-OPCION
+             END-IF
            END-PERFORM.
-           
+
            CLOSE ARCHIVO-SALIDA.
            PERFORM CLEAR-SCREEN.
            DISPLAY "--- ADIOS ---"          LINE 15 POSITION 30.
@@ -67,9 +113,11 @@
        CONSULT-DATA.
            READ ARCHIVO-SALIDA 
              RECORD KEY NUMDOC 
-             INVALID KEY  
+             INVALID KEY
                DISPLAY "CLIENTE NO ENCONTRADO"       LINE 7 POSITION 20
+               MOVE "N" TO WS-CLIENTE-OK
              NOT INVALID KEY
+               MOVE "S" TO WS-CLIENTE-OK
                DISPLAY "--------------------------" LINE 5  POSITION 20
                DISPLAY "NUMERO DE DOCUMENTO: "      LINE 6  POSITION 20
                DISPLAY NUMDOC                       LINE 6  POSITION 45
@@ -90,6 +138,154 @@
            END-READ.
            EXIT.
        
+       ACTUALIZAR-CONTACTO.
+           IF WS-CLIENTE-OK NOT = "S"
+              DISPLAY "CONSULTE UN CLIENTE PRIMERO." LINE 19 POSITION 10
+              DISPLAY "ENTER PARA CONTINUAR..."      LINE 23 POSITION 10
+              ACCEPT WS-OPCION LINE 23 POSITION 40
+              EXIT PARAGRAPH
+           END-IF.
+           DISPLAY "NUEVO CORREO:"          LINE 15 POSITION 10.
+           ACCEPT CORREO                    LINE 15 POSITION 50.
+           DISPLAY "NUEVO TELEFONO #1:"      LINE 16 POSITION 10.
+           ACCEPT TEL-1                     LINE 16 POSITION 50.
+           DISPLAY "NUEVO TELEFONO #2:"      LINE 17 POSITION 10.
+           ACCEPT TEL-2                     LINE 17 POSITION 50.
+           REWRITE USUDATA.
+           IF WS-FS-SALIDA NOT = "00"
+              DISPLAY "ERROR AL ACTUALIZAR. FS = " WS-FS-SALIDA
+                  LINE 19 POSITION 10
+           ELSE
+              DISPLAY "DATOS DE CONTACTO ACTUALIZADOS." LINE 19
+                  POSITION 10
+           END-IF.
+           DISPLAY "ENTER PARA CONTINUAR..." LINE 23 POSITION 10.
+           ACCEPT WS-OPCION LINE 23 POSITION 40.
+           EXIT.
+
+       BUSCAR-NOMBRE-CIUDAD.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "TEXTO A BUSCAR (NOMBRE/CIUDAD):" LINE 3 POSITION 10
+           ACCEPT WS-TEXTO                      LINE 3 POSITION 45.
+           MOVE "N" TO WS-ENCONTRO.
+           MOVE 5 TO WS-LIN.
+           PERFORM CALCULAR-LONGITUD-TEXTO.
+           IF WS-LONGITUD = 0
+              DISPLAY "DEBE INGRESAR AL MENOS UN CARACTER." LINE 5
+                  POSITION 10
+           ELSE
+              MOVE LOW-VALUES TO NUMDOC
+              START ARCHIVO-SALIDA KEY IS NOT LESS THAN NUMDOC
+                  INVALID KEY
+                      DISPLAY "NO HAY CLIENTES" LINE 5 POSITION 10
+              END-START
+              IF WS-FS-SALIDA = "00"
+                 PERFORM READ-SIGUIENTE-SALIDA
+                 PERFORM UNTIL WS-FS-SALIDA NOT = "00"
+                    PERFORM VERIFICAR-COINCIDENCIA-NC
+                    PERFORM READ-SIGUIENTE-SALIDA
+                 END-PERFORM
+              END-IF
+           END-IF.
+           IF WS-ENCONTRO = "N"
+              DISPLAY "SIN COINCIDENCIAS" LINE 19 POSITION 10
+           END-IF.
+           DISPLAY "ENTER PARA CONTINUAR..." LINE 23 POSITION 10.
+           ACCEPT WS-OPCION LINE 23 POSITION 40.
+           EXIT.
+
+       VERIFICAR-COINCIDENCIA-NC.
+           MOVE 0 TO WS-TALLY.
+           INSPECT RAZSOC TALLYING WS-TALLY
+               FOR ALL WS-TEXTO(1:WS-LONGITUD).
+           IF WS-TALLY = 0
+              INSPECT CIUDAD TALLYING WS-TALLY
+                  FOR ALL WS-TEXTO(1:WS-LONGITUD)
+           END-IF.
+           IF WS-TALLY > 0
+              PERFORM MOSTRAR-COINCIDENCIA
+           END-IF.
+
+      * Largo real de WS-TEXTO sin los espacios de relleno, para que
+      * el INSPECT de arriba compare solo lo que el usuario escribio,
+      * igual que CALCULAR-LONGITUD en gestion-articles.cob.
+       CALCULAR-LONGITUD-TEXTO.
+           MOVE 20 TO WS-POS.
+           MOVE 0 TO WS-LONGITUD.
+           PERFORM UNTIL WS-POS = 0
+              IF WS-TEXTO(WS-POS:1) NOT = SPACE
+                 MOVE WS-POS TO WS-LONGITUD
+                 EXIT PERFORM
+              END-IF
+              SUBTRACT 1 FROM WS-POS
+           END-PERFORM.
+
+       READ-SIGUIENTE-SALIDA.
+           READ ARCHIVO-SALIDA NEXT RECORD
+               AT END MOVE "10" TO WS-FS-SALIDA
+           END-READ.
+
+       MOSTRAR-COINCIDENCIA.
+           MOVE "S" TO WS-ENCONTRO.
+           ADD 1 TO WS-LIN.
+           IF WS-LIN > 18
+              MOVE 5 TO WS-LIN
+           END-IF.
+           DISPLAY NUMDOC  LINE WS-LIN POSITION 10.
+           DISPLAY RAZSOC  LINE WS-LIN POSITION 25.
+           DISPLAY CIUDAD  LINE WS-LIN POSITION 55.
+           EXIT.
+
+       GENERAR-LISTADO.
+           OPEN OUTPUT ARCHIVO-LISTADO.
+           IF WS-FS-LIST NOT = "00"
+              DISPLAY "ERROR AL GENERAR EL LISTADO" LINE 19 POSITION 10
+              EXIT PARAGRAPH
+           END-IF.
+           MOVE "LISTADO DE CLIENTES" TO LINEA-LISTADO.
+           WRITE LINEA-LISTADO.
+           MOVE SPACES TO LINEA-LISTADO.
+           WRITE LINEA-LISTADO.
+           MOVE LOW-VALUES TO NUMDOC.
+           START ARCHIVO-SALIDA KEY IS NOT LESS THAN NUMDOC
+               INVALID KEY
+                   DISPLAY "NO HAY CLIENTES" LINE 5 POSITION 10
+           END-START.
+           IF WS-FS-SALIDA = "00"
+              PERFORM READ-SIGUIENTE-SALIDA
+              PERFORM UNTIL WS-FS-SALIDA NOT = "00"
+                 STRING NUMDOC " " RAZSOC " " CIUDAD " " CONTAC " "
+                     TEL-1 " " CORREO
+                     DELIMITED BY SIZE INTO LINEA-LISTADO
+                 END-STRING
+                 WRITE LINEA-LISTADO
+                 PERFORM READ-SIGUIENTE-SALIDA
+              END-PERFORM
+           END-IF.
+           CLOSE ARCHIVO-LISTADO.
+           DISPLAY "LISTADO GENERADO EN listado-clientes.txt"
+               LINE 19 POSITION 10.
+           DISPLAY "ENTER PARA CONTINUAR..." LINE 23 POSITION 10.
+           ACCEPT WS-OPCION LINE 23 POSITION 40.
+           EXIT.
+
+       REGISTRAR-EXCEPCION-IO.
+           ACCEPT WS-FECHA-EXC FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-EXC  FROM TIME.
+           STRING WS-FECHA-EXC " " WS-HORA-EXC
+               " PROGRAMA=" WS-EXC-PROGRAMA
+               " ARCHIVO=" WS-EXC-ARCHIVO
+               " FS=" WS-EXC-FS
+               DELIMITED BY SIZE
+               INTO EXCIO-LINEA
+           END-STRING.
+           OPEN EXTEND ARCHIVO-EXCIO.
+           IF WS-FS-EXC NOT = "00"
+               OPEN OUTPUT ARCHIVO-EXCIO
+           END-IF.
+           WRITE EXCIO-LINEA.
+           CLOSE ARCHIVO-EXCIO.
+
        CLEAR-SCREEN.
            DISPLAY LIM LINE 1 POSITION 1 ERASE EOS.
            EXIT.
