@@ -5,32 +5,40 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ARTICULOS ASSIGN TO "data/articulos.json"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS.
 
-       DATA DIVISION.		
+       DATA DIVISION.
        FILE SECTION.
        FD ARTICULOS.
        01 ARTICULO-REG.
-      *    05 CATX            PIC XX.
-      *    05 CATN            PIC 99.
-      *    05 CAT  PIC ZZ,99 REVALUE CATX AND CATN.
-      *    05 SUBCATX         PIC XXX.
-      *    05 SUBCATN         PIC 999.
-      *    05 SUBCAT PIC ZZZ,999 REVALUE SUBCATX AND SUBCATN.
-      *    05 CODBAR PIC X(20) REVALUE CAT AND SUBCAT.
-      *    05 CODINT          PIC X(10).
-      *    05 DESCRIPCION     PIC X(50).
-      *    05 PRECIO-COMPRA   PIC 9(6)V99.
-      *    05 PRECIO-VENTA    PIC 9(6)V99.
-      *    05 STOCK           PIC 9(4).
-      *    05 CANTIDAD        PIC X(10).
-      *    05 FECHA-EXP       PIC X(10).
+           05 CODBAR          PIC X(20).
+           05 CODINT          PIC X(10).
+           05 DESCRIPCION     PIC X(50).
+           05 PRECIO-COMPRA   PIC 9(6)V99.
+           05 PRECIO-VENTA    PIC 9(6)V99.
+           05 STOCK           PIC 9(4).
+           05 CANTIDAD        PIC X(10).
+           05 FECHA-EXP       PIC X(10).
 
        WORKING-STORAGE SECTION.
-      *01 OPCION PIC 9.
+       01 OPCION      PIC 9.
+       01 WS-FS        PIC XX.
+       01 WS-TOTAL     PIC 9(4) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           OPEN OUTPUT ARTICULOS.
+           IF WS-FS NOT = "00"
+              DISPLAY "Error al crear el archivo. FS = " WS-FS
+              STOP RUN
+           END-IF.
+           PERFORM CAPTURAR-SESION UNTIL OPCION = 2.
+           CLOSE ARTICULOS.
+           DISPLAY "Articulos capturados en esta sesion: " WS-TOTAL.
+           STOP RUN.
+
+       CAPTURAR-SESION.
            DISPLAY "1. Agregar Articulo".
            DISPLAY "2. Salir".
            ACCEPT OPCION.
@@ -52,11 +60,8 @@
                DISPLAY "Ingresar Fecha de Expiración (Opcional): "
                ACCEPT FECHA-EXP
 
-               OPEN OUTPUT ARTICULOS
                WRITE ARTICULO-REG
-               CLOSE ARTICULOS
 
+               ADD 1 TO WS-TOTAL
                DISPLAY "Artículo agregado correctamente!"
            END-IF.
-           
-           STOP RUN.
