@@ -1,15 +1,22 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. inisec.
-        
-       ENVIROMENT DIVISION.
+
+       ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT USUARIOS ASSIGN TO "data/usuarios.json"
-           ORGANIZATION IS LINE SEQUENTIAL.
-        
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD USUARIOS.
+    	01 REGUSU.
+	       05 R-NUMDOC    PIC 9(10).
+	       05 R-CAR       PIC X(05).
+	       05 R-CODPASS   PIC 9(04).
+
        WORKING-STORAGE SECTION.
-        
     	01 DATUSU.
     	   03 PERSIS.
 	         05 NUMDOC      PIC 9(10).
@@ -26,7 +33,9 @@
              05 MARFILL     PIC X(50) VALUE ALL '*'.
              05 MAR         PIC X.
              05 SW          PIC X.
-       
+       01 WS-FS            PIC XX.
+       01 WS-ENCONTRO       PIC X.
+
        PROCEDURE DIVISION.
        INICIO.
            MOVE ' ' TO DAT.
@@ -35,12 +44,39 @@
            DISPLAY MARFILL                        LINE 6  POSITION 15.
            DISPLAY MARFILL                        LINE 8  POSITION 15.
            DISPLAY '*NUMERO DE DOCUMENTO   :'     LINE 5  POSITION 20.
-           DISPLAY '*NUMERO DE EMPLEADO    :'     LINE 7  POSITION 20.
+           DISPLAY '*CLAVE DE ACCESO       :'     LINE 7  POSITION 20.
            PERFORM ACPDAT UNTIL SW = 'Q'.
-           
            STOP RUN.
+
        ACPDAT.
-           ACCEPT NUMDOC                          LINE 5  POSIITON 40.
-           ACCEPT CODPASS                         LINE 5  POSIITON 40.
-           OPEN I-O USUARIOS USUARIOS.
-           
+           ACCEPT NUMDOC                          LINE 5  POSITION 45.
+           ACCEPT CODPASS                         LINE 7  POSITION 45
+               WITH SECURE.
+           PERFORM VALIDAR-CREDENCIALES.
+           DISPLAY 'S -> CONSULTAR OTRO  Q -> SALIR' LINE 11
+               POSITION 20.
+           ACCEPT SW                              LINE 11 POSITION 55.
+
+       VALIDAR-CREDENCIALES.
+           MOVE 'N' TO WS-ENCONTRO.
+           OPEN INPUT USUARIOS.
+           IF WS-FS NOT = "00"
+              DISPLAY 'NO HAY USUARIOS REGISTRADOS.' LINE 9 POSITION 20
+           ELSE
+              PERFORM UNTIL WS-FS = "10" OR WS-ENCONTRO = "S"
+                 READ USUARIOS
+                     AT END
+                         MOVE "10" TO WS-FS
+                     NOT AT END
+                         IF R-NUMDOC = NUMDOC AND R-CODPASS = CODPASS
+                            MOVE 'S' TO WS-ENCONTRO
+                         END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE USUARIOS
+              IF WS-ENCONTRO = 'S'
+                 DISPLAY 'ACCESO CONCEDIDO.' LINE 9 POSITION 20
+              ELSE
+                 DISPLAY 'ACCESO DENEGADO.'  LINE 9 POSITION 20
+              END-IF
+           END-IF.
