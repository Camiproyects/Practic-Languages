@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID Procesamiento_de_datos.
+       PROGRAM-ID. Procesamiento_de_datos.
       *PRUEBA 2 — COBOL (Sistemas Bancarios / Legados – 15 puntos)
       *Rol: Analista de sistemas COBOL / Mantenimiento core bancario
       *Duración sugerida: 60 minutos
@@ -32,25 +32,52 @@
                      ACCESS MODE  IS SEQUENTIAL
                      FILE STATUS  IS FS-CO.
 
+              SELECT LIBRO-MOVIMIENTOS ASSIGN TO "Movimientos.log"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS  IS FS-LM.
+
+              SELECT ARCHIVO-CIERRE ASSIGN TO "Cierre-Cuentas.txt"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS  IS FS-CI.
+
        DATA DIVISION.
        FILE SECTION.
-       FD CUENTAS.
-           01 REG-CUENTA.
-                     05 NUM-CUE   PIC 9(10).
-                     05 NOMBRE    PIC X(99).
-                     05 SALDO     PIC 9(99).
-                     05 CLAVE     PIC 9(4).
+       FD ARCHIVO-MAESTRO.
+       01 REG-CUENTA.
+           05 NUM-CUE   PIC 9(10).
+           05 NOMBRE    PIC X(99).
+           05 SALDO     PIC 9(15).
+           05 CLAVE     PIC 9(4).
        FD CONTADOR.
-           01 REG-CONTADOR.
-              05 ULT-NUM          PIC 9(8).
-              
+       01 REG-CONTADOR.
+           05 ULT-NUM          PIC 9(8).
+       FD LIBRO-MOVIMIENTOS.
+       01 LIBRO-LINEA          PIC X(120).
+       FD ARCHIVO-CIERRE.
+       01 CIERRE-LINEA         PIC X(120).
+
        WORKING-STORAGE SECTION.
-           01 FS-AR     PIC XX.
-           01 FS-CO     PIC XX.
-           01 NUM-NUE   PIC 9(8).
-           01 MANEJO.
-                     05 INI       PIC 9 VALUE 0.
-                     05 CLE       PIC X VALUE SPACES.
+       01 FS-AR     PIC XX.
+       01 FS-CO     PIC XX.
+       01 FS-LM     PIC XX.
+       01 FS-CI     PIC XX.
+       01 NUM-NUE   PIC 9(8).
+       01 MANEJO.
+           05 INI       PIC 9 VALUE 0.
+           05 CLE       PIC X VALUE SPACES.
+       01 TRX-DATA.
+           05 TRX-CUENTA    PIC 9(10).
+           05 TRX-CLAVE     PIC 9(4).
+           05 TRX-MONTO     PIC 9(13).
+           05 TRX-CLAVE-VIEJA PIC 9(4).
+           05 TRX-CLAVE-NUEVA PIC 9(4).
+       01 WS-TIPO-MOV       PIC X(10).
+       01 WS-FECHA-MOV      PIC 9(8).
+       01 WS-HORA-MOV       PIC 9(8).
+       01 WS-TOTAL-CUENTAS  PIC 9(7) VALUE 0.
+       01 WS-TOTAL-SALDOS   PIC 9(17) VALUE 0.
+       01 WS-TOTAL-RECHAZOS PIC 9(7) VALUE 0.
+       01 WS-TALLY-RECH     PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
        INICIO.
@@ -62,9 +89,11 @@
               STOP RUN
            END-IF.
 
-           PERFORM PANTALLA-INI UNTIL INI = "9".
-      *    STOP RUN.
-       
+           PERFORM PANTALLA-INI UNTIL INI = 9.
+           CLOSE ARCHIVO-MAESTRO.
+           STOP RUN.
+
+
        PANTALLA-INI.
            DISPLAY "-Porfavor selecione el proceso que desea realizar-"
       -    LINE 4 POSITION 20.
@@ -76,6 +105,8 @@
       -    LINE 7 POSITION 20.   
            DISPLAY "4: Retirar saldo     "
       -    LINE 8 POSITION 20.
+           DISPLAY "5: Cierre de cuentas "
+      -    LINE 9 POSITION 20.
            DISPLAY "9: Salir"
            ACCEPT INI LINE 10 POSITION 20.
 
@@ -86,12 +117,16 @@
                      PERFORM CAMBIO-CLAVE
               WHEN 3
                      PERFORM AGR-SALDO
-              WHEN 4 
+              WHEN 4
                      PERFORM RET-SALDO
-              WHEN 9 
+              WHEN 5
+                     PERFORM GENERAR-CIERRE
+              WHEN 9
                      DISPLAY "ADIOS ;P"
               WHEN OTHER
                      DISPLAY "Opcion no encontrada"
+           END-EVALUATE.
+           EXIT.
 
        CREAR-CUENTA.
            PERFORM CLEAR-SCREEN.
@@ -106,10 +141,11 @@
            IF FS-CO = "35"
               OPEN OUTPUT CONTADOR
               MOVE 00000000 TO ULT-NUM
-              WRITE REG-CONTADOR 
+              WRITE REG-CONTADOR
               CLOSE CONTADOR
-           END IF.
-           
+              OPEN I-O CONTADOR
+           END-IF.
+
            READ CONTADOR
               AT END
                      MOVE 0 TO ULT-NUM
@@ -119,21 +155,213 @@
            MOVE ULT-NUM TO NUM-NUE.
 
            REWRITE REG-CONTADOR.
+           CLOSE CONTADOR.
 
-           DISPLAY "Tu numero de cuenta es: "NUM-NUE
-      -    LINE 7 POSITION 20.
+           DISPLAY "Tu numero de cuenta es: " NUM-NUE
+               LINE 7 POSITION 20.
 
            MOVE NUM-NUE TO NUM-CUE.
            MOVE 0 TO SALDO.
 
-           WRITE REG-CUENTA INVALID KEY 
-              PERFORM CLEAR-SCREEN
-              DISPLAY "Error: Nuemro de cuenta ya existente prueba de "
-      -               "nuevo."
-              END-WRITE.
-           CLOSE CUENTAS CONTADOR
+           WRITE REG-CUENTA
+              INVALID KEY
+                 PERFORM CLEAR-SCREEN
+                 DISPLAY "Error: numero de cuenta ya existente."
+                     LINE 7 POSITION 20
+           END-WRITE.
+           EXIT.
+
+       AGR-SALDO.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "Numero de cuenta: " LINE 4 POSITION 20.
+           ACCEPT TRX-CUENTA            LINE 4 POSITION 45.
+           MOVE TRX-CUENTA TO NUM-CUE.
+           READ ARCHIVO-MAESTRO
+              INVALID KEY
+                 DISPLAY "Cuenta no encontrada." LINE 6 POSITION 20
+           END-READ.
+           IF FS-AR = "00"
+              DISPLAY "Monto a depositar: " LINE 5 POSITION 20
+              ACCEPT TRX-MONTO           LINE 5 POSITION 45
+              ADD TRX-MONTO TO SALDO
+              REWRITE REG-CUENTA
+              DISPLAY "Saldo actualizado: " SALDO LINE 7 POSITION 20
+              MOVE "DEPOSITO" TO WS-TIPO-MOV
+              PERFORM REGISTRAR-MOVIMIENTO
+           END-IF.
+           DISPLAY "ENTER PARA CONTINUAR..." LINE 10 POSITION 20.
+           ACCEPT CLE LINE 10 POSITION 45.
+           EXIT.
+
+       RET-SALDO.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "Numero de cuenta: " LINE 4 POSITION 20.
+           ACCEPT TRX-CUENTA            LINE 4 POSITION 45.
+           MOVE TRX-CUENTA TO NUM-CUE.
+           READ ARCHIVO-MAESTRO
+              INVALID KEY
+                 DISPLAY "Cuenta no encontrada." LINE 6 POSITION 20
+           END-READ.
+           IF FS-AR = "00"
+              DISPLAY "Monto a retirar: " LINE 5 POSITION 20
+              ACCEPT TRX-MONTO         LINE 5 POSITION 45
+              IF TRX-MONTO > SALDO
+                 DISPLAY "Error: saldo insuficiente." LINE 7 POSITION 20
+                 MOVE "RECHAZADO" TO WS-TIPO-MOV
+                 PERFORM REGISTRAR-MOVIMIENTO
+              ELSE
+                 SUBTRACT TRX-MONTO FROM SALDO
+                 REWRITE REG-CUENTA
+                 DISPLAY "Saldo actualizado: " SALDO LINE 7 POSITION 20
+                 MOVE "RETIRO" TO WS-TIPO-MOV
+                 PERFORM REGISTRAR-MOVIMIENTO
+              END-IF
+           END-IF.
+           DISPLAY "ENTER PARA CONTINUAR..." LINE 10 POSITION 20.
+           ACCEPT CLE LINE 10 POSITION 45.
+           EXIT.
+
+       REGISTRAR-MOVIMIENTO.
+           ACCEPT WS-FECHA-MOV FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-MOV  FROM TIME.
+           STRING WS-FECHA-MOV " " WS-HORA-MOV
+               " CUENTA=" TRX-CUENTA
+               " TIPO=" WS-TIPO-MOV
+               " MONTO=" TRX-MONTO
+               " SALDO=" SALDO
+               DELIMITED BY SIZE
+               INTO LIBRO-LINEA
+           END-STRING.
+           OPEN EXTEND LIBRO-MOVIMIENTOS.
+           IF FS-LM NOT = "00"
+              OPEN OUTPUT LIBRO-MOVIMIENTOS
+           END-IF.
+           WRITE LIBRO-LINEA.
+           CLOSE LIBRO-MOVIMIENTOS.
+           EXIT.
+
+      ****************************************************************
+      * Cierre de cuentas: reporte final con el saldo de cada cuenta *
+      * del maestro y las transacciones rechazadas por fondos        *
+      * insuficientes registradas en el libro de movimientos durante *
+      * la sesion. Los retiros/depositos contra una cuenta           *
+      * inexistente no llegan a capturar un monto y se rechazan      *
+      * antes de registrar movimiento, por lo que no aparecen aqui.  *
+      ****************************************************************
+       GENERAR-CIERRE.
+           PERFORM CLEAR-SCREEN.
+           MOVE 0 TO WS-TOTAL-CUENTAS.
+           MOVE 0 TO WS-TOTAL-SALDOS.
+           MOVE 0 TO WS-TOTAL-RECHAZOS.
+           OPEN OUTPUT ARCHIVO-CIERRE.
+           MOVE "CIERRE DE CUENTAS" TO CIERRE-LINEA.
+           WRITE CIERRE-LINEA.
+           MOVE SPACES TO CIERRE-LINEA.
+           WRITE CIERRE-LINEA.
+           MOVE "-- SALDOS POR CUENTA --" TO CIERRE-LINEA.
+           WRITE CIERRE-LINEA.
+           PERFORM RECORRER-CUENTAS.
+           MOVE SPACES TO CIERRE-LINEA.
+           WRITE CIERRE-LINEA.
+           STRING "TOTAL CUENTAS: " WS-TOTAL-CUENTAS
+               DELIMITED BY SIZE INTO CIERRE-LINEA
+           END-STRING.
+           WRITE CIERRE-LINEA.
+           STRING "TOTAL SALDOS: " WS-TOTAL-SALDOS
+               DELIMITED BY SIZE INTO CIERRE-LINEA
+           END-STRING.
+           WRITE CIERRE-LINEA.
+           MOVE SPACES TO CIERRE-LINEA.
+           WRITE CIERRE-LINEA.
+           MOVE "-- TRANSACCIONES RECHAZADAS --" TO CIERRE-LINEA.
+           WRITE CIERRE-LINEA.
+           PERFORM RECORRER-RECHAZOS.
+           STRING "TOTAL RECHAZADAS: " WS-TOTAL-RECHAZOS
+               DELIMITED BY SIZE INTO CIERRE-LINEA
+           END-STRING.
+           WRITE CIERRE-LINEA.
+           CLOSE ARCHIVO-CIERRE.
+           DISPLAY "Cierre generado en Cierre-Cuentas.txt"
+               LINE 7 POSITION 20.
+           DISPLAY "ENTER PARA CONTINUAR..." LINE 10 POSITION 20.
+           ACCEPT CLE LINE 10 POSITION 45.
+           EXIT.
 
+       RECORRER-CUENTAS.
+           MOVE LOW-VALUES TO NUM-CUE.
+           START ARCHIVO-MAESTRO KEY IS NOT LESS THAN NUM-CUE
+               INVALID KEY
+                   DISPLAY "No hay cuentas registradas." LINE 7
+                       POSITION 20
+           END-START.
+           IF FS-AR = "00"
+              PERFORM LEER-SIGUIENTE-CUENTA
+              PERFORM UNTIL FS-AR NOT = "00"
+                 ADD 1 TO WS-TOTAL-CUENTAS
+                 ADD SALDO TO WS-TOTAL-SALDOS
+                 STRING "   CUENTA: " NUM-CUE " NOMBRE: " NOMBRE(1:30)
+                     " SALDO: " SALDO
+                     DELIMITED BY SIZE INTO CIERRE-LINEA
+                 END-STRING
+                 WRITE CIERRE-LINEA
+                 PERFORM LEER-SIGUIENTE-CUENTA
+              END-PERFORM
+           END-IF.
+
+       LEER-SIGUIENTE-CUENTA.
+           READ ARCHIVO-MAESTRO NEXT RECORD
+               AT END
+                   MOVE "10" TO FS-AR
+           END-READ.
+
+       RECORRER-RECHAZOS.
+           OPEN INPUT LIBRO-MOVIMIENTOS.
+           IF FS-LM = "00"
+              READ LIBRO-MOVIMIENTOS
+                  AT END MOVE "10" TO FS-LM
+              END-READ
+              PERFORM UNTIL FS-LM NOT = "00"
+                 MOVE 0 TO WS-TALLY-RECH
+                 INSPECT LIBRO-LINEA TALLYING WS-TALLY-RECH
+                     FOR ALL "TIPO=RECHAZADO"
+                 IF WS-TALLY-RECH > 0
+                    ADD 1 TO WS-TOTAL-RECHAZOS
+                    MOVE LIBRO-LINEA TO CIERRE-LINEA
+                    WRITE CIERRE-LINEA
+                 END-IF
+                 READ LIBRO-MOVIMIENTOS
+                     AT END MOVE "10" TO FS-LM
+                 END-READ
+              END-PERFORM
+              CLOSE LIBRO-MOVIMIENTOS
+           END-IF.
 
+       CAMBIO-CLAVE.
+           PERFORM CLEAR-SCREEN.
+           DISPLAY "Numero de cuenta: " LINE 4 POSITION 20.
+           ACCEPT TRX-CUENTA            LINE 4 POSITION 45.
+           MOVE TRX-CUENTA TO NUM-CUE.
+           READ ARCHIVO-MAESTRO
+              INVALID KEY
+                 DISPLAY "Cuenta no encontrada." LINE 6 POSITION 20
+           END-READ.
+           IF FS-AR = "00"
+              DISPLAY "Clave actual: "   LINE 5 POSITION 20
+              ACCEPT TRX-CLAVE-VIEJA     LINE 5 POSITION 45
+              IF TRX-CLAVE-VIEJA NOT = CLAVE
+                 DISPLAY "Error: clave actual incorrecta."
+                     LINE 7 POSITION 20
+              ELSE
+                 DISPLAY "Clave nueva (4 NUMEROS): " LINE 6 POSITION 20
+                 ACCEPT TRX-CLAVE-NUEVA              LINE 6 POSITION 45
+                 MOVE TRX-CLAVE-NUEVA TO CLAVE
+                 REWRITE REG-CUENTA
+                 DISPLAY "Clave actualizada." LINE 7 POSITION 20
+              END-IF
+           END-IF.
+           DISPLAY "ENTER PARA CONTINUAR..." LINE 10 POSITION 20.
+           ACCEPT CLE LINE 10 POSITION 45.
+           EXIT.
 
        CLEAR-SCREEN.
            MOVE " " TO CLE.
