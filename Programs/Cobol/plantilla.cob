@@ -4,26 +4,51 @@
       *    PROGRAMA PARA LA PRACTICA DE MUESTRA DE PANTALLA DE COBOL *
       *    DATE: 2025-01-27                                          *
       *    AUTHOR: Andres Camilo Laguna _Bernal                      *
+      *    MOD: 2026-08-08 - Cada registro capturado se guarda en un *
+      *         archivo indexado en vez de perderse al salir.        *
       ****************************************************************
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT ARCHIVO-ART ASSIGN TO "plantilla.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS COD
+                FILE STATUS IS WS-FS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD ARCHIVO-ART.
+        01 VARIABLES.
+            05 COD          PIC 9(6).
+            05 DES          PIC X(50).
+            05 PRECOM       PIC X(11).
+            05 PREVEN       PIC X(11).
+            05 INV          PIC X(10).
+
          WORKING-STORAGE SECTION.
+         01 WS-FS           PIC XX.
+         01 WS-DUPLICADO    PIC X.
          01 DATOS-VARIADOS.
-             03 VARIABLES.
-                 05 COD          PIC 9(6).
-                 05 DES          PIC X(50).
-                 05 PRECOM       PIC X(11).
-                 05 PREVEN       PIC X(11).
-                 05 INV          PIC X(10).
+             03 EDICION.
                  05 DAT          PIC X.
                  05 COD-EDIT     PIC   ZZZZ,ZZ9.
                  05 PRECOM-EDIT  PIC ZZZ,ZZZ,ZZ9.99.
                  05 PREVEN-EDIT  PIC ZZZ,ZZZ,ZZ9.99.
                  05 INV-EDIT    PIC  ZZ,ZZZ,ZZ9.99.
-                 
+
         PROCEDURE DIVISION.
         INICIO.
             MOVE 0 TO COD.
+            OPEN I-O ARCHIVO-ART.
+            IF WS-FS NOT = "00"
+               CLOSE ARCHIVO-ART
+               OPEN OUTPUT ARCHIVO-ART
+               CLOSE ARCHIVO-ART
+               OPEN I-O ARCHIVO-ART
+            END-IF.
             PERFORM PANTALLA UNTIL DAT = 'Q'.
+            CLOSE ARCHIVO-ART.
             STOP RUN.
  
         PANTALLA.
@@ -62,11 +87,29 @@
               
               
               IF DAT = 'S' OR DAT ='s'
+                PERFORM SALVAR-REGISTRO
                 PERFORM PANTALLA
               ELSE
                 PERFORM UNOAUNO UNTIL DAT = 'S' OR DAT = 'Q'
               END-IF.
-        
+
+        SALVAR-REGISTRO.
+              READ ARCHIVO-ART
+                  INVALID KEY
+                      MOVE "N" TO WS-DUPLICADO
+                  NOT INVALID KEY
+                      MOVE "S" TO WS-DUPLICADO
+              END-READ.
+              IF WS-DUPLICADO = "S"
+                 REWRITE VARIABLES
+              ELSE
+                 WRITE VARIABLES
+              END-IF.
+              IF WS-FS NOT = "00"
+                 DISPLAY 'Error al guardar. FS = ' WS-FS
+                     LINE 23 POSITION 20
+              END-IF.
+
         UNOAUNO.
                 EVALUATE DAT
                   WHEN 1
@@ -95,6 +138,7 @@
                   WHEN 0
                    ACCEPT DAT              LINE 21 POSITION 40
                   WHEN 'S'
+                   PERFORM SALVAR-REGISTRO
                    PERFORM PANTALLA
                   WHEN OTHER
                    ACCEPT DAT              LINE 21 POSITION 40
