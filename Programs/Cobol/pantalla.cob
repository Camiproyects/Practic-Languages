@@ -4,10 +4,24 @@
       *    PROGRAMA PARA LA PRACTICA DE MUESTRA DE PANTALLA DE COBOL *
       *    DATE: 2025-01-27                                          *
       *    AUTHOR: Andres Camilo Laguna _Bernal                      *
+      *    MOD: 2026-08-08 - Los productos quedan guardados en un    *
+      *         archivo indexado para que no se pierdan al salir.    *
       ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-PROD ASSIGN TO "productos.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COD
+               FILE STATUS IS WS-FS.
+           SELECT ARCHIVO-ALERTA ASSIGN TO "alerta.cfg"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ALE.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       
+       FILE SECTION.
+       FD ARCHIVO-PROD.
        01 PRODUCTOS.
            05 COD         PIC 9(6).
            05 NOMBRE      PIC X(50).
@@ -15,7 +29,21 @@
            05 PRECOM      PIC 9(8)V9(2).
            05 PREVEN      PIC 9(8)V9(2).
            05 STOCK       PIC 9(6).
-       
+
+       FD ARCHIVO-ALERTA.
+       01 ALERTA-LINEA    PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS           PIC XX.
+       01 WS-FS-ALE       PIC XX.
+       01 WS-DUPLICADO    PIC X.
+       01 OPCION          PIC 9.
+       01 WS-COD-BUSCAR   PIC 9(6).
+       01 WS-UMBRAL       PIC 9(6) VALUE 10.
+       01 WS-TOTAL-COSTO  PIC 9(10)V99 VALUE 0.
+       01 WS-TOTAL-VENTA  PIC 9(10)V99 VALUE 0.
+       01 WS-TOTAL-PROD   PIC 9(6) VALUE 0.
+
        01 PRODUCTO-TEMP.
            05 COD-TEMP         PIC 9(6).
            05 NOMBRE-TEMP      PIC X(50).
@@ -27,7 +55,16 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY '**** SISTEMA DE GESTIÓN DE INVENTARIOS ****'.
+           OPEN I-O ARCHIVO-PROD.
+           IF WS-FS NOT = "00"
+              CLOSE ARCHIVO-PROD
+              OPEN OUTPUT ARCHIVO-PROD
+              CLOSE ARCHIVO-PROD
+              OPEN I-O ARCHIVO-PROD
+           END-IF.
+           PERFORM LEER-ALERTA.
            PERFORM MENU-PRINCIPAL.
+           CLOSE ARCHIVO-PROD.
            STOP RUN.
        
        MENU-PRINCIPAL.
@@ -46,8 +83,10 @@
                WHEN 4 PERFORM BUSCAR-PRODUCTO
                WHEN 5 PERFORM GENERAR-INFORME
                WHEN 6 PERFORM CONFIGURAR-ALERTAS
-               WHEN 7 STOP RUN
-               WHEN OTHER DISPLAY 'Opción no válida. Intente de nuevo.'
+               WHEN 7 CLOSE ARCHIVO-PROD
+                      STOP RUN
+               WHEN OTHER DISPLAY 'Opción no válida.'
+
            END-EVALUATE.
        
        AGREGAR-PRODUCTO.
@@ -64,31 +103,145 @@
            DISPLAY 'Ingrese la cantidad en stock: '.
            ACCEPT STOCK-TEMP.
            MOVE COD-TEMP TO COD.
-           MOVE NOMBRE-TEMP TO NOMBRE.
-           MOVE DESCRIPCION-TEMP TO DESCRIPCION.
-           MOVE PRECOM-TEMP TO PRECOM.
-           MOVE PREVEN-TEMP TO PREVEN.
-           MOVE STOCK-TEMP TO STOCK.
-           DISPLAY 'Producto agregado exitosamente!'.
+           READ ARCHIVO-PROD
+               INVALID KEY
+                   MOVE "N" TO WS-DUPLICADO
+               NOT INVALID KEY
+                   MOVE "S" TO WS-DUPLICADO
+           END-READ.
+           IF WS-DUPLICADO = "S"
+              DISPLAY 'Ya existe un producto con ese código.'
+           ELSE
+              MOVE NOMBRE-TEMP TO NOMBRE
+              MOVE DESCRIPCION-TEMP TO DESCRIPCION
+              MOVE PRECOM-TEMP TO PRECOM
+              MOVE PREVEN-TEMP TO PREVEN
+              MOVE STOCK-TEMP TO STOCK
+              WRITE PRODUCTOS
+              IF WS-FS NOT = "00"
+                 DISPLAY 'Error al guardar. FS = ' WS-FS
+              ELSE
+                 DISPLAY 'Producto agregado exitosamente!'
+              END-IF
+           END-IF.
            PERFORM MENU-PRINCIPAL.
        
        EDITAR-PRODUCTO.
-           DISPLAY 'Funcionalidad pendiente de implementación.'.
+           DISPLAY 'Ingrese el código del producto a editar: '.
+           ACCEPT WS-COD-BUSCAR.
+           MOVE WS-COD-BUSCAR TO COD.
+           READ ARCHIVO-PROD
+               INVALID KEY
+                   DISPLAY 'Producto no encontrado.'
+               NOT INVALID KEY
+                   DISPLAY 'Nuevo nombre: '
+                   ACCEPT NOMBRE
+                   DISPLAY 'Nueva descripción: '
+                   ACCEPT DESCRIPCION
+                   DISPLAY 'Nuevo precio de compra: '
+                   ACCEPT PRECOM
+                   DISPLAY 'Nuevo precio de venta: '
+                   ACCEPT PREVEN
+                   DISPLAY 'Nueva cantidad en stock: '
+                   ACCEPT STOCK
+                   REWRITE PRODUCTOS
+                   IF WS-FS NOT = "00"
+                      DISPLAY 'Error al actualizar. FS = ' WS-FS
+                   ELSE
+                      DISPLAY 'Producto actualizado exitosamente!'
+                   END-IF
+           END-READ.
            PERFORM MENU-PRINCIPAL.
-       
+
        ELIMINAR-PRODUCTO.
-           DISPLAY 'Funcionalidad pendiente de implementación.'.
+           DISPLAY 'Ingrese el código del producto a eliminar: '.
+           ACCEPT WS-COD-BUSCAR.
+           MOVE WS-COD-BUSCAR TO COD.
+           READ ARCHIVO-PROD
+               INVALID KEY
+                   DISPLAY 'Producto no encontrado.'
+               NOT INVALID KEY
+                   DELETE ARCHIVO-PROD
+                   IF WS-FS NOT = "00"
+                      DISPLAY 'Error al eliminar. FS = ' WS-FS
+                   ELSE
+                      DISPLAY 'Producto eliminado exitosamente!'
+                   END-IF
+           END-READ.
            PERFORM MENU-PRINCIPAL.
-       
+
        BUSCAR-PRODUCTO.
-           DISPLAY 'Funcionalidad pendiente de implementación.'.
+           DISPLAY 'Ingrese el código del producto a buscar: '.
+           ACCEPT WS-COD-BUSCAR.
+           MOVE WS-COD-BUSCAR TO COD.
+           READ ARCHIVO-PROD
+               INVALID KEY
+                   DISPLAY 'Producto no encontrado.'
+               NOT INVALID KEY
+                   DISPLAY 'Nombre     : ' NOMBRE
+                   DISPLAY 'Descripción: ' DESCRIPCION
+                   DISPLAY 'Precio Com.: ' PRECOM
+                   DISPLAY 'Precio Vta.: ' PREVEN
+                   DISPLAY 'Stock      : ' STOCK
+                   IF STOCK < WS-UMBRAL
+                      DISPLAY '*** ALERTA: stock bajo. ***'
+                   END-IF
+           END-READ.
            PERFORM MENU-PRINCIPAL.
-       
+
        GENERAR-INFORME.
-           DISPLAY 'Funcionalidad pendiente de implementación.'.
+           MOVE 0 TO WS-TOTAL-PROD.
+           MOVE 0 TO WS-TOTAL-COSTO.
+           MOVE 0 TO WS-TOTAL-VENTA.
+           DISPLAY '----- INFORME DE INVENTARIO -----'.
+           MOVE LOW-VALUES TO COD.
+           START ARCHIVO-PROD KEY IS NOT LESS THAN COD
+               INVALID KEY
+                   DISPLAY 'No hay productos registrados.'
+           END-START.
+           IF WS-FS = "00"
+              PERFORM LEER-SIGUIENTE-PROD
+              PERFORM UNTIL WS-FS NOT = "00"
+                 ADD 1 TO WS-TOTAL-PROD
+                 COMPUTE WS-TOTAL-COSTO =
+                    WS-TOTAL-COSTO + STOCK * PRECOM
+                 COMPUTE WS-TOTAL-VENTA =
+                    WS-TOTAL-VENTA + STOCK * PREVEN
+                 DISPLAY COD ' ' NOMBRE ' STOCK=' STOCK
+                 IF STOCK < WS-UMBRAL
+                    DISPLAY '   *** ALERTA: stock bajo. ***'
+                 END-IF
+                 PERFORM LEER-SIGUIENTE-PROD
+              END-PERFORM
+           END-IF.
+           DISPLAY 'Total de productos : ' WS-TOTAL-PROD.
+           DISPLAY 'Valor costo total   : ' WS-TOTAL-COSTO.
+           DISPLAY 'Valor venta total   : ' WS-TOTAL-VENTA.
            PERFORM MENU-PRINCIPAL.
-       
+
+       LEER-SIGUIENTE-PROD.
+           READ ARCHIVO-PROD NEXT RECORD
+               AT END MOVE "10" TO WS-FS
+           END-READ.
+
        CONFIGURAR-ALERTAS.
-           DISPLAY 'Funcionalidad pendiente de implementación.'.
+           DISPLAY 'Umbral actual de alerta de stock: ' WS-UMBRAL.
+           DISPLAY 'Ingrese el nuevo umbral de stock bajo: '.
+           ACCEPT WS-UMBRAL.
+           OPEN OUTPUT ARCHIVO-ALERTA.
+           MOVE WS-UMBRAL TO ALERTA-LINEA.
+           WRITE ALERTA-LINEA.
+           CLOSE ARCHIVO-ALERTA.
+           DISPLAY 'Umbral de alerta actualizado exitosamente!'.
            PERFORM MENU-PRINCIPAL.
+
+       LEER-ALERTA.
+           OPEN INPUT ARCHIVO-ALERTA.
+           IF WS-FS-ALE = "00"
+              READ ARCHIVO-ALERTA
+                  AT END CONTINUE
+                  NOT AT END MOVE ALERTA-LINEA TO WS-UMBRAL
+              END-READ
+              CLOSE ARCHIVO-ALERTA
+           END-IF.
        
